@@ -17,6 +17,9 @@
        ID DIVISION.
        PROGRAM-ID. EDID1QLI.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS NUMERO IS '0' '1' '2' '3' '4' '5' '6' '7' '8' '9' ' '.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
@@ -26,10 +29,13 @@
 
        COPY EDMACL.
 
+       COPY EDMPRF.
+
        01 WKS-WORK-FIELDS.
            02 WKS-PAGE-LIMIT            PIC 9(02) VALUE 13.
            02 WKS-SCROLL                PIC 9(03) VALUE 5.
            02 WKS-START-KEY             PIC 9(08) VALUE ZEROS.
+           02 WKS-JUMP-KEY              PIC 9(08) VALUE ZEROS.
            02 WKS-LAST-KEY              PIC X(08).
            02 WKS-PROGRAM-XCTL          PIC X(08).
            02 WKS-END-MSG               PIC X(14)
@@ -41,29 +47,55 @@
                88 WKS-EDM4CL-NORMAL     VALUE 2.
                88 WKS-EDM4CL-ENDFILE    VALUE 3.
 
+       01 WKS-ALERT-FLAG                PIC X VALUE "N".
+       01 WKS-ALERT-MSG.
+           05 WKS-ALERT-TEXT            PIC X(27) VALUE
+              "ARCHIVO EDM4CL CERRADO PRG=".
+           05 WKS-ALERT-PROGRAM         PIC X(08) VALUE "EDID1QLI".
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 WKS-ALERT-TERM            PIC X(04).
+
+       01 WKS-EDM4PRF-STATUS.
+           02 WKS-EDM4PRF-STAT          PIC 99 VALUE ZEROS.
+               88 WKS-EDM4PRF-NORMAL    VALUE 1.
+               88 WKS-EDM4PRF-NOTFND    VALUE 2.
+
        01 WKS-FLAGS.
            02 WKS-OUTPUT-MSG            PIC 9 VALUE ZEROS.
                 88 WKS-MSG-NOTOPEN      VALUE 1.
                 88 WKS-MSG-ENDFILE      VALUE 2.
                 88 WKS-MSG-NOCOMAND     VALUE 3.
                 88 WKS-MSG-SELECTION    VALUE 4.
+                88 WKS-MSG-BADJUMP      VALUE 5.
            02 WKS-FLAG-ONE-ITERATION    PIC 9 VALUE ZEROS.
            02 WKS-FLAG-MATCH            PIC 9 VALUE ZEROS.
 
        01 WKS-SUBCRIPS.
            02 WKS-INDEX                 PIC 99 VALUE ZEROS.
+           02 WKS-AUX                   PIC 99 VALUE ZEROS.
+
+       01 WKS-TSQ-FIELDS.
+           02 WKS-BATCH-QUEUE           PIC X(08) VALUE SPACES.
+           02 WKS-BATCH-ITEM            PIC 9(08) VALUE ZEROS.
 
        01 WKS-PROGRAM-SPECS.
            02 WKS-PROGRAM-NAME          PIC X(08) VALUE "EDID1QLI".
            02 WKS-PROGRAM-1             PIC X(08) VALUE "EDID1YL5".
            02 WKS-PROGRAM-3             PIC X(08) VALUE "EDID1CL5".
+           02 WKS-PROGRAM-4             PIC X(08) VALUE "EDID1ELI".
            02 WKS-COMMAREA.
+               COPY EDCOM.
                03 WKS-COM-LAST-POS      PIC 9(08).
                03 WKS-COM-FIRST-POS     PIC 9(08).
-               03 WKS-COM-CO-CLIENTE    PIC X(08) OCCURS 13.
+               03 WKS-COM-CO-CLIENTE    PIC X(08) OCCURS 14.
                03 WKS-COM-OPTION        PIC X(01) OCCURS 13.
                03 WKS-COM-MODE          PIC 9(01).
                03 WKS-COM-RETURN        PIC 9(01).
+               03 WKS-COM-RETURNPROG    PIC 9(01).
+               03 WKS-COM-LAST-POS-A    PIC X(40).
+               03 WKS-COM-FIRST-POS-A   PIC X(40).
+               03 WKS-COM-COUNT-ACTIVE  PIC 9(05).
+               03 WKS-COM-COUNT-DELETED PIC 9(05).
 
        01 WKS-EDITED-FIELDS.
            02 WKS-DATE-SIS.
@@ -79,16 +111,23 @@
            02 WKS-DATE-FORMAT           PIC 99/99/9999.
 
        LINKAGE SECTION.
-       01 DFHCOMMAREA                   PIC X(135).
+       01 DFHCOMMAREA                   PIC X(250).
 
        PROCEDURE DIVISION.
        000-MAIN-PROCESS.
 
-      *-->MOVER COMMAREA
-           IF EIBCALEN NOT = 0
-                MOVE DFHCOMMAREA TO WKS-COMMAREA
+      *-->MOVER COMMAREA (EIBCALEN=8 ES SOLO EL LOGIN DEL MENU)
+           IF EIBCALEN = 8
+                MOVE DFHCOMMAREA(1:8) TO WKS-COM-OPERADOR-ID
+           ELSE
+                IF EIBCALEN NOT = 0
+                     MOVE DFHCOMMAREA TO WKS-COMMAREA
+                END-IF
            END-IF
 
+      *-->CARGAR PERFIL DE OPERADOR (TAMANO DE PAGINA Y SCROLL)
+           PERFORM 050-PROCESS-LOAD-PROFILE
+
       *-->VALIDAR RETORNO DEL MENU DE CONSULTA
            IF WKS-COM-RETURN = 1
                 PERFORM 010-ACCION-RETURN
@@ -96,7 +135,7 @@
 
       *-->EVALUATE PARA LA ACCION DE CADA TECLA
            EVALUATE TRUE
-                WHEN EIBCALEN = 0
+                WHEN EIBCALEN = 0 OR EIBCALEN = 8
                     PERFORM 100-ACCION-DEFAULT
                 WHEN EIBAID = DFHENTER
                     PERFORM 200-ACCION-ENTER
@@ -106,12 +145,29 @@
                     PERFORM 400-ACCION-PF6
                 WHEN EIBAID = DFHPF7
                     PERFORM 500-ACCION-PF7
+                WHEN EIBAID = DFHPF8
+                    PERFORM 650-ACCION-PF8
+                WHEN EIBAID = DFHPF9
+                    PERFORM 710-ACCION-PF9
                 WHEN EIBAID = DFHPF10
                     PERFORM 600-ACCION-PF10
                 WHEN OTHER
                     PERFORM 700-ACCION-OTHER
            END-EVALUATE.
 
+      *-->PROCESO QUE CARGA EL TAMANO DE PAGINA Y SCROLL DEL OPERADOR
+       050-PROCESS-LOAD-PROFILE.
+           MOVE WKS-COM-OPERADOR-ID TO EDPF-OPERADOR
+           PERFORM 815-EXEC-CICS-READ-PROFILE
+           IF WKS-EDM4PRF-NORMAL
+                IF EDPF-PAGE-LIMIT = ZEROS OR EDPF-PAGE-LIMIT > 13
+                     MOVE 13 TO WKS-PAGE-LIMIT
+                ELSE
+                     MOVE EDPF-PAGE-LIMIT TO WKS-PAGE-LIMIT
+                END-IF
+                MOVE EDPF-SCROLL TO WKS-SCROLL
+           END-IF.
+
       *-->ACCION QUE RESTAURA LA POSICION Y LOS SELECCIONADOS
        010-ACCION-RETURN.
            MOVE ZEROS TO WKS-COM-RETURN
@@ -121,6 +177,7 @@
                 ADD 1 TO WKS-INDEX
            END-PERFORM
            PERFORM 801-EXEC-CICS-SEND-ERASE
+           PERFORM 120-PROCESS-COUNT-TOTALS
            MOVE WKS-COM-LAST-POS TO WKS-START-KEY
            PERFORM 804-EXEC-CICS-STARTBR
            PERFORM 807-EXEC-CICS-READPREV
@@ -131,10 +188,31 @@
       *-->ACCION DEFAULT
        100-ACCION-DEFAULT.
            PERFORM 801-EXEC-CICS-SEND-ERASE
+           PERFORM 120-PROCESS-COUNT-TOTALS
            PERFORM 110-PROCESS-START-DATA
            PERFORM 802-EXEC-CICS-SEND-DATA
            PERFORM 803-EXEC-CICS-RETURN.
 
+      *-->PROCESO QUE CUENTA CLIENTES ACTIVOS Y ELIMINADOS EN EL ARCHIVO
+       120-PROCESS-COUNT-TOTALS.
+           MOVE ZEROS TO WKS-COM-COUNT-ACTIVE
+           MOVE ZEROS TO WKS-COM-COUNT-DELETED
+           MOVE 1 TO WKS-START-KEY
+           PERFORM 804-EXEC-CICS-STARTBR
+           IF WKS-EDM4CL-NORMAL
+               PERFORM UNTIL NOT WKS-EDM4CL-NORMAL
+                    PERFORM 806-EXEC-CICS-READNEXT
+                    IF WKS-EDM4CL-NORMAL
+                        IF EDMC-MARCA-ELIMINADO = "D"
+                             ADD 1 TO WKS-COM-COUNT-DELETED
+                        ELSE
+                             ADD 1 TO WKS-COM-COUNT-ACTIVE
+                        END-IF
+                    END-IF
+               END-PERFORM
+               PERFORM 808-EXEC-CICS-ENDBR
+           END-IF.
+
       *-->PROCESO QUE CARGA LA TABLA INICIAL
        110-PROCESS-START-DATA.
            MOVE WKS-COM-FIRST-POS TO WKS-START-KEY
@@ -150,6 +228,7 @@
 
       *-->ACCION PARA CONSULTAR UN REGISTRO INDIVIDUAL
        200-ACCION-ENTER.
+           MOVE 1 TO WKS-COM-RETURNPROG
            PERFORM UNTIL WKS-INDEX > WKS-PAGE-LIMIT
                MOVE SPACES TO WKS-COM-OPTION(WKS-INDEX)
                ADD 1 TO WKS-INDEX
@@ -300,6 +379,42 @@
            MOVE 1 TO WKS-COM-MODE
            PERFORM 200-ACCION-ENTER.
 
+      *-->ACCION PARA POSICIONARSE DIRECTAMENTE EN UN CODIGO DE CLIENTE
+       650-ACCION-PF8.
+           PERFORM 805-EXEC-CICS-RECEIVE
+           PERFORM 651-PROCESS-JUMP
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+       651-PROCESS-JUMP.
+           IF EDQLI-JUMPI = SPACES OR EDQLI-JUMPI NOT NUMERO
+                SET WKS-MSG-BADJUMP TO TRUE
+           ELSE
+                INITIALIZE WKS-JUMP-KEY
+                INITIALIZE WKS-INDEX
+                MOVE 9 TO WKS-AUX
+                PERFORM VARYING WKS-INDEX FROM 8 BY -1
+                UNTIL WKS-INDEX = ZEROS
+                    IF EDQLI-JUMPI(WKS-INDEX:1) NOT EQUAL ' '
+                        SUBTRACT 1 FROM WKS-AUX
+                        MOVE EDQLI-JUMPI(WKS-INDEX:1)
+                        TO WKS-JUMP-KEY(WKS-AUX:1)
+                    END-IF
+                END-PERFORM
+                MOVE WKS-JUMP-KEY TO WKS-START-KEY
+                MOVE WKS-JUMP-KEY TO EDQLI-JUMPO
+                PERFORM 804-EXEC-CICS-STARTBR
+                IF WKS-EDM4CL-NOTOPEN
+                     SET WKS-MSG-NOTOPEN TO TRUE
+                ELSE IF WKS-EDM4CL-NORMAL
+                     PERFORM 806-EXEC-CICS-READNEXT
+                     PERFORM 311-PROCESS-NEXT-TABLE-DATA
+                     PERFORM 808-EXEC-CICS-ENDBR
+                ELSE
+                     SET WKS-MSG-ENDFILE TO TRUE
+                END-IF
+           END-IF.
+
       *-->ACCION PARA SALIR AL MENU PRINCIPAL
        600-ACCION-PF10.
            MOVE WKS-PROGRAM-1 TO WKS-PROGRAM-XCTL
@@ -312,6 +427,47 @@
            PERFORM 802-EXEC-CICS-SEND-DATA
            PERFORM 803-EXEC-CICS-RETURN.
 
+      *-->ACCION PARA ENVIAR LA SELECCION PF7 A ELIMINACION POR LOTES
+       710-ACCION-PF9.
+           IF WKS-COM-MODE = 1
+               PERFORM 711-PROCESS-BULK-DELETE
+           ELSE
+               INITIALIZE WKS-FLAG-MATCH
+               SET WKS-MSG-NOCOMAND TO TRUE
+           END-IF
+           IF WKS-FLAG-MATCH NOT = 1
+               PERFORM 802-EXEC-CICS-SEND-DATA
+               PERFORM 803-EXEC-CICS-RETURN
+           END-IF.
+
+       711-PROCESS-BULK-DELETE.
+           PERFORM UNTIL WKS-INDEX > WKS-PAGE-LIMIT
+               MOVE SPACES TO WKS-COM-OPTION(WKS-INDEX)
+               ADD 1 TO WKS-INDEX
+           END-PERFORM
+           PERFORM 805-EXEC-CICS-RECEIVE
+           MOVE 'EB' TO WKS-BATCH-QUEUE(1:2)
+           MOVE EIBTRMID TO WKS-BATCH-QUEUE(3:4)
+           PERFORM 812-EXEC-CICS-DELETEQ-TS
+           INITIALIZE WKS-FLAG-MATCH
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-PAGE-LIMIT
+               IF EDQLI-OPTIONO(WKS-INDEX) = "S"
+                   MOVE EDQLI-OPTIONO(WKS-INDEX)
+                     TO WKS-COM-OPTION(WKS-INDEX)
+                   MOVE WKS-COM-CO-CLIENTE(WKS-INDEX) TO WKS-BATCH-ITEM
+                   PERFORM 813-EXEC-CICS-WRITEQ-TS
+                   MOVE 1 TO WKS-FLAG-MATCH
+               END-IF
+               ADD 1 TO WKS-INDEX
+           END-PERFORM
+           IF WKS-FLAG-MATCH = 1
+               MOVE ZEROS TO WKS-COM-MODE
+               PERFORM 814-CICS-XCTL-PROGRAM-4
+           ELSE
+               SET WKS-MSG-SELECTION TO TRUE
+           END-IF.
+
       *--> COMANDOS CICS
        801-EXEC-CICS-SEND-ERASE.
            EXEC CICS SEND
@@ -382,11 +538,58 @@
        810-EXEC-CICS-XCTL.
            EXEC CICS XCTL
                PROGRAM(WKS-PROGRAM-XCTL)
+               COMMAREA(WKS-COMMAREA)
+           END-EXEC.
+
+       812-EXEC-CICS-DELETEQ-TS.
+           EXEC CICS DELETEQ TS
+               QUEUE(WKS-BATCH-QUEUE)
+               NOHANDLE
+           END-EXEC.
+
+       813-EXEC-CICS-WRITEQ-TS.
+           EXEC CICS WRITEQ TS
+               QUEUE(WKS-BATCH-QUEUE)
+               FROM(WKS-BATCH-ITEM)
+               NOHANDLE
+           END-EXEC.
+
+       814-CICS-XCTL-PROGRAM-4.
+           EXEC CICS XCTL
+               PROGRAM(WKS-PROGRAM-4)
+               COMMAREA(WKS-COMMAREA)
+           END-EXEC.
+
+       815-EXEC-CICS-READ-PROFILE.
+           EXEC CICS READ
+               FILE('EDM4PRF')
+               RIDFLD(EDPF-OPERADOR)
+               INTO(REG-EDMPRF)
+               NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL) SET WKS-EDM4PRF-NORMAL TO TRUE
+               WHEN OTHER           SET WKS-EDM4PRF-NOTFND TO TRUE
+           END-EVALUATE.
+
+      *--> ALERTAR AL SOPORTE CICS LA PRIMERA VEZ QUE EDM4CL SALE
+      *    CERRADO EN ESTA TAREA
+       896-EXEC-CICS-WRITEQ-TD-ALERT.
+           MOVE EIBTRMID TO WKS-ALERT-TERM
+           EXEC CICS WRITEQ TD
+               QUEUE('EDAL')
+               FROM(WKS-ALERT-MSG)
+               NOHANDLE
            END-EXEC.
 
        899-EVALUATE-DFHRESP.
            EVALUATE EIBRESP
-                WHEN DFHRESP(NOTOPEN) SET WKS-EDM4CL-NOTOPEN TO TRUE
+                WHEN DFHRESP(NOTOPEN)
+                     SET WKS-EDM4CL-NOTOPEN TO TRUE
+                     IF WKS-ALERT-FLAG = "N"
+                          MOVE "Y" TO WKS-ALERT-FLAG
+                          PERFORM 896-EXEC-CICS-WRITEQ-TD-ALERT
+                     END-IF
                 WHEN DFHRESP(NORMAL)  SET WKS-EDM4CL-NORMAL  TO TRUE
                 WHEN DFHRESP(ENDFILE) SET WKS-EDM4CL-ENDFILE TO TRUE
            END-EVALUATE.
@@ -405,6 +608,9 @@
            ELSE IF WKS-MSG-SELECTION
                 MOVE "UTILICE 'S' PARA SELECCIONAR"
                 TO EDQLI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-BADJUMP
+                MOVE "CODIGO DE CLIENTE INVALIDO"
+                TO EDQLI-OUTPUT-MSGO
            ELSE
                 MOVE DFHYELLO TO EDQLI-OUTPUT-MSGC
                 MOVE SPACES   TO EDQLI-OUTPUT-MSGO
@@ -414,6 +620,8 @@
 
       *--> PROCESAR DATOS POR DEFECTO
        998-PROCESS-DEFAULT-DATA.
+           MOVE WKS-COM-COUNT-ACTIVE  TO EDQLI-COUNT-ACTO
+           MOVE WKS-COM-COUNT-DELETED TO EDQLI-COUNT-DELO
            MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-DATE-YYYY
            MOVE FUNCTION CURRENT-DATE(5:2) TO WKS-DATE-MM
            MOVE FUNCTION CURRENT-DATE(7:2) TO WKS-DATE-DD
