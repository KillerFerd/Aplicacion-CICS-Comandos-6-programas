@@ -0,0 +1,458 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDID1R08                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : CARGA DE CLIENTES NUEVOS DESDE ARCHIVO EXTERNO   *
+      * ARCHIVOS    : CARGACL (ENTRADA) / EDM4CL (I-O) / RECHAZOS(SAL) *
+      * ACCION (ES) : C=Cargar                                        *
+      * PROGRAMA(S) : -                                                *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      * BPM/RATIONAL:                                                  *
+      * NOMBRE      : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * DESCRIPCION : USER5005                                         *
+      ******************************************************************
+      * LEE CARGACL (INTERFAZ DE UN SISTEMA EXTERNO CON CLIENTES       *
+      * NUEVOS A DAR DE ALTA) Y LE APLICA LAS MISMAS VALIDACIONES QUE  *
+      * 210-PROCESS-VALID-DATA DE EDID1ALI (CODIGO, NOMBRE, FECHA DE   *
+      * NACIMIENTO, TELEFONO Y TIPO DE CLIENTE). LOS REGISTROS QUE     *
+      * PASAN SE AGREGAN A EDM4CL (REUSANDO EL CODIGO SI YA EXISTIA    *
+      * MARCADO COMO ELIMINADO); LOS QUE NO PASAN SE LISTAN EN         *
+      * RECHAZOS CON EL MOTIVO DEL RECHAZO                             *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDID1R08.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS NUMERO IS '0' '1' '2' '3' '4' '5' '6' '7' '8' '9' ' '.
+           CLASS ALFA IS 'A' THRU 'Z' 'a' THRU 'z' ' '.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARGACL ASSIGN TO CARGACL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-CARGACL-STATUS.
+
+           SELECT EDM4CL ASSIGN TO EDM4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EDMC-LLAVE
+               FILE STATUS IS WKS-EDM4CL-STATUS.
+
+           SELECT RECHAZOS ASSIGN TO RECHAZOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-RECHAZOS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARGACL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY EDCGCL.
+
+       FD  EDM4CL.
+       COPY EDMACL.
+
+       FD  RECHAZOS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RECHAZOS                    PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FILE-STATUS.
+           02 WKS-CARGACL-STATUS        PIC X(02) VALUE SPACES.
+               88 WKS-CARGACL-OK        VALUE "00".
+               88 WKS-CARGACL-EOF       VALUE "10".
+           02 WKS-EDM4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDM4CL-OK         VALUE "00".
+               88 WKS-EDM4CL-NOTFND     VALUE "23".
+           02 WKS-RECHAZOS-STATUS       PIC X(02) VALUE SPACES.
+               88 WKS-RECHAZOS-OK       VALUE "00".
+
+       01 WKS-COUNTERS.
+           02 WKS-TOTAL-LEIDOS          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-ACEPTADOS       PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-RECHAZADOS      PIC 9(07) VALUE ZEROS.
+
+      *--> VENTANA DE GRACIA PARA FECHA DE CONSTITUCION DE COMPANIAS
+       01 WKS-ANIOS-GRACIA-CONSTIT      PIC 9 VALUE 1.
+
+       01 WKS-FLAGS.
+           02 WKS-FLAG-INVALID          PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-LEAP-YEAR        PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-REUSE            PIC 9 VALUE ZEROS.
+           02 WKS-MOTIVO-RECHAZO        PIC X(30) VALUE SPACES.
+
+       01 WKS-TABLES.
+           02 WKS-MOUTHS                PIC X(48)
+           VALUE "013102280331043005310630073108310930103111301231".
+           02 WKS-MOUTHS-TABLE REDEFINES WKS-MOUTHS OCCURS 12.
+                03 WKS-NO-MOUTH         PIC 9(02).
+                03 WKS-NO-DAYS          PIC 9(02).
+
+       01 WKS-SUBSCRIPTS.
+           02 WKS-INDEX                 PIC 99 VALUE ZEROS.
+           02 WKS-LIMIT-DAYS            PIC 9(02) VALUE ZEROS.
+
+       01 WKS-TEL-VALIDATION.
+           02 WKS-TEL-NUM                PIC 9(08).
+           02 WKS-TEL-DIGITS REDEFINES WKS-TEL-NUM.
+               03 WKS-TEL-DIGIT          PIC 9 OCCURS 8.
+           02 WKS-TEL-TIPO               PIC X(01).
+           02 WKS-FLAG-TEL-REPEATED      PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-TEL-SEQUENCE      PIC 9 VALUE ZEROS.
+
+       01 WKS-TEMP-FIELDS.
+           02 WKS-CO-CLIENTE            PIC 9(08).
+           02 WKS-AUX-FECHA             PIC 9(08).
+           02 WKS-AUX-FECHA-AA          PIC 9999.
+           02 WKS-FECHA-NACAA           PIC 9999.
+           02 WKS-FECHA-NACMM           PIC 99.
+           02 WKS-FECHA-NACDD           PIC 99.
+           02 WKS-TIPO-CLIENTE          PIC X(01).
+
+       01 WKS-RECHAZO-LINE.
+           02 WKS-REC-CODIGO            PIC X(08).
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-REC-NOMBRE            PIC X(40).
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-REC-MOTIVO            PIC X(28).
+
+       01 WKS-HEADER-LINE-1             PIC X(80) VALUE
+           "RECHAZOS DE LA CARGA DE CLIENTES - EDID1R08".
+       01 WKS-HEADER-LINE-2             PIC X(80) VALUE
+           "CODIGO    NOMBRE                            MOTIVO".
+
+       01 WKS-TOTAL-LINE-1.
+           02 FILLER                    PIC X(20) VALUE
+               "TOTAL LEIDOS: ".
+           02 WKS-TOT-LEIDOS            PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-2.
+           02 FILLER                    PIC X(20) VALUE
+               "TOTAL ACEPTADOS: ".
+           02 WKS-TOT-ACEPTADOS         PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-3.
+           02 FILLER                    PIC X(20) VALUE
+               "TOTAL RECHAZADOS: ".
+           02 WKS-TOT-RECHAZADOS        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESA-CARGACL
+               UNTIL WKS-CARGACL-EOF
+           PERFORM 900-FINAL
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT  CARGACL
+           OPEN I-O    EDM4CL
+           OPEN OUTPUT RECHAZOS
+           WRITE REG-RECHAZOS FROM WKS-HEADER-LINE-1
+           WRITE REG-RECHAZOS FROM WKS-HEADER-LINE-2
+           PERFORM 110-LEER-CARGACL.
+
+       110-LEER-CARGACL.
+           READ CARGACL
+               AT END
+                   SET WKS-CARGACL-EOF TO TRUE
+           END-READ.
+
+       200-PROCESA-CARGACL.
+           ADD 1 TO WKS-TOTAL-LEIDOS
+           INITIALIZE WKS-FLAG-INVALID
+           MOVE SPACES TO WKS-MOTIVO-RECHAZO
+           PERFORM 210-VALID-FIELD-1
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 211-VALID-FIELD-2
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 217-VALID-FIELD-TIPO
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 212-VALID-FIELD-3
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 213-VALID-FIELD-4
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 214-VALID-FIELD-5
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 216-VALID-FIELD-6
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 218-VALID-FIELD-TELCEL
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 220-PROCESS-ACCEPT
+                ADD 1 TO WKS-TOTAL-ACEPTADOS
+           ELSE
+                PERFORM 230-ESCRIBE-RECHAZO
+                ADD 1 TO WKS-TOTAL-RECHAZADOS
+           END-IF
+           PERFORM 110-LEER-CARGACL.
+
+      *-->VALIDACION DEL CAMPO CODIGO DE CLIENTE
+       210-VALID-FIELD-1.
+           MOVE ZEROS TO WKS-FLAG-REUSE
+           IF EDCG-CO-CLIENTE = SPACES
+                MOVE "CODIGO EN BLANCO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           ELSE IF EDCG-CO-CLIENTE NOT NUMERO
+                MOVE "CODIGO NO NUMERICO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           ELSE
+                MOVE EDCG-CO-CLIENTE TO WKS-CO-CLIENTE
+           END-IF
+
+           IF WKS-FLAG-INVALID = ZEROS
+                MOVE WKS-CO-CLIENTE TO EDMC-LLAVE
+                READ EDM4CL
+                IF WKS-EDM4CL-OK
+                   IF EDMC-MARCA-ELIMINADO = "D"
+                       MOVE 1 TO WKS-FLAG-REUSE
+                   ELSE
+                       MOVE "CODIGO YA EXISTE" TO WKS-MOTIVO-RECHAZO
+                       MOVE 1 TO WKS-FLAG-INVALID
+                   END-IF
+                END-IF
+           END-IF.
+
+      *-->VALIDACION DEL CAMPO DE NOMBRE
+       211-VALID-FIELD-2.
+           IF EDCG-NOM-CLIENTE < SPACES
+                MOVE "NOMBRE INVALIDO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           ELSE IF EDCG-NOM-CLIENTE NOT ALFA
+                MOVE "NOMBRE INVALIDO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           END-IF.
+
+      *-->VALIDACION DEL CAMPO DE ANIO DE NACIMIENTO
+       212-VALID-FIELD-3.
+           IF EDCG-FECHA-NAC-AAAA = SPACES
+           OR EDCG-FECHA-NAC-AAAA NOT NUMERO
+                MOVE "ANIO DE NACIMIENTO INVALIDO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           ELSE
+                MOVE EDCG-FECHA-NAC-AAAA TO WKS-FECHA-NACAA
+                IF WKS-TIPO-CLIENTE = "C"
+                     MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-AUX-FECHA-AA
+                     ADD WKS-ANIOS-GRACIA-CONSTIT TO WKS-AUX-FECHA-AA
+                ELSE
+                     MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-AUX-FECHA-AA
+                END-IF
+                IF WKS-FECHA-NACAA < 1900
+                OR WKS-FECHA-NACAA > WKS-AUX-FECHA-AA
+                     MOVE "ANIO DE NACIMIENTO INVALIDO"
+                         TO WKS-MOTIVO-RECHAZO
+                     MOVE 1 TO WKS-FLAG-INVALID
+                END-IF
+           END-IF.
+
+      *-->VALIDACION DEL CAMPO DE MES DE NACIMIENTO
+       213-VALID-FIELD-4.
+           IF EDCG-FECHA-NAC-MM = SPACES
+           OR EDCG-FECHA-NAC-MM NOT NUMERO
+                MOVE "MES DE NACIMIENTO INVALIDO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           ELSE
+                MOVE EDCG-FECHA-NAC-MM TO WKS-FECHA-NACMM
+                IF WKS-FECHA-NACMM < 1 OR WKS-FECHA-NACMM > 12
+                     MOVE "MES DE NACIMIENTO INVALIDO"
+                         TO WKS-MOTIVO-RECHAZO
+                     MOVE 1 TO WKS-FLAG-INVALID
+                END-IF
+           END-IF.
+
+      *-->VALIDACION DEL CAMPO DE DIA DE NACIMIENTO
+       214-VALID-FIELD-5.
+           IF EDCG-FECHA-NAC-DD = SPACES
+           OR EDCG-FECHA-NAC-DD NOT NUMERO
+                MOVE "DIA DE NACIMIENTO INVALIDO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           ELSE
+                MOVE EDCG-FECHA-NAC-DD TO WKS-FECHA-NACDD
+                PERFORM 215-PROCESS-LEAP-YEAR
+                IF WKS-FLAG-LEAP-YEAR = 1 AND WKS-FECHA-NACMM = 2
+                     IF WKS-FECHA-NACDD < 1 OR WKS-FECHA-NACDD > 29
+                          MOVE "DIA DE NACIMIENTO INVALIDO"
+                              TO WKS-MOTIVO-RECHAZO
+                          MOVE 1 TO WKS-FLAG-INVALID
+                     END-IF
+                ELSE
+                     MOVE 1 TO WKS-INDEX
+                     PERFORM UNTIL WKS-INDEX > 12
+                          IF WKS-FECHA-NACMM = WKS-NO-MOUTH(WKS-INDEX)
+                               MOVE WKS-NO-DAYS(WKS-INDEX)
+                                   TO WKS-LIMIT-DAYS
+                          END-IF
+                          ADD 1 TO WKS-INDEX
+                     END-PERFORM
+                     IF WKS-FECHA-NACDD < 1
+                     OR WKS-FECHA-NACDD > WKS-LIMIT-DAYS
+                          MOVE "DIA DE NACIMIENTO INVALIDO"
+                              TO WKS-MOTIVO-RECHAZO
+                          MOVE 1 TO WKS-FLAG-INVALID
+                     END-IF
+                END-IF
+           END-IF.
+
+       215-PROCESS-LEAP-YEAR.
+           EVALUATE TRUE
+           WHEN FUNCTION MOD (WKS-FECHA-NACAA 4) NOT ZERO
+           WHEN FUNCTION MOD (WKS-FECHA-NACAA 100) ZERO
+           AND FUNCTION MOD (WKS-FECHA-NACAA 400) NOT ZERO
+               MOVE 0 TO WKS-FLAG-LEAP-YEAR
+           WHEN OTHER
+               MOVE 1 TO WKS-FLAG-LEAP-YEAR
+           END-EVALUATE.
+
+      *-->VALIDACION DEL CAMPO DE TELEFONO
+       216-VALID-FIELD-6.
+           IF EDCG-TELEFONO = SPACES
+           OR EDCG-TELEFONO NOT NUMERO
+           OR EDCG-TELEFONO < "10000000"
+                MOVE "TELEFONO INVALIDO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           ELSE
+                MOVE EDCG-TELEFONO TO WKS-TEL-NUM
+                PERFORM 216A-VALID-PHONE-PATTERN
+                IF WKS-FLAG-INVALID = ZEROS
+                     PERFORM 216B-VALID-PHONE-PREFIX
+                END-IF
+           END-IF.
+
+      *-->RECHAZA NUMEROS CON TODOS LOS DIGITOS IGUALES O SECUENCIALES
+       216A-VALID-PHONE-PATTERN.
+           MOVE 1 TO WKS-FLAG-TEL-REPEATED
+           MOVE 1 TO WKS-FLAG-TEL-SEQUENCE
+           PERFORM VARYING WKS-INDEX FROM 2 BY 1
+           UNTIL WKS-INDEX > 8
+               IF WKS-TEL-DIGIT(WKS-INDEX) NOT = WKS-TEL-DIGIT(1)
+                   MOVE ZEROS TO WKS-FLAG-TEL-REPEATED
+               END-IF
+               IF WKS-TEL-DIGIT(WKS-INDEX) NOT =
+                   WKS-TEL-DIGIT(WKS-INDEX - 1) + 1
+                   MOVE ZEROS TO WKS-FLAG-TEL-SEQUENCE
+               END-IF
+           END-PERFORM
+           IF WKS-FLAG-TEL-REPEATED = 1 OR WKS-FLAG-TEL-SEQUENCE = 1
+               MOVE "TELEFONO INVALIDO" TO WKS-MOTIVO-RECHAZO
+               MOVE 1 TO WKS-FLAG-INVALID
+           ELSE
+               MOVE 1 TO WKS-FLAG-TEL-SEQUENCE
+               PERFORM VARYING WKS-INDEX FROM 2 BY 1
+               UNTIL WKS-INDEX > 8
+                   IF WKS-TEL-DIGIT(WKS-INDEX) NOT =
+                       WKS-TEL-DIGIT(WKS-INDEX - 1) - 1
+                       MOVE ZEROS TO WKS-FLAG-TEL-SEQUENCE
+                   END-IF
+               END-PERFORM
+               IF WKS-FLAG-TEL-SEQUENCE = 1
+                   MOVE "TELEFONO INVALIDO" TO WKS-MOTIVO-RECHAZO
+                   MOVE 1 TO WKS-FLAG-INVALID
+               END-IF
+           END-IF.
+
+      *-->VALIDA EL PREFIJO CONTRA LOS RANGOS QUE EMITE LA TELEFONICA
+      *-->Y CLASIFICA EL NUMERO COMO MOVIL O FIJO PARA REPORTES
+       216B-VALID-PHONE-PREFIX.
+           EVALUATE WKS-TEL-DIGIT(1)
+               WHEN 3
+               WHEN 4
+               WHEN 5
+                   MOVE "M" TO WKS-TEL-TIPO
+               WHEN 2
+               WHEN 6
+               WHEN 7
+                   MOVE "F" TO WKS-TEL-TIPO
+               WHEN OTHER
+                   MOVE "TELEFONO INVALIDO" TO WKS-MOTIVO-RECHAZO
+                   MOVE 1 TO WKS-FLAG-INVALID
+           END-EVALUATE.
+
+      *-->VALIDACION DEL TIPO DE CLIENTE (PERSONA O COMPANIA)
+       217-VALID-FIELD-TIPO.
+           IF EDCG-TIPO-CLIENTE = SPACES
+                MOVE "P" TO WKS-TIPO-CLIENTE
+           ELSE IF EDCG-TIPO-CLIENTE = "P" OR EDCG-TIPO-CLIENTE = "C"
+                MOVE EDCG-TIPO-CLIENTE TO WKS-TIPO-CLIENTE
+           ELSE
+                MOVE "TIPO DE CLIENTE INVALIDO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           END-IF.
+
+      *-->VALIDACION DEL CAMPO DE TELEFONO CELULAR (OPCIONAL)
+       218-VALID-FIELD-TELCEL.
+           IF EDCG-TEL-CELULAR = SPACES
+                CONTINUE
+           ELSE IF EDCG-TEL-CELULAR NOT NUMERO
+                MOVE "TELEFONO CELULAR INVALIDO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           ELSE IF EDCG-TEL-CELULAR < "10000000"
+                MOVE "TELEFONO CELULAR INVALIDO" TO WKS-MOTIVO-RECHAZO
+                MOVE 1 TO WKS-FLAG-INVALID
+           END-IF.
+
+      *-->ARMA EL REGISTRO DE EDM4CL Y LO AGREGA (O REUSA UN CODIGO
+      *-->PREVIAMENTE MARCADO COMO ELIMINADO)
+       220-PROCESS-ACCEPT.
+           MOVE WKS-CO-CLIENTE              TO EDMC-LLAVE
+           MOVE EDCG-NOM-CLIENTE             TO EDMC-NOMBRE-CLIENTE
+           MOVE WKS-FECHA-NACDD              TO WKS-AUX-FECHA(1:2)
+           MOVE WKS-FECHA-NACMM              TO WKS-AUX-FECHA(3:2)
+           MOVE WKS-FECHA-NACAA              TO WKS-AUX-FECHA(5:4)
+           MOVE WKS-AUX-FECHA              TO EDMC-FECHA-NAC-O-CONSTITUC
+           MOVE WKS-TEL-NUM                  TO EDMC-NUMERO-TELEFONO
+           MOVE WKS-TEL-TIPO                 TO EDMC-TIPO-TELEFONO
+           IF EDCG-TEL-CELULAR = SPACES
+                MOVE ZEROS TO EDMC-TEL-CELULAR
+           ELSE
+                MOVE EDCG-TEL-CELULAR TO EDMC-TEL-CELULAR
+           END-IF
+           MOVE WKS-TIPO-CLIENTE              TO EDMC-TIPO-CLIENTE
+           MOVE EDCG-DIRECCION                TO EDMC-DIRECCION
+           MOVE EDCG-CIUDAD                   TO EDMC-CIUDAD
+           MOVE EDCG-CODIGO-POSTAL            TO EDMC-CODIGO-POSTAL
+           MOVE SPACES                        TO EDMC-MARCA-ELIMINADO
+           MOVE ZEROS                         TO EDMC-FECHA-MARCA-ELIM
+           MOVE SPACES                        TO EDMC-MOTIVO-ELIMINACION
+           MOVE "EDID1R08"                    TO EDMC-OPERADOR-ULT-MOV
+           MOVE "BTCH"                        TO EDMC-TERMINAL-ULT-MOV
+           MOVE FUNCTION CURRENT-DATE(7:2)    TO WKS-FECHA-NACDD
+           MOVE FUNCTION CURRENT-DATE(5:2)    TO WKS-FECHA-NACMM
+           MOVE FUNCTION CURRENT-DATE(1:4)    TO WKS-FECHA-NACAA
+           MOVE WKS-FECHA-NACDD               TO WKS-AUX-FECHA(1:2)
+           MOVE WKS-FECHA-NACMM               TO WKS-AUX-FECHA(3:2)
+           MOVE WKS-FECHA-NACAA               TO WKS-AUX-FECHA(5:4)
+           MOVE WKS-AUX-FECHA                 TO EDMC-FECHA-CREACION
+           IF WKS-FLAG-REUSE = 1
+                REWRITE REG-EDMACL
+           ELSE
+                WRITE REG-EDMACL
+           END-IF.
+
+      *-->ESCRIBE EL RENGLON DE RECHAZO CON EL MOTIVO
+       230-ESCRIBE-RECHAZO.
+           MOVE EDCG-CO-CLIENTE   TO WKS-REC-CODIGO
+           MOVE EDCG-NOM-CLIENTE  TO WKS-REC-NOMBRE
+           MOVE WKS-MOTIVO-RECHAZO(1:28) TO WKS-REC-MOTIVO
+           WRITE REG-RECHAZOS FROM WKS-RECHAZO-LINE.
+
+       900-FINAL.
+           MOVE WKS-TOTAL-LEIDOS     TO WKS-TOT-LEIDOS
+           MOVE WKS-TOTAL-ACEPTADOS  TO WKS-TOT-ACEPTADOS
+           MOVE WKS-TOTAL-RECHAZADOS TO WKS-TOT-RECHAZADOS
+           WRITE REG-RECHAZOS FROM WKS-TOTAL-LINE-1
+           WRITE REG-RECHAZOS FROM WKS-TOTAL-LINE-2
+           WRITE REG-RECHAZOS FROM WKS-TOTAL-LINE-3
+           CLOSE CARGACL
+           CLOSE EDM4CL
+           CLOSE RECHAZOS
+           DISPLAY "EDID1R08 - LEIDOS     : " WKS-TOTAL-LEIDOS
+           DISPLAY "EDID1R08 - ACEPTADOS  : " WKS-TOTAL-ACEPTADOS
+           DISPLAY "EDID1R08 - RECHAZADOS : " WKS-TOTAL-RECHAZADOS.
