@@ -0,0 +1,113 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDID1R03                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : PURGA FISICA DE CLIENTES MARCADOS PARA ELIMINAR  *
+      * ARCHIVOS    : EDM4CL (I/O) / EXTRACTO (SALIDA DE RESPALDO)     *
+      * ACCION (ES) : D=Depurar                                        *
+      * PROGRAMA(S) : -                                                *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      * BPM/RATIONAL:                                                  *
+      * NOMBRE      : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * DESCRIPCION : USER5005                                         *
+      ******************************************************************
+      * RECIBE LA FECHA DE CORTE (AAAAMMDD) POR PARM DE JCL. CUALQUIER *
+      * REGISTRO CON MARCA = "D" Y FECHA-MARCA-ELIM ANTERIOR AL CORTE  *
+      * SE RESPALDA EN EXTRACTO Y LUEGO SE BORRA FISICAMENTE DE EDM4CL *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDID1R03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDM4CL ASSIGN TO EDM4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EDMC-LLAVE
+               FILE STATUS IS WKS-EDM4CL-STATUS.
+
+           SELECT EXTRACTO ASSIGN TO EXTRACTO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-EXTRACTO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDM4CL.
+       COPY EDMACL.
+
+       FD  EXTRACTO
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-EXTRACTO                 PIC X(179).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FILE-STATUS.
+           02 WKS-EDM4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDM4CL-OK         VALUE "00".
+               88 WKS-EDM4CL-EOF        VALUE "10".
+           02 WKS-EXTRACTO-STATUS       PIC X(02) VALUE SPACES.
+               88 WKS-EXTRACTO-OK       VALUE "00".
+
+       01 WKS-COUNTERS.
+           02 WKS-TOTAL-LEIDOS          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-RESPALDADOS     PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-PURGADOS        PIC 9(07) VALUE ZEROS.
+
+      *--> FECHA DE CORTE RECIBIDA POR PARM DE JCL
+       01 WKS-FECHA-CORTE                PIC 9(08) VALUE ZEROS.
+
+       LINKAGE SECTION.
+      *--> EN UN TALLER REAL EL PARM LLEGA CON UN PREFIJO DE LONGITUD
+      *    DE 2 BYTES; AQUI SE DECLARA YA SIN EL PREFIJO, IGUAL QUE EL
+      *    RESTO DE ESTE SISTEMA SIMPLIFICA EL MANEJO DE DATOS DE JCL.
+       01 WKS-PARM-CORTE                 PIC 9(08).
+
+       PROCEDURE DIVISION USING WKS-PARM-CORTE.
+       000-MAIN-PROCESS.
+           MOVE WKS-PARM-CORTE TO WKS-FECHA-CORTE
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESA-EDM4CL
+               UNTIL WKS-EDM4CL-EOF
+           PERFORM 900-FINAL
+           STOP RUN.
+
+       100-INICIO.
+           OPEN I-O    EDM4CL
+           OPEN OUTPUT EXTRACTO
+           PERFORM 210-LEER-EDM4CL.
+
+       200-PROCESA-EDM4CL.
+           ADD 1 TO WKS-TOTAL-LEIDOS
+           IF EDMC-MARCA-ELIMINADO = "D"
+           AND EDMC-FECHA-MARCA-ELIM > ZEROS
+           AND EDMC-FECHA-MARCA-ELIM < WKS-FECHA-CORTE
+               PERFORM 220-RESPALDA-Y-PURGA
+           END-IF
+           PERFORM 210-LEER-EDM4CL.
+
+       210-LEER-EDM4CL.
+           READ EDM4CL NEXT RECORD
+               AT END
+                   SET WKS-EDM4CL-EOF TO TRUE
+           END-READ.
+
+       220-RESPALDA-Y-PURGA.
+           MOVE REG-EDMACL TO REG-EXTRACTO
+           WRITE REG-EXTRACTO
+           IF WKS-EXTRACTO-OK
+               ADD 1 TO WKS-TOTAL-RESPALDADOS
+               DELETE EDM4CL RECORD
+               IF WKS-EDM4CL-OK
+                   ADD 1 TO WKS-TOTAL-PURGADOS
+               END-IF
+           END-IF.
+
+       900-FINAL.
+           CLOSE EDM4CL
+           CLOSE EXTRACTO
+           DISPLAY "EDID1R03 - LEIDOS    : " WKS-TOTAL-LEIDOS
+           DISPLAY "EDID1R03 - RESPALDADOS: " WKS-TOTAL-RESPALDADOS
+           DISPLAY "EDID1R03 - PURGADOS   : " WKS-TOTAL-PURGADOS.
