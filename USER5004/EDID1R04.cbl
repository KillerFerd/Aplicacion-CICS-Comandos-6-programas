@@ -0,0 +1,163 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDID1R04                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : EXTRACTO DE CLIENTES POR MES DE NACIMIENTO       *
+      * ARCHIVOS    : EDM4CL (ENTRADA) / REPORTE (SALIDA)              *
+      * ACCION (ES) : R=Reporte                                        *
+      * PROGRAMA(S) : -                                                *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      * BPM/RATIONAL:                                                  *
+      * NOMBRE      : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * DESCRIPCION : USER5005                                         *
+      ******************************************************************
+      * RECIBE EL MES DE NACIMIENTO (MM) POR PARM DE JCL. EXTRAE DE    *
+      * EDM4CL TODO CLIENTE ACTIVO (MARCA-ELIMINADO DISTINTO DE "D")   *
+      * CUYA FECHA-NAC-O-CONSTITUC CAIGA EN ESE MES, Y LO REPORTA      *
+      * ORDENADO POR DIA DE NACIMIENTO PARA PROMOCIONES DE CUMPLEANOS  *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDID1R04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDM4CL ASSIGN TO EDM4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EDMC-LLAVE
+               FILE STATUS IS WKS-EDM4CL-STATUS.
+
+           SELECT WORK-SORT ASSIGN TO SORTWK.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDM4CL.
+       COPY EDMACL.
+
+       SD  WORK-SORT.
+       01  REG-SORT.
+           02 SRT-DIA-NACIMIENTO         PIC 99.
+           02 SRT-CODIGO                 PIC 9(08).
+           02 SRT-NOMBRE                 PIC X(40).
+           02 SRT-TELEFONO               PIC 9(08).
+
+       FD  REPORTE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REPORTE                     PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FILE-STATUS.
+           02 WKS-EDM4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDM4CL-OK         VALUE "00".
+               88 WKS-EDM4CL-EOF        VALUE "10".
+           02 WKS-REPORTE-STATUS        PIC X(02) VALUE SPACES.
+               88 WKS-REPORTE-OK        VALUE "00".
+
+       01 WKS-FLAGS.
+           02 WKS-SORT-STATUS           PIC X VALUE SPACES.
+               88 WKS-SORT-EOF          VALUE "1".
+
+       01 WKS-COUNTERS.
+           02 WKS-TOTAL-LEIDOS          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-EXTRAIDOS       PIC 9(07) VALUE ZEROS.
+
+      *--> MES DE NACIMIENTO RECIBIDO POR PARM DE JCL
+       01 WKS-MES-BUSCA                 PIC 99 VALUE ZEROS.
+       01 WKS-MES-REGISTRO              PIC 99 VALUE ZEROS.
+
+       01 WKS-HEADER-LINE-1             PIC X(80) VALUE
+           "EXTRACTO DE CUMPLEANOS POR MES - EDID1R04".
+       01 WKS-HEADER-LINE-2             PIC X(80) VALUE
+           "CODIGO    NOMBRE                            TELEFONO  DIA".
+
+       01 WKS-DETAIL-LINE.
+           02 WKS-DET-CODIGO            PIC Z(7)9.
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-NOMBRE            PIC X(40).
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-TELEFONO          PIC Z(7)9.
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-DIA               PIC Z9.
+           02 FILLER                    PIC X(13) VALUE SPACES.
+
+       01 WKS-TOTAL-LINE.
+           02 FILLER                    PIC X(20) VALUE
+               "TOTAL EXTRAIDOS: ".
+           02 WKS-TOT-EXTRAIDOS         PIC ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+      *--> EN UN TALLER REAL EL PARM LLEGA CON UN PREFIJO DE LONGITUD
+      *    DE 2 BYTES; AQUI SE DECLARA YA SIN EL PREFIJO, IGUAL QUE EL
+      *    RESTO DE ESTE SISTEMA SIMPLIFICA EL MANEJO DE DATOS DE JCL.
+       01 WKS-PARM-MES                  PIC 9(02).
+
+       PROCEDURE DIVISION USING WKS-PARM-MES.
+       000-MAIN-PROCESS.
+           MOVE WKS-PARM-MES TO WKS-MES-BUSCA
+           SORT WORK-SORT
+               ASCENDING KEY SRT-DIA-NACIMIENTO
+               INPUT PROCEDURE 100-FILTRA-EDM4CL
+               OUTPUT PROCEDURE 300-ESCRIBE-REPORTE
+           STOP RUN.
+
+       100-FILTRA-EDM4CL.
+           OPEN INPUT EDM4CL
+           PERFORM 110-LEER-EDM4CL
+           PERFORM UNTIL WKS-EDM4CL-EOF
+               ADD 1 TO WKS-TOTAL-LEIDOS
+               MOVE EDMC-FECHA-NAC-O-CONSTITUC (3:2) TO WKS-MES-REGISTRO
+               IF EDMC-MARCA-ELIMINADO NOT = "D"
+               AND WKS-MES-REGISTRO = WKS-MES-BUSCA
+                   PERFORM 120-LIBERA-REGISTRO
+               END-IF
+               PERFORM 110-LEER-EDM4CL
+           END-PERFORM
+           CLOSE EDM4CL.
+
+       110-LEER-EDM4CL.
+           READ EDM4CL NEXT RECORD
+               AT END
+                   SET WKS-EDM4CL-EOF TO TRUE
+           END-READ.
+
+       120-LIBERA-REGISTRO.
+           MOVE EDMC-FECHA-NAC-O-CONSTITUC (1:2) TO SRT-DIA-NACIMIENTO
+           MOVE EDMC-LLAVE                       TO SRT-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE               TO SRT-NOMBRE
+           MOVE EDMC-NUMERO-TELEFONO              TO SRT-TELEFONO
+           RELEASE REG-SORT
+           ADD 1 TO WKS-TOTAL-EXTRAIDOS.
+
+       300-ESCRIBE-REPORTE.
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-1
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-2
+           PERFORM 310-LEER-SORT
+           PERFORM UNTIL WKS-SORT-EOF
+               PERFORM 320-ESCRIBE-DETALLE
+               PERFORM 310-LEER-SORT
+           END-PERFORM
+           MOVE WKS-TOTAL-EXTRAIDOS TO WKS-TOT-EXTRAIDOS
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE
+           CLOSE REPORTE.
+
+       310-LEER-SORT.
+           RETURN WORK-SORT
+               AT END
+                   SET WKS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       320-ESCRIBE-DETALLE.
+           MOVE SRT-CODIGO   TO WKS-DET-CODIGO
+           MOVE SRT-NOMBRE   TO WKS-DET-NOMBRE
+           MOVE SRT-TELEFONO TO WKS-DET-TELEFONO
+           MOVE SRT-DIA-NACIMIENTO TO WKS-DET-DIA
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE.
