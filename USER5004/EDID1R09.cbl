@@ -0,0 +1,393 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDID1R09                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : RECONCILIACION EDM4CL CONTRA LOS PATH EDP4CL Y   *
+      *               EDT4CL                                           *
+      * ARCHIVOS    : EDM4CL (ENTRADA) / EDP4CL (ENTRADA) /            *
+      *               EDT4CL (ENTRADA) / REPORTE                       *
+      * ACCION (ES) : R=Reporte                                        *
+      * PROGRAMA(S) : -                                                *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      * BPM/RATIONAL:                                                  *
+      * NOMBRE      : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * DESCRIPCION : USER5005                                         *
+      ******************************************************************
+      * EDP4CL Y EDT4CL SON PATH DE INDICE ALTERNO SOBRE LOS MISMOS    *
+      * REGISTROS DE EDM4CL, POR NOMBRE Y POR TELEFONO RESPECTIVA-     *
+      * MENTE. ESTE JOB EXTIENDE LA RECONCILIACION DE EDID1R05: POR    *
+      * CADA REGISTRO DE EDM4CL BUSCA SU PAR EN EDP4CL POR NOMBRE Y EN *
+      * EDT4CL POR TELEFONO, Y REPORTA CUALQUIER VIA DONDE EL REGISTRO *
+      * NO APAREZCA O APAREZCA CON CONTENIDO DISTINTO. AL FINAL        *
+      * COMPARA LOS TOTALES DE REGISTROS LEIDOS POR CADA VIA           *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDID1R09.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDM4CL ASSIGN TO EDM4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EDMC-LLAVE
+               FILE STATUS IS WKS-EDM4CL-STATUS.
+
+           SELECT EDP4CL ASSIGN TO EDP4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EDPC-NOMBRE-CLIENTE
+               FILE STATUS IS WKS-EDP4CL-STATUS.
+
+           SELECT EDT4CL ASSIGN TO EDT4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EDTC-NUMERO-TELEFONO
+               FILE STATUS IS WKS-EDT4CL-STATUS.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDM4CL.
+       COPY EDMACL.
+
+       FD  EDP4CL.
+       COPY EDMACL
+           REPLACING ==REG-EDMACL==                BY ==REG-EDP4CL==
+                     ==EDMC-LLAVE==                 BY ==EDPC-LLAVE==
+                     ==EDMC-NOMBRE-CLIENTE==         BY
+                         ==EDPC-NOMBRE-CLIENTE==
+                     ==EDMC-FECHA-NAC-O-CONSTITUC==  BY
+                         ==EDPC-FECHA-NAC-O-CONSTITUC==
+                     ==EDMC-NUMERO-TELEFONO==        BY
+                         ==EDPC-NUMERO-TELEFONO==
+                     ==EDMC-TEL-CELULAR==            BY
+                         ==EDPC-TEL-CELULAR==
+                     ==EDMC-FECHA-CREACION==         BY
+                         ==EDPC-FECHA-CREACION==
+                     ==EDMC-MARCA-ELIMINADO==        BY
+                         ==EDPC-MARCA-ELIMINADO==
+                     ==EDMC-OPERADOR-ULT-MOV==       BY
+                         ==EDPC-OPERADOR-ULT-MOV==
+                     ==EDMC-TERMINAL-ULT-MOV==       BY
+                         ==EDPC-TERMINAL-ULT-MOV==
+                     ==EDMC-FECHA-MARCA-ELIM==       BY
+                         ==EDPC-FECHA-MARCA-ELIM==
+                     ==EDMC-TIPO-CLIENTE==           BY
+                         ==EDPC-TIPO-CLIENTE==
+                     ==EDMC-TIPO-PERSONA==           BY
+                         ==EDPC-TIPO-PERSONA==
+                     ==EDMC-TIPO-COMPANIA==          BY
+                         ==EDPC-TIPO-COMPANIA==
+                     ==EDMC-DIRECCION==              BY
+                         ==EDPC-DIRECCION==
+                     ==EDMC-CIUDAD==                 BY
+                         ==EDPC-CIUDAD==
+                     ==EDMC-CODIGO-POSTAL==          BY
+                         ==EDPC-CODIGO-POSTAL==
+                     ==EDMC-TIPO-TELEFONO==          BY
+                         ==EDPC-TIPO-TELEFONO==
+                     ==EDMC-TEL-MOVIL==              BY
+                         ==EDPC-TEL-MOVIL==
+                     ==EDMC-TEL-FIJO==               BY
+                         ==EDPC-TEL-FIJO==
+                     ==EDMC-MOTIVO-ELIMINACION==     BY
+                         ==EDPC-MOTIVO-ELIMINACION==.
+
+       FD  EDT4CL.
+       COPY EDMACL
+           REPLACING ==REG-EDMACL==                BY ==REG-EDTCL==
+                     ==EDMC-LLAVE==                 BY ==EDTC-LLAVE==
+                     ==EDMC-NOMBRE-CLIENTE==         BY
+                         ==EDTC-NOMBRE-CLIENTE==
+                     ==EDMC-FECHA-NAC-O-CONSTITUC==  BY
+                         ==EDTC-FECHA-NAC-O-CONSTITUC==
+                     ==EDMC-NUMERO-TELEFONO==        BY
+                         ==EDTC-NUMERO-TELEFONO==
+                     ==EDMC-TEL-CELULAR==            BY
+                         ==EDTC-TEL-CELULAR==
+                     ==EDMC-FECHA-CREACION==         BY
+                         ==EDTC-FECHA-CREACION==
+                     ==EDMC-MARCA-ELIMINADO==        BY
+                         ==EDTC-MARCA-ELIMINADO==
+                     ==EDMC-OPERADOR-ULT-MOV==       BY
+                         ==EDTC-OPERADOR-ULT-MOV==
+                     ==EDMC-TERMINAL-ULT-MOV==       BY
+                         ==EDTC-TERMINAL-ULT-MOV==
+                     ==EDMC-FECHA-MARCA-ELIM==       BY
+                         ==EDTC-FECHA-MARCA-ELIM==
+                     ==EDMC-TIPO-CLIENTE==           BY
+                         ==EDTC-TIPO-CLIENTE==
+                     ==EDMC-TIPO-PERSONA==           BY
+                         ==EDTC-TIPO-PERSONA==
+                     ==EDMC-TIPO-COMPANIA==          BY
+                         ==EDTC-TIPO-COMPANIA==
+                     ==EDMC-DIRECCION==              BY
+                         ==EDTC-DIRECCION==
+                     ==EDMC-CIUDAD==                 BY
+                         ==EDTC-CIUDAD==
+                     ==EDMC-CODIGO-POSTAL==          BY
+                         ==EDTC-CODIGO-POSTAL==
+                     ==EDMC-TIPO-TELEFONO==          BY
+                         ==EDTC-TIPO-TELEFONO==
+                     ==EDMC-TEL-MOVIL==              BY
+                         ==EDTC-TEL-MOVIL==
+                     ==EDMC-TEL-FIJO==               BY
+                         ==EDTC-TEL-FIJO==
+                     ==EDMC-MOTIVO-ELIMINACION==     BY
+                         ==EDTC-MOTIVO-ELIMINACION==.
+
+       FD  REPORTE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REPORTE                     PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FILE-STATUS.
+           02 WKS-EDM4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDM4CL-OK         VALUE "00".
+               88 WKS-EDM4CL-EOF        VALUE "10".
+           02 WKS-EDP4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDP4CL-OK         VALUE "00".
+               88 WKS-EDP4CL-EOF        VALUE "10".
+               88 WKS-EDP4CL-NOTFND     VALUE "23".
+           02 WKS-EDT4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDT4CL-OK         VALUE "00".
+               88 WKS-EDT4CL-EOF        VALUE "10".
+               88 WKS-EDT4CL-NOTFND     VALUE "23".
+           02 WKS-REPORTE-STATUS        PIC X(02) VALUE SPACES.
+               88 WKS-REPORTE-OK        VALUE "00".
+
+       01 WKS-COUNTERS.
+           02 WKS-TOTAL-EDM4CL          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-EDP4CL          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-EDT4CL          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-FALTAN-EDP4CL   PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-DIFER-EDP4CL    PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-FALTAN-EDT4CL   PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-DIFER-EDT4CL    PIC 9(07) VALUE ZEROS.
+
+       01 WKS-HEADER-LINE-1             PIC X(80) VALUE
+           "RECONCILIACION EDM4CL VS EDP4CL/EDT4CL - EDID1R09".
+       01 WKS-HEADER-LINE-2             PIC X(80) VALUE
+           "CODIGO    NOMBRE                            OBSERVACION".
+
+       01 WKS-DETAIL-LINE.
+           02 WKS-DET-CODIGO            PIC Z(7)9.
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-NOMBRE            PIC X(40).
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-OBSERVACION       PIC X(28).
+
+       01 WKS-TOTAL-LINE-1.
+           02 FILLER                    PIC X(24) VALUE
+               "TOTAL LEIDOS EDM4CL: ".
+           02 WKS-TOT-EDM4CL            PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-2.
+           02 FILLER                    PIC X(24) VALUE
+               "TOTAL LEIDOS EDP4CL: ".
+           02 WKS-TOT-EDP4CL            PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-3.
+           02 FILLER                    PIC X(24) VALUE
+               "FALTANTES EN EDP4CL: ".
+           02 WKS-TOT-FALTAN-EDP4CL     PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-4.
+           02 FILLER                    PIC X(24) VALUE
+               "CON CONTENIDO DISTINTO: ".
+           02 WKS-TOT-DIFER-EDP4CL      PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-5              PIC X(80) VALUE SPACES.
+       01 WKS-TOTAL-LINE-6.
+           02 FILLER                    PIC X(24) VALUE
+               "TOTAL LEIDOS EDT4CL: ".
+           02 WKS-TOT-EDT4CL            PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-7.
+           02 FILLER                    PIC X(24) VALUE
+               "FALTANTES EN EDT4CL: ".
+           02 WKS-TOT-FALTAN-EDT4CL     PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-8.
+           02 FILLER                    PIC X(24) VALUE
+               "CON CONTENIDO DISTINTO: ".
+           02 WKS-TOT-DIFER-EDT4CL      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+           PERFORM 100-INICIO
+           PERFORM 200-COMPARA-EDM4CL
+               UNTIL WKS-EDM4CL-EOF
+           PERFORM 250-CUENTA-EDP4CL
+           PERFORM 270-CUENTA-EDT4CL
+           PERFORM 900-FINAL
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT EDM4CL
+           OPEN INPUT EDP4CL
+           OPEN INPUT EDT4CL
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-1
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-2
+           PERFORM 210-LEER-EDM4CL.
+
+      *--> POR CADA REGISTRO DE EDM4CL BUSCA SU PAR EN EDP4CL POR
+      *    NOMBRE Y EN EDT4CL POR TELEFONO, Y COMPARA EL CONTENIDO
+       200-COMPARA-EDM4CL.
+           ADD 1 TO WKS-TOTAL-EDM4CL
+           PERFORM 201-COMPARA-EDP4CL
+           PERFORM 202-COMPARA-EDT4CL
+           PERFORM 210-LEER-EDM4CL.
+
+       201-COMPARA-EDP4CL.
+           MOVE EDMC-NOMBRE-CLIENTE IN REG-EDMACL TO EDPC-NOMBRE-CLIENTE
+           READ EDP4CL RECORD
+               INVALID KEY
+                   SET WKS-EDP4CL-NOTFND TO TRUE
+               NOT INVALID KEY
+                   SET WKS-EDP4CL-OK TO TRUE
+           END-READ
+           IF WKS-EDP4CL-NOTFND
+               PERFORM 220-REPORTA-FALTANTE-EDP4CL
+           ELSE
+               IF REG-EDP4CL NOT = REG-EDMACL
+                   PERFORM 230-REPORTA-DIFERENTE-EDP4CL
+               END-IF
+           END-IF.
+
+       202-COMPARA-EDT4CL.
+           MOVE EDMC-NUMERO-TELEFONO IN REG-EDMACL
+               TO EDTC-NUMERO-TELEFONO
+           READ EDT4CL RECORD
+               INVALID KEY
+                   SET WKS-EDT4CL-NOTFND TO TRUE
+               NOT INVALID KEY
+                   SET WKS-EDT4CL-OK TO TRUE
+           END-READ
+           IF WKS-EDT4CL-NOTFND
+               PERFORM 221-REPORTA-FALTANTE-EDT4CL
+           ELSE
+               IF REG-EDTCL NOT = REG-EDMACL
+                   PERFORM 231-REPORTA-DIFERENTE-EDT4CL
+               END-IF
+           END-IF.
+
+       210-LEER-EDM4CL.
+           READ EDM4CL NEXT RECORD
+               AT END
+                   SET WKS-EDM4CL-EOF TO TRUE
+           END-READ.
+
+       220-REPORTA-FALTANTE-EDP4CL.
+           MOVE EDMC-LLAVE IN REG-EDMACL            TO WKS-DET-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE IN REG-EDMACL   TO WKS-DET-NOMBRE
+           MOVE "NO ENCONTRADO EN EDP4CL"
+               TO WKS-DET-OBSERVACION
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE
+           ADD 1 TO WKS-TOTAL-FALTAN-EDP4CL.
+
+       230-REPORTA-DIFERENTE-EDP4CL.
+           MOVE EDMC-LLAVE IN REG-EDMACL            TO WKS-DET-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE IN REG-EDMACL   TO WKS-DET-NOMBRE
+           MOVE "CONTENIDO DISTINTO EN EDP4CL"
+               TO WKS-DET-OBSERVACION
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE
+           ADD 1 TO WKS-TOTAL-DIFER-EDP4CL.
+
+       221-REPORTA-FALTANTE-EDT4CL.
+           MOVE EDMC-LLAVE IN REG-EDMACL            TO WKS-DET-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE IN REG-EDMACL   TO WKS-DET-NOMBRE
+           MOVE "NO ENCONTRADO EN EDT4CL"
+               TO WKS-DET-OBSERVACION
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE
+           ADD 1 TO WKS-TOTAL-FALTAN-EDT4CL.
+
+       231-REPORTA-DIFERENTE-EDT4CL.
+           MOVE EDMC-LLAVE IN REG-EDMACL            TO WKS-DET-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE IN REG-EDMACL   TO WKS-DET-NOMBRE
+           MOVE "CONTENIDO DISTINTO EN EDT4CL"
+               TO WKS-DET-OBSERVACION
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE
+           ADD 1 TO WKS-TOTAL-DIFER-EDT4CL.
+
+      *--> RECORRE EDP4CL DESDE EL INICIO PARA CONTAR SUS REGISTROS
+       250-CUENTA-EDP4CL.
+           MOVE LOW-VALUES TO EDPC-NOMBRE-CLIENTE
+           START EDP4CL KEY IS NOT LESS THAN EDPC-NOMBRE-CLIENTE
+               INVALID KEY
+                   SET WKS-EDP4CL-EOF TO TRUE
+           END-START
+           IF NOT WKS-EDP4CL-EOF
+               PERFORM 260-LEER-EDP4CL-NEXT
+               PERFORM UNTIL WKS-EDP4CL-EOF
+                   ADD 1 TO WKS-TOTAL-EDP4CL
+                   PERFORM 260-LEER-EDP4CL-NEXT
+               END-PERFORM
+           END-IF.
+
+       260-LEER-EDP4CL-NEXT.
+           READ EDP4CL NEXT RECORD
+               AT END
+                   SET WKS-EDP4CL-EOF TO TRUE
+           END-READ.
+
+      *--> RECORRE EDT4CL DESDE EL INICIO PARA CONTAR SUS REGISTROS
+       270-CUENTA-EDT4CL.
+           MOVE LOW-VALUES TO EDTC-NUMERO-TELEFONO
+           START EDT4CL KEY IS NOT LESS THAN EDTC-NUMERO-TELEFONO
+               INVALID KEY
+                   SET WKS-EDT4CL-EOF TO TRUE
+           END-START
+           IF NOT WKS-EDT4CL-EOF
+               PERFORM 280-LEER-EDT4CL-NEXT
+               PERFORM UNTIL WKS-EDT4CL-EOF
+                   ADD 1 TO WKS-TOTAL-EDT4CL
+                   PERFORM 280-LEER-EDT4CL-NEXT
+               END-PERFORM
+           END-IF.
+
+       280-LEER-EDT4CL-NEXT.
+           READ EDT4CL NEXT RECORD
+               AT END
+                   SET WKS-EDT4CL-EOF TO TRUE
+           END-READ.
+
+       900-FINAL.
+           MOVE WKS-TOTAL-EDM4CL        TO WKS-TOT-EDM4CL
+           MOVE WKS-TOTAL-EDP4CL        TO WKS-TOT-EDP4CL
+           MOVE WKS-TOTAL-FALTAN-EDP4CL TO WKS-TOT-FALTAN-EDP4CL
+           MOVE WKS-TOTAL-DIFER-EDP4CL  TO WKS-TOT-DIFER-EDP4CL
+           MOVE WKS-TOTAL-EDT4CL        TO WKS-TOT-EDT4CL
+           MOVE WKS-TOTAL-FALTAN-EDT4CL TO WKS-TOT-FALTAN-EDT4CL
+           MOVE WKS-TOTAL-DIFER-EDT4CL  TO WKS-TOT-DIFER-EDT4CL
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-5
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-1
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-2
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-3
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-4
+           IF WKS-TOTAL-EDM4CL NOT = WKS-TOTAL-EDP4CL
+               MOVE "** LOS TOTALES DE EDM4CL Y EDP4CL NO CUADRAN **"
+                   TO WKS-TOTAL-LINE-5
+               WRITE REG-REPORTE FROM WKS-TOTAL-LINE-5
+           END-IF
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-6
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-7
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-8
+           IF WKS-TOTAL-EDM4CL NOT = WKS-TOTAL-EDT4CL
+               MOVE "** LOS TOTALES DE EDM4CL Y EDT4CL NO CUADRAN **"
+                   TO WKS-TOTAL-LINE-5
+               WRITE REG-REPORTE FROM WKS-TOTAL-LINE-5
+           END-IF
+           CLOSE EDM4CL
+           CLOSE EDP4CL
+           CLOSE EDT4CL
+           CLOSE REPORTE
+           DISPLAY "EDID1R09 - LEIDOS EDM4CL : " WKS-TOTAL-EDM4CL
+           DISPLAY "EDID1R09 - LEIDOS EDP4CL : " WKS-TOTAL-EDP4CL
+           DISPLAY "EDID1R09 - FALTAN EDP4CL : " WKS-TOTAL-FALTAN-EDP4CL
+           DISPLAY "EDID1R09 - DIFER EDP4CL  : " WKS-TOTAL-DIFER-EDP4CL
+           DISPLAY "EDID1R09 - LEIDOS EDT4CL : " WKS-TOTAL-EDT4CL
+           DISPLAY "EDID1R09 - FALTAN EDT4CL : " WKS-TOTAL-FALTAN-EDT4CL
+           DISPLAY "EDID1R09 - DIFER EDT4CL  : " WKS-TOTAL-DIFER-EDT4CL.
