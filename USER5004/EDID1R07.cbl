@@ -0,0 +1,140 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDID1R07                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : REPORTE DE CLIENTES DADOS DE ALTA EL DIA EN QUE  *
+      *               CORRE EL JOB (TURNO ACTUAL), CON FILTRO OPCIONAL *
+      *               POR OPERADOR                                    *
+      * ARCHIVOS    : EDM4CL (ENTRADA) / REPORTE (SALIDA)              *
+      * ACCION (ES) : R=Reporte                                        *
+      * PROGRAMA(S) : -                                                *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      * BPM/RATIONAL:                                                  *
+      * NOMBRE      : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * DESCRIPCION : USER5005                                         *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDID1R07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDM4CL ASSIGN TO EDM4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EDMC-LLAVE
+               FILE STATUS IS WKS-EDM4CL-STATUS.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDM4CL.
+       COPY EDMACL.
+
+       FD  REPORTE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REPORTE                     PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FILE-STATUS.
+           02 WKS-EDM4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDM4CL-OK         VALUE "00".
+               88 WKS-EDM4CL-EOF        VALUE "10".
+           02 WKS-REPORTE-STATUS        PIC X(02) VALUE SPACES.
+               88 WKS-REPORTE-OK        VALUE "00".
+
+       01 WKS-COUNTERS.
+           02 WKS-TOTAL-LEIDOS          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-ALTAS-HOY       PIC 9(07) VALUE ZEROS.
+
+       01 WKS-FECHA-HOY.
+           02 WKS-HOY-DD                PIC 99.
+           02 WKS-HOY-MM                PIC 99.
+           02 WKS-HOY-AAAA              PIC 9(04).
+       01 WKS-HOY-FECHA-CREACION.
+           02 WKS-HOY-FC-DD             PIC 99.
+           02 WKS-HOY-FC-MM             PIC 99.
+           02 WKS-HOY-FC-AAAA           PIC 9(04).
+
+       01 WKS-HEADER-LINE-1             PIC X(80) VALUE
+           "REPORTE DE ALTAS DEL DIA - EDID1R07".
+       01 WKS-HEADER-LINE-2             PIC X(80) VALUE
+           "CODIGO    NOMBRE                            OPERADOR".
+
+       01 WKS-DETAIL-LINE.
+           02 WKS-DET-CODIGO            PIC Z(7)9.
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-NOMBRE            PIC X(40).
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-OPERADOR          PIC X(08).
+           02 FILLER                    PIC X(10) VALUE SPACES.
+
+       01 WKS-TOTAL-LINE.
+           02 FILLER                    PIC X(20) VALUE
+               "TOTAL ALTAS HOY: ".
+           02 WKS-TOT-ALTAS-HOY         PIC ZZZ,ZZ9.
+
+      *-->EN UN TALLER REAL EL PARM LLEGA CON UN PREFIJO DE LONGITUD DE
+      *   2 BYTES; AQUI SE DECLARA YA SIN EL PREFIJO, IGUAL QUE EL
+      *   RESTO DE ESTE SISTEMA SIMPLIFICA EL MANEJO DE DATOS DE JCL.
+      *   PARM EN BLANCO = SIN FILTRO DE OPERADOR (TODOS LOS OPERADORES)
+       LINKAGE SECTION.
+       01 WKS-PARM-OPERADOR             PIC X(08).
+
+       PROCEDURE DIVISION USING WKS-PARM-OPERADOR.
+       000-MAIN-PROCESS.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESA-EDM4CL
+               UNTIL WKS-EDM4CL-EOF
+           PERFORM 900-FINAL
+           STOP RUN.
+
+       100-INICIO.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-HOY-AAAA
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WKS-HOY-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WKS-HOY-DD
+           MOVE WKS-HOY-DD               TO WKS-HOY-FC-DD
+           MOVE WKS-HOY-MM               TO WKS-HOY-FC-MM
+           MOVE WKS-HOY-AAAA             TO WKS-HOY-FC-AAAA
+           OPEN INPUT  EDM4CL
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-1
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-2
+           PERFORM 210-LEER-EDM4CL.
+
+       200-PROCESA-EDM4CL.
+           ADD 1 TO WKS-TOTAL-LEIDOS
+           IF EDMC-FECHA-CREACION (1:2)   = WKS-HOY-FC-DD
+           AND EDMC-FECHA-CREACION (3:2)  = WKS-HOY-FC-MM
+           AND EDMC-FECHA-CREACION (5:4)  = WKS-HOY-FC-AAAA
+               IF WKS-PARM-OPERADOR = SPACES
+               OR EDMC-OPERADOR-ULT-MOV = WKS-PARM-OPERADOR
+                   PERFORM 220-ESCRIBE-DETALLE
+               END-IF
+           END-IF
+           PERFORM 210-LEER-EDM4CL.
+
+       210-LEER-EDM4CL.
+           READ EDM4CL NEXT RECORD
+               AT END
+                   SET WKS-EDM4CL-EOF TO TRUE
+           END-READ.
+
+       220-ESCRIBE-DETALLE.
+           MOVE EDMC-LLAVE               TO WKS-DET-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE       TO WKS-DET-NOMBRE
+           MOVE EDMC-OPERADOR-ULT-MOV     TO WKS-DET-OPERADOR
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE
+           ADD 1 TO WKS-TOTAL-ALTAS-HOY.
+
+       900-FINAL.
+           MOVE WKS-TOTAL-ALTAS-HOY TO WKS-TOT-ALTAS-HOY
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE
+           CLOSE EDM4CL
+           CLOSE REPORTE.
