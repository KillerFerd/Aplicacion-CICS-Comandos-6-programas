@@ -20,6 +20,7 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CLASS NUMERO IS '0' '1' '2' '3' '4' '5' '6' '7' '8' '9' ' '.
+           CLASS ALFA IS 'A' THRU 'Z' 'a' THRU 'z' ' '.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
@@ -29,9 +30,12 @@
 
        COPY EDMACL.
 
+       COPY EDMAUL.
+
        01 WKS-WORK-FIELDS.
            02 WKS-TEMP-NAME             PIC X(40).
            02 WKS-LIMIT-DAYS            PIC 9(02).
+           02 WKS-SAVE-FECHA-MARCA-ELIM PIC 9(08).
            02 WKS-END-MSG               PIC X(14)
            VALUE "MUCHAS GRACIAS".
 
@@ -48,6 +52,17 @@
            88 WKS-EDM4CL-NORMAL         VALUE 3.
            88 WKS-EDM4CL-ENDFILE        VALUE 4.
 
+      *-->VENTANA DE GRACIA PARA FECHA DE CONSTITUCION DE COMPANIAS
+       01 WKS-ANIOS-GRACIA-CONSTIT      PIC 9 VALUE 1.
+
+       01 WKS-ALERT-FLAG                PIC X VALUE "N".
+       01 WKS-ALERT-MSG.
+           05 WKS-ALERT-TEXT            PIC X(27) VALUE
+              "ARCHIVO EDM4CL CERRADO PRG=".
+           05 WKS-ALERT-PROGRAM         PIC X(08) VALUE "EDID1MLI".
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 WKS-ALERT-TERM            PIC X(04).
+
        01 WKS-FLAGS.
            02 WKS-OUTPUT-MSG            PIC 99 VALUE ZEROS.
                 88 WKS-MSG-NOCOMAND     VALUE 1.
@@ -65,14 +80,73 @@
                 88 WKS-MSG-MOD          VALUE 14.
                 88 WKS-MSG-FOUND        VALUE 15.
                 88 WKS-MSG-NOCHANGES    VALUE 16.
+                88 WKS-MSG-NOTIPO       VALUE 17.
+                88 WKS-MSG-DUPPHONE     VALUE 18.
+                88 WKS-MSG-CCAMBIOS     VALUE 19.
+                88 WKS-MSG-CANCELED     VALUE 20.
+                88 WKS-MSG-NOUNDO       VALUE 21.
+                88 WKS-MSG-UNDONE       VALUE 22.
+                88 WKS-MSG-CUNDO        VALUE 23.
            02 WKS-FLAG-INVALID          PIC 9 VALUE ZEROS.
            02 WKS-FLAG-LEAP-YEAR        PIC 9 VALUE ZEROS.
            02 WKS-FLAG-NO-CHANGES       PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-TEL-CHANGED      PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-PHONE-DUP        PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-FOUND-AUDIT      PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-PRINT-SLIP       PIC 9 VALUE ZEROS.
+
+      *--> HOJA DE CONFIRMACION IMPRESA (PARA ENTREGAR AL CLIENTE)
+       01 WKS-SLIP-GRP.
+           02 WKS-SLIP-L1.
+               03 FILLER               PIC X(40) VALUE
+                   "CONFIRMACION DE TRANSACCION - CLIENTES".
+           02 WKS-SLIP-L2.
+               03 FILLER               PIC X(08) VALUE "CODIGO: ".
+               03 WKS-SLIP-CODIGO      PIC Z(7)9.
+               03 FILLER               PIC X(24) VALUE SPACES.
+           02 WKS-SLIP-L3.
+               03 FILLER               PIC X(08) VALUE "NOMBRE: ".
+               03 WKS-SLIP-NOMBRE      PIC X(40).
+           02 WKS-SLIP-L4.
+               03 FILLER               PIC X(10) VALUE "TELEFONO: ".
+               03 WKS-SLIP-TELEFONO    PIC Z(7)9.
+               03 FILLER               PIC X(22) VALUE SPACES.
+           02 WKS-SLIP-L5.
+               03 WKS-SLIP-ESTADO      PIC X(40).
+           02 WKS-SLIP-L6.
+               03 FILLER               PIC X(07) VALUE "FECHA: ".
+               03 WKS-SLIP-FECHA       PIC X(10).
+               03 FILLER               PIC X(03) VALUE SPACES.
+               03 FILLER               PIC X(06) VALUE "HORA: ".
+               03 WKS-SLIP-HORA        PIC X(08).
+               03 FILLER               PIC X(06) VALUE SPACES.
+
+       01 WKS-EDM4AUL-STATUS            PIC 99 VALUE ZEROS.
+           88 WKS-EDM4AUL-NORMAL        VALUE 1.
+           88 WKS-EDM4AUL-ENDFILE       VALUE 2.
+
+       01 WKS-UNDO-FIELDS.
+           02 WKS-LA-NOMBRE             PIC X(40).
+           02 WKS-LA-FECHA-NAC          PIC 9(08).
+           02 WKS-LA-FECHA-GRP REDEFINES WKS-LA-FECHA-NAC.
+               03 WKS-LA-FECHA-DD       PIC 99.
+               03 WKS-LA-FECHA-MM       PIC 99.
+               03 WKS-LA-FECHA-AA       PIC 9999.
+           02 WKS-LA-TELEFONO           PIC 9(08).
+           02 WKS-LA-MARCA-ELIM         PIC X(01).
 
        01 WKS-SUBSCRIPTS.
            02 WKS-INDEX                 PIC 99 VALUE ZEROS.
            02 WKS-AUX                   PIC 99 VALUE ZEROS.
 
+       01 WKS-TEL-VALIDATION.
+           02 WKS-TEL-NUM                PIC 9(08).
+           02 WKS-TEL-DIGITS REDEFINES WKS-TEL-NUM.
+               03 WKS-TEL-DIGIT          PIC 9 OCCURS 8.
+           02 WKS-TEL-TIPO               PIC X(01).
+           02 WKS-FLAG-TEL-REPEATED      PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-TEL-SEQUENCE      PIC 9 VALUE ZEROS.
+
        01 WKS-POINTERS.
            02 WKS-STRING-PTR            PIC 99 VALUE 1.
            02 WKS-UNSTRING-PTR          PIC 99 VALUE 1.
@@ -82,8 +156,11 @@
            02 WKS-PROGRAM-NAME          PIC X(08) VALUE "EDID1MLI".
            02 WKS-PROGRAM-1             PIC X(08) VALUE "EDID1YL5".
            02 WKS-COMMAREA.
+               COPY EDCOM.
                03 WKS-COM-PROTECTED     PIC 9.
                03 WKS-COM-CO-CLIENTE    PIC 9(08).
+               03 WKS-COM-CONFIRM-MODE  PIC 9.
+               03 WKS-COM-UNDO-MODE     PIC 9.
 
        01 WKS-EDITED-FIELDS.
            02 WKS-DATE-SIS.
@@ -97,6 +174,10 @@
                03 FILLER                PIC X VALUE ":".
                03 WKS-TIME-SS           PIC 99.
            02 WKS-DATE-FORMAT           PIC 99/99/9999.
+           02 WKS-FECHA-ANTES-FORMAT.
+               03 WKS-FA-DD             PIC 99.
+               03 WKS-FA-MM             PIC /99.
+               03 WKS-FA-AAAA           PIC /9999.
            02 WKS-AUX-FECHA             PIC 9(08).
            02 WKS-TEMP-FIELDS.
                 03 WKS-CO-CLIENTE       PIC 9(08).
@@ -105,23 +186,37 @@
                     04 WKS-FECHA-NACDD  PIC 99.
                     04 WKS-FECHA-NACMM  PIC 99.
                     04 WKS-FECHA-NACAA  PIC 9999.
+                03 WKS-FECHA-NAC-ORIG.
+                    04 WKS-FECHA-NACDD-ORIG PIC 99.
+                    04 WKS-FECHA-NACMM-ORIG PIC 99.
+                    04 WKS-FECHA-NACAA-ORIG PIC 9999.
                 03 WKS-TEL              PIC 9(08).
+                03 WKS-TEL-CELULAR      PIC 9(08).
+                03 WKS-TIPO-CLIENTE     PIC X(01).
+                03 WKS-DIRECCION        PIC X(30).
+                03 WKS-CIUDAD           PIC X(20).
+                03 WKS-CODIGO-POSTAL    PIC X(06).
                 03 WKS-FECHA-ADIC       PIC 9(08).
+                03 WKS-AUX-FECHA-AA     PIC 9999.
 
        LINKAGE SECTION.
-       01 DFHCOMMAREA                   PIC X(09).
+       01 DFHCOMMAREA                   PIC X(19).
 
        PROCEDURE DIVISION.
        000-MAIN-PROCESS.
 
-      *-->MOVER COMMAREA
-           IF EIBCALEN NOT = 0
-               MOVE DFHCOMMAREA TO WKS-COMMAREA
+      *-->MOVER COMMAREA (EIBCALEN=8 ES SOLO EL LOGIN DEL MENU)
+           IF EIBCALEN = 8
+               MOVE DFHCOMMAREA(1:8) TO WKS-COM-OPERADOR-ID
+           ELSE
+               IF EIBCALEN NOT = 0
+                   MOVE DFHCOMMAREA TO WKS-COMMAREA
+               END-IF
            END-IF
 
       *-->EVALUATE PARA LA ACCION DE CADA TECLA
            EVALUATE TRUE
-                WHEN EIBCALEN = 0
+                WHEN EIBCALEN = 0 OR EIBCALEN = 8
                     PERFORM 100-ACCION-DEFAULT
                 WHEN EIBAID = DFHENTER
                     PERFORM 200-ACCION-ENTER
@@ -129,6 +224,8 @@
                     PERFORM 300-ACCION-PF2
                WHEN EIBAID = DFHPF3
                     PERFORM 400-ACCION-PF3
+               WHEN EIBAID = DFHPF4
+                    PERFORM 450-ACCION-PF4
                WHEN EIBAID = DFHPF10
                     PERFORM 500-ACCION-PF10
                WHEN OTHER
@@ -211,7 +308,13 @@
            MOVE EDMC-NOMBRE-CLIENTE         TO WKS-NOM-CLIENTE
            MOVE EDMC-FECHA-NAC-O-CONSTITUC  TO WKS-AUX-FECHA
            MOVE WKS-AUX-FECHA               TO WKS-FECHA-NAC
+           MOVE WKS-FECHA-NAC               TO WKS-FECHA-NAC-ORIG
            MOVE EDMC-NUMERO-TELEFONO        TO WKS-TEL
+           MOVE EDMC-TEL-CELULAR            TO WKS-TEL-CELULAR
+           MOVE EDMC-TIPO-CLIENTE           TO WKS-TIPO-CLIENTE
+           MOVE EDMC-DIRECCION              TO WKS-DIRECCION
+           MOVE EDMC-CIUDAD                 TO WKS-CIUDAD
+           MOVE EDMC-CODIGO-POSTAL          TO WKS-CODIGO-POSTAL
            MOVE EDMC-FECHA-CREACION         TO WKS-FECHA-ADIC.
 
        230-LOAD-DATA-OUTPUT.
@@ -225,6 +328,16 @@
            MOVE WKS-FECHA-NACAA             TO EDMLI-FECHA-NACAAI
            MOVE WKS-TEL                     TO EDMLI-TELO
            MOVE WKS-TEL                     TO EDMLI-TELI
+           MOVE WKS-TEL-CELULAR             TO EDMLI-TELCELO
+           MOVE WKS-TEL-CELULAR             TO EDMLI-TELCELI
+           MOVE WKS-TIPO-CLIENTE            TO EDMLI-TIPOO
+           MOVE WKS-TIPO-CLIENTE            TO EDMLI-TIPOI
+           MOVE WKS-DIRECCION               TO EDMLI-DIRECCIONO
+           MOVE WKS-DIRECCION               TO EDMLI-DIRECCIONI
+           MOVE WKS-CIUDAD                  TO EDMLI-CIUDADO
+           MOVE WKS-CIUDAD                  TO EDMLI-CIUDADI
+           MOVE WKS-CODIGO-POSTAL           TO EDMLI-CODPOSTALO
+           MOVE WKS-CODIGO-POSTAL           TO EDMLI-CODPOSTALI
            MOVE WKS-FECHA-ADIC              TO EDMLI-FECHA-ADICO.
 
        240-UNPROTECTED-FIELDS.
@@ -234,15 +347,27 @@
            MOVE DFHTURQ TO EDMLI-FECHA-NACMMC
            MOVE DFHTURQ TO EDMLI-FECHA-NACDDC
            MOVE DFHTURQ TO EDMLI-TELC
+           MOVE DFHTURQ TO EDMLI-TELCELC
+           MOVE DFHTURQ TO EDMLI-TIPOC
+           MOVE DFHTURQ TO EDMLI-DIRECCIONC
+           MOVE DFHTURQ TO EDMLI-CIUDADC
+           MOVE DFHTURQ TO EDMLI-CODPOSTALC
            MOVE DFHBMUNP TO EDMLI-NOM-CLIENTEA
            MOVE DFHBMUNP TO EDMLI-FECHA-NACAAA
            MOVE DFHBMUNP TO EDMLI-FECHA-NACMMA
            MOVE DFHBMUNP TO EDMLI-FECHA-NACDDA
-           MOVE DFHBMUNP TO EDMLI-TELA.
+           MOVE DFHBMUNP TO EDMLI-TELA
+           MOVE DFHBMUNP TO EDMLI-TELCELA
+           MOVE DFHBMUNP TO EDMLI-TIPOA
+           MOVE DFHBMUNP TO EDMLI-DIRECCIONA
+           MOVE DFHBMUNP TO EDMLI-CIUDADA
+           MOVE DFHBMUNP TO EDMLI-CODPOSTALA.
 
       *-->ACCION PARA MODIFICAR EL REGISTRO SOLICITADO
        300-ACCION-PF2.
-           IF WKS-COM-PROTECTED = 1
+           IF WKS-COM-UNDO-MODE = 1
+                PERFORM 462-PROCESS-UNDO-CONFIRM
+           ELSE IF WKS-COM-PROTECTED = 1
                 MOVE WKS-COM-CO-CLIENTE TO EDMC-LLAVE
                 PERFORM 806-EXEC-CICS-READ-UPDATE
                 IF WKS-EDM4CL-NOTOPEN
@@ -254,6 +379,7 @@
                     MOVE 1 TO WKS-FLAG-INVALID
                 END-IF
                 PERFORM 220-LOAD-DATA-TEMP
+                PERFORM 320-AUDIT-SNAPSHOT-BEFORE
                 PERFORM 310-PROCESS-VALID
            ELSE
                 PERFORM 200-ACCION-ENTER
@@ -262,29 +388,46 @@
            PERFORM 804-EXEC-CICS-RETURN.
 
        310-PROCESS-VALID.
+           MOVE ZEROS TO WKS-FLAG-PRINT-SLIP
            PERFORM 804-EXEC-CICS-RECEIVE
            PERFORM 311-PROCESS-CHANGES
            IF WKS-FLAG-NO-CHANGES = 1
                 SET WKS-MSG-NOCHANGES TO TRUE
                 MOVE -1 TO EDMLI-NOM-CLIENTEL
+                MOVE ZEROS TO WKS-COM-CONFIRM-MODE
            ELSE
                 PERFORM 312-PROCESS-VALID-DATA
                 IF WKS-FLAG-INVALID = ZEROS
-                    PERFORM 319-PROCESS-REG-DATA
-                    PERFORM 807-EXEC-CICS-REWRITE
-                    IF WKS-EDM4CL-NORMAL
-                        SET WKS-MSG-MOD TO TRUE
-                        MOVE -1 TO EDMLI-CO-CLIENTEL
-                    ELSE
-                        SET WKS-MSG-UNKERROR TO TRUE
-                        END-IF
+                     IF WKS-COM-CONFIRM-MODE = 1
+                          PERFORM 323-PROCESS-CONFIRM-ANSWER
+                     ELSE
+                          PERFORM 324-SHOW-CONFIRM
+                     END-IF
+                ELSE
+                     MOVE ZEROS TO WKS-COM-CONFIRM-MODE
                 END-IF
            END-IF
+           IF WKS-FLAG-PRINT-SLIP = 1
+                PERFORM 329-PRINT-CONFIRM-SLIP
+           END-IF
            PERFORM 803-EXEX-CICS-SEND-DATA-CURSOR
            PERFORM 804-EXEC-CICS-RETURN.
 
+      *-->IMPRIME LA HOJA DE CONFIRMACION DE LA MODIFICACION (P/CLIENTE)
+       329-PRINT-CONFIRM-SLIP.
+           PERFORM 998-PROCESS-DEFAULT-DATA
+           MOVE EDMC-LLAVE           TO WKS-SLIP-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE  TO WKS-SLIP-NOMBRE
+           MOVE EDMC-NUMERO-TELEFONO TO WKS-SLIP-TELEFONO
+           MOVE "MODIFICACION EXITOSA" TO WKS-SLIP-ESTADO
+           MOVE WKS-DATE-SIS         TO WKS-SLIP-FECHA
+           MOVE WKS-TIME-SIS         TO WKS-SLIP-HORA
+           PERFORM 816-EXEC-CICS-SEND-TEXT-SLIP
+           PERFORM 801-EXEC-CICS-SEND-ERASE.
+
        311-PROCESS-CHANGES.
            MOVE 1 TO WKS-FLAG-NO-CHANGES
+           MOVE ZEROS TO WKS-FLAG-TEL-CHANGED
            IF EDMLI-NOM-CLIENTEI < SPACES
            OR EDMLI-NOM-CLIENTEI = WKS-NOM-CLIENTE
                 MOVE WKS-NOM-CLIENTE TO EDMLI-NOM-CLIENTEI
@@ -313,6 +456,41 @@
            OR EDMLI-TELI = WKS-TEL
                MOVE WKS-TEL TO EDMLI-TELI
                MOVE WKS-TEL TO EDMLI-TELO
+           ELSE
+               MOVE ZEROS TO WKS-FLAG-NO-CHANGES
+               MOVE 1 TO WKS-FLAG-TEL-CHANGED
+           END-IF
+           IF EDMLI-TELCELI = SPACES
+               MOVE WKS-TEL-CELULAR TO EDMLI-TELCELI
+               MOVE WKS-TEL-CELULAR TO EDMLI-TELCELO
+           ELSE IF EDMLI-TELCELI = WKS-TEL-CELULAR
+               MOVE WKS-TEL-CELULAR TO EDMLI-TELCELI
+               MOVE WKS-TEL-CELULAR TO EDMLI-TELCELO
+           ELSE
+               MOVE ZEROS TO WKS-FLAG-NO-CHANGES
+           END-IF
+           IF EDMLI-TIPOI < SPACES
+           OR EDMLI-TIPOI = WKS-TIPO-CLIENTE
+               MOVE WKS-TIPO-CLIENTE TO EDMLI-TIPOI
+               MOVE WKS-TIPO-CLIENTE TO EDMLI-TIPOO
+           ELSE
+               MOVE ZEROS TO WKS-FLAG-NO-CHANGES
+           END-IF
+           IF EDMLI-DIRECCIONI < SPACES
+           OR EDMLI-DIRECCIONI = WKS-DIRECCION
+               MOVE WKS-DIRECCION TO EDMLI-DIRECCIONI
+           ELSE
+               MOVE ZEROS TO WKS-FLAG-NO-CHANGES
+           END-IF
+           IF EDMLI-CIUDADI < SPACES
+           OR EDMLI-CIUDADI = WKS-CIUDAD
+               MOVE WKS-CIUDAD TO EDMLI-CIUDADI
+           ELSE
+               MOVE ZEROS TO WKS-FLAG-NO-CHANGES
+           END-IF
+           IF EDMLI-CODPOSTALI < SPACES
+           OR EDMLI-CODPOSTALI = WKS-CODIGO-POSTAL
+               MOVE WKS-CODIGO-POSTAL TO EDMLI-CODPOSTALI
            ELSE
                MOVE ZEROS TO WKS-FLAG-NO-CHANGES
            END-IF.
@@ -324,7 +502,12 @@
            MOVE DFHTURQ TO EDMLI-FECHA-NACMMC
            MOVE DFHTURQ TO EDMLI-FECHA-NACDDC
            MOVE DFHTURQ TO EDMLI-TELC
+           MOVE DFHTURQ TO EDMLI-TELCELC
+           MOVE DFHTURQ TO EDMLI-TIPOC
            PERFORM 313-VALID-FIELD-2
+           IF WKS-FLAG-INVALID = ZEROS
+               PERFORM 321-VALID-FIELD-TIPO
+           END-IF
            IF WKS-FLAG-INVALID = ZEROS
                PERFORM 314-VALID-FIELD-3
            END-IF
@@ -335,7 +518,14 @@
                PERFORM 316-VALID-FIELD-5
            END-IF
            IF WKS-FLAG-INVALID = ZEROS
+           AND WKS-FLAG-TEL-CHANGED = 1
                PERFORM 318-VALID-FIELD-6
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+               PERFORM 326-VALID-FIELD-TELCEL
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+               PERFORM 322-VALID-FIELD-PHONE-DUP
            END-IF.
 
       *-->VALIDACION DEL CAMPO DE NOMBRE
@@ -343,6 +533,9 @@
            IF EDMLI-NOM-CLIENTEI < SPACES
                SET WKS-MSG-NOALPHA TO TRUE
                MOVE 1 TO WKS-FLAG-INVALID
+           ELSE IF EDMLI-NOM-CLIENTEI NOT ALFA
+               SET WKS-MSG-NOALPHA TO TRUE
+               MOVE 1 TO WKS-FLAG-INVALID
            ELSE
                UNSTRING EDMLI-NOM-CLIENTEI DELIMITED BY ALL SPACES
                    INTO WKS-TEMP-NAME WITH POINTER WKS-UNSTRING-PTR
@@ -376,8 +569,15 @@
                SET WKS-MSG-NOYEAR TO TRUE
                MOVE 1 TO WKS-FLAG-INVALID
            END-IF
+           IF EDMLI-TIPOO = "C"
+               MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-AUX-FECHA-AA
+               ADD WKS-ANIOS-GRACIA-CONSTIT TO WKS-AUX-FECHA-AA
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-AUX-FECHA-AA
+           END-IF
+
            IF EDMLI-FECHA-NACAAO < 1900
-           OR EDMLI-FECHA-NACAAO > FUNCTION CURRENT-DATE(1:4)
+           OR EDMLI-FECHA-NACAAO > WKS-AUX-FECHA-AA
                SET WKS-MSG-NOYEAR TO TRUE
                MOVE 1 TO WKS-FLAG-INVALID
            END-IF
@@ -520,29 +720,333 @@
                MOVE 1 TO WKS-FLAG-INVALID
            END-IF
 
+           IF WKS-FLAG-INVALID = ZEROS
+               PERFORM 318A-VALID-PHONE-PATTERN
+               PERFORM 318B-VALID-PHONE-PREFIX
+           END-IF
+
            IF WKS-FLAG-INVALID = 1
                MOVE DFHRED TO EDMLI-TELC
                MOVE -1 TO EDMLI-TELL
            END-IF.
 
+      *-->RECHAZA NUMEROS CON TODOS LOS DIGITOS IGUALES O SECUENCIALES
+       318A-VALID-PHONE-PATTERN.
+           MOVE EDMLI-TELO TO WKS-TEL-NUM
+           MOVE 1 TO WKS-FLAG-TEL-REPEATED
+           MOVE 1 TO WKS-FLAG-TEL-SEQUENCE
+           PERFORM VARYING WKS-INDEX FROM 2 BY 1
+           UNTIL WKS-INDEX > 8
+               IF WKS-TEL-DIGIT(WKS-INDEX) NOT = WKS-TEL-DIGIT(1)
+                   MOVE ZEROS TO WKS-FLAG-TEL-REPEATED
+               END-IF
+               IF WKS-TEL-DIGIT(WKS-INDEX) NOT =
+                   WKS-TEL-DIGIT(WKS-INDEX - 1) + 1
+                   MOVE ZEROS TO WKS-FLAG-TEL-SEQUENCE
+               END-IF
+           END-PERFORM
+           IF WKS-FLAG-TEL-REPEATED = 1 OR WKS-FLAG-TEL-SEQUENCE = 1
+               SET WKS-MSG-NOPHONE TO TRUE
+               MOVE 1 TO WKS-FLAG-INVALID
+           ELSE
+               MOVE 1 TO WKS-FLAG-TEL-SEQUENCE
+               PERFORM VARYING WKS-INDEX FROM 2 BY 1
+               UNTIL WKS-INDEX > 8
+                   IF WKS-TEL-DIGIT(WKS-INDEX) NOT =
+                       WKS-TEL-DIGIT(WKS-INDEX - 1) - 1
+                       MOVE ZEROS TO WKS-FLAG-TEL-SEQUENCE
+                   END-IF
+               END-PERFORM
+               IF WKS-FLAG-TEL-SEQUENCE = 1
+                   SET WKS-MSG-NOPHONE TO TRUE
+                   MOVE 1 TO WKS-FLAG-INVALID
+               END-IF
+           END-IF.
+
+      *-->VALIDA EL PREFIJO CONTRA LOS RANGOS QUE EMITE LA TELEFONICA
+      *-->Y CLASIFICA EL NUMERO COMO MOVIL O FIJO PARA REPORTES
+       318B-VALID-PHONE-PREFIX.
+           EVALUATE WKS-TEL-DIGIT(1)
+               WHEN 3
+               WHEN 4
+               WHEN 5
+                   MOVE "M" TO WKS-TEL-TIPO
+               WHEN 2
+               WHEN 6
+               WHEN 7
+                   MOVE "F" TO WKS-TEL-TIPO
+               WHEN OTHER
+                   SET WKS-MSG-NOPHONE TO TRUE
+                   MOVE 1 TO WKS-FLAG-INVALID
+           END-EVALUATE.
+
+      *-->VALIDACION DEL CAMPO DE TELEFONO CELULAR (OPCIONAL)
+       326-VALID-FIELD-TELCEL.
+           IF EDMLI-TELCELI = SPACES
+               MOVE ZEROS TO EDMLI-TELCELO
+           ELSE IF EDMLI-TELCELI NOT NUMERO
+               SET WKS-MSG-NOPHONE TO TRUE
+               MOVE 1 TO WKS-FLAG-INVALID
+           ELSE IF EDMLI-TELCELO < 10000000
+               SET WKS-MSG-NOPHONE TO TRUE
+               MOVE 1 TO WKS-FLAG-INVALID
+           END-IF
+
+           IF WKS-FLAG-INVALID = 1
+               MOVE DFHRED TO EDMLI-TELCELC
+               MOVE -1 TO EDMLI-TELCELL
+           END-IF.
+
+      *-->VALIDACION DEL TIPO DE CLIENTE (PERSONA O COMPANIA)
+       321-VALID-FIELD-TIPO.
+           IF EDMLI-TIPOI = SPACES
+                MOVE "P" TO EDMLI-TIPOO
+           ELSE IF EDMLI-TIPOI = "P" OR EDMLI-TIPOI = "C"
+                MOVE EDMLI-TIPOI TO EDMLI-TIPOO
+           ELSE
+                SET WKS-MSG-NOTIPO TO TRUE
+                MOVE 1 TO WKS-FLAG-INVALID
+           END-IF
+
+           IF WKS-FLAG-INVALID = 1
+                MOVE DFHRED TO EDMLI-TIPOC
+                MOVE -1 TO EDMLI-TIPOL
+           END-IF.
+
+      *-->VERIFICACION DE TELEFONO DUPLICADO EN OTRO CLIENTE (NO BLOQUEA)
+      *-->SE GUARDA EDMC-FECHA-MARCA-ELIM, EL UNICO CAMPO DEL REGISTRO
+      *-->EN ACTUALIZACION QUE 319-PROCESS-REG-DATA NO VUELVE A ESCRIBIR,
+      *-->PARA QUE EL RECORRIDO DEL ARCHIVO NO LO DESPLACE
+       322-VALID-FIELD-PHONE-DUP.
+           MOVE ZEROS TO WKS-FLAG-PHONE-DUP
+           MOVE EDMC-FECHA-MARCA-ELIM TO WKS-SAVE-FECHA-MARCA-ELIM
+           PERFORM 810-EXEC-CICS-STARTBR-LOW
+           PERFORM UNTIL NOT WKS-EDM4CL-NORMAL
+                PERFORM 811-EXEC-CICS-READNEXT
+                IF WKS-EDM4CL-NORMAL
+                AND EDMC-NUMERO-TELEFONO = EDMLI-TELO
+                AND EDMC-LLAVE NOT = WKS-CO-CLIENTE
+                     MOVE 1 TO WKS-FLAG-PHONE-DUP
+                END-IF
+           END-PERFORM
+           PERFORM 812-EXEC-CICS-ENDBR
+           MOVE WKS-SAVE-FECHA-MARCA-ELIM TO EDMC-FECHA-MARCA-ELIM.
+
+      *-->MUESTRA RESUMEN ANTES/DESPUES Y SOLICITA CONFIRMACION (S/N)
+       324-SHOW-CONFIRM.
+           MOVE WKS-NOM-CLIENTE       TO EDMLI-ANTES-NOMO
+           MOVE WKS-TEL               TO EDMLI-ANTES-TELO
+           MOVE WKS-TIPO-CLIENTE      TO EDMLI-ANTES-TIPOO
+           MOVE WKS-FECHA-NACDD       TO WKS-FA-DD
+           MOVE WKS-FECHA-NACMM       TO WKS-FA-MM
+           MOVE WKS-FECHA-NACAA       TO WKS-FA-AAAA
+           MOVE WKS-FECHA-ANTES-FORMAT TO EDMLI-ANTES-FECHAO
+           MOVE DFHBMUNP TO EDMLI-CONFIRA
+           MOVE DFHTURQ  TO EDMLI-CONFIRC
+           MOVE -1       TO EDMLI-CONFIRL
+           MOVE 1        TO WKS-COM-CONFIRM-MODE
+           SET WKS-MSG-CCAMBIOS TO TRUE.
+
+      *-->PROCESA LA RESPUESTA S/N DE LA CONFIRMACION DE CAMBIOS
+       323-PROCESS-CONFIRM-ANSWER.
+           IF EDMLI-CONFIRI = "S"
+                PERFORM 319-PROCESS-REG-DATA
+                PERFORM 330-AUDIT-SNAPSHOT-AFTER
+                PERFORM 807-EXEC-CICS-REWRITE
+                IF WKS-EDM4CL-NORMAL
+                     IF WKS-FLAG-PHONE-DUP = 1
+                          SET WKS-MSG-DUPPHONE TO TRUE
+                     ELSE
+                          SET WKS-MSG-MOD TO TRUE
+                     END-IF
+                     MOVE -1 TO EDMLI-CO-CLIENTEL
+                     PERFORM 340-AUDIT-BUILD-HEADER
+                     PERFORM 809-EXEC-CICS-WRITE-AUDIT
+                     MOVE 1 TO WKS-FLAG-PRINT-SLIP
+                ELSE
+                     SET WKS-MSG-UNKERROR TO TRUE
+                END-IF
+                PERFORM 325-RESET-CONFIRM-FIELDS
+           ELSE IF EDMLI-CONFIRI = "N"
+                SET WKS-MSG-CANCELED TO TRUE
+                PERFORM 325-RESET-CONFIRM-FIELDS
+           ELSE
+                SET WKS-MSG-CCAMBIOS TO TRUE
+                MOVE DFHBMUNP TO EDMLI-CONFIRA
+                MOVE DFHTURQ  TO EDMLI-CONFIRC
+                MOVE -1       TO EDMLI-CONFIRL
+           END-IF.
+
+      *-->REINICIA EL MAPA LUEGO DE PROCESAR LA CONFIRMACION
+       325-RESET-CONFIRM-FIELDS.
+           MOVE DFHBMPRF TO EDMLI-CONFIRA
+           MOVE DFHNEUTR TO EDMLI-CONFIRC
+           MOVE SPACES   TO EDMLI-CONFIRO
+           MOVE -1       TO EDMLI-CONFIRL
+           MOVE ZEROS    TO WKS-COM-CONFIRM-MODE
+           INITIALIZE WKS-COM-UNDO-MODE
+           INITIALIZE WKS-COM-PROTECTED
+           INITIALIZE WKS-COM-CO-CLIENTE
+           MOVE DFHBMUNN TO EDMLI-CO-CLIENTEA
+           MOVE DFHTURQ  TO EDMLI-CO-CLIENTEC
+           MOVE -1       TO EDMLI-CO-CLIENTEL
+           MOVE SPACES   TO EDMLI-CO-CLIENTEI
+           MOVE SPACES   TO EDMLI-NOM-CLIENTEI
+           MOVE SPACES   TO EDMLI-FECHA-NACAAI
+           MOVE SPACES   TO EDMLI-FECHA-NACMMI
+           MOVE SPACES   TO EDMLI-FECHA-NACDDI
+           MOVE SPACES   TO EDMLI-TELI
+           MOVE SPACES   TO EDMLI-TIPOI
+           MOVE SPACES   TO EDMLI-ANTES-NOMO
+           MOVE SPACES   TO EDMLI-ANTES-FECHAO
+           MOVE ZEROS    TO EDMLI-ANTES-TELO
+           MOVE SPACES   TO EDMLI-ANTES-TIPOO.
+
+      *-->ACCION PARA DESHACER LA ULTIMA MODIFICACION DEL CLIENTE
+       450-ACCION-PF4.
+           IF WKS-COM-PROTECTED NOT = 1
+                SET WKS-MSG-NOCOMAND TO TRUE
+           ELSE
+                PERFORM 460-PROCESS-FIND-LAST-AUDIT
+                IF WKS-FLAG-FOUND-AUDIT = 1
+                     PERFORM 461-SHOW-UNDO-CONFIRM
+                ELSE
+                     SET WKS-MSG-NOUNDO TO TRUE
+                END-IF
+           END-IF
+           PERFORM 803-EXEX-CICS-SEND-DATA-CURSOR
+           PERFORM 804-EXEC-CICS-RETURN.
+
+      *-->BUSCA EN LA BITACORA EL ULTIMO "ANTES" DE MODIFICAR DEL CLIENTE
+       460-PROCESS-FIND-LAST-AUDIT.
+           INITIALIZE WKS-FLAG-FOUND-AUDIT
+           MOVE WKS-COM-CO-CLIENTE TO EDAU-CO-CLIENTE
+           MOVE ZEROS TO EDAU-FECHA-MOV
+           MOVE ZEROS TO EDAU-HORA-MOV
+           PERFORM 813-EXEC-CICS-STARTBR-AUDIT
+           PERFORM UNTIL NOT WKS-EDM4AUL-NORMAL
+                PERFORM 814-EXEC-CICS-READNEXT-AUDIT
+                IF WKS-EDM4AUL-NORMAL
+                    IF EDAU-CO-CLIENTE = WKS-COM-CO-CLIENTE
+                        IF EDAU-ACCION = "MODIFICAR"
+                            MOVE EDAU-ANTES-NOMBRE TO WKS-LA-NOMBRE
+                            MOVE EDAU-ANTES-FECHA-NAC TO
+                                WKS-LA-FECHA-NAC
+                            MOVE EDAU-ANTES-TELEFONO TO
+                                WKS-LA-TELEFONO
+                            MOVE EDAU-ANTES-MARCA-ELIM TO
+                                WKS-LA-MARCA-ELIM
+                            MOVE 1 TO WKS-FLAG-FOUND-AUDIT
+                        END-IF
+                    ELSE
+                        SET WKS-EDM4AUL-ENDFILE TO TRUE
+                    END-IF
+                END-IF
+           END-PERFORM
+           PERFORM 815-EXEC-CICS-ENDBR-AUDIT.
+
+      *-->MUESTRA LOS VALORES A RESTAURAR Y SOLICITA CONFIRMACION (S/N)
+       461-SHOW-UNDO-CONFIRM.
+           MOVE WKS-LA-NOMBRE    TO EDMLI-ANTES-NOMO
+           MOVE WKS-LA-TELEFONO  TO EDMLI-ANTES-TELO
+           MOVE WKS-LA-FECHA-DD  TO WKS-FA-DD
+           MOVE WKS-LA-FECHA-MM  TO WKS-FA-MM
+           MOVE WKS-LA-FECHA-AA  TO WKS-FA-AAAA
+           MOVE WKS-FECHA-ANTES-FORMAT TO EDMLI-ANTES-FECHAO
+           MOVE DFHBMUNP TO EDMLI-CONFIRA
+           MOVE DFHTURQ  TO EDMLI-CONFIRC
+           MOVE -1       TO EDMLI-CONFIRL
+           MOVE 1        TO WKS-COM-UNDO-MODE
+           SET WKS-MSG-CUNDO TO TRUE.
+
+      *-->PROCESA LA RESPUESTA S/N DE LA CONFIRMACION DE DESHACER
+       462-PROCESS-UNDO-CONFIRM.
+           IF EDMLI-CONFIRI = "S"
+                MOVE WKS-COM-CO-CLIENTE TO EDMC-LLAVE
+                PERFORM 806-EXEC-CICS-READ-UPDATE
+                IF WKS-EDM4CL-NORMAL
+                     PERFORM 320-AUDIT-SNAPSHOT-BEFORE
+                     MOVE WKS-LA-NOMBRE    TO EDMC-NOMBRE-CLIENTE
+                     MOVE WKS-LA-FECHA-NAC TO EDMC-FECHA-NAC-O-CONSTITUC
+                     MOVE WKS-LA-TELEFONO  TO EDMC-NUMERO-TELEFONO
+                     MOVE WKS-LA-MARCA-ELIM TO EDMC-MARCA-ELIMINADO
+                     MOVE WKS-COM-OPERADOR-ID TO EDMC-OPERADOR-ULT-MOV
+                     MOVE EIBTRMID         TO EDMC-TERMINAL-ULT-MOV
+                     PERFORM 330-AUDIT-SNAPSHOT-AFTER
+                     PERFORM 807-EXEC-CICS-REWRITE
+                     IF WKS-EDM4CL-NORMAL
+                          SET WKS-MSG-UNDONE TO TRUE
+                          MOVE -1 TO EDMLI-CO-CLIENTEL
+                          PERFORM 340-AUDIT-BUILD-HEADER
+                          MOVE "DESHACER" TO EDAU-ACCION
+                          PERFORM 809-EXEC-CICS-WRITE-AUDIT
+                     ELSE
+                          SET WKS-MSG-UNKERROR TO TRUE
+                     END-IF
+                ELSE
+                     SET WKS-MSG-UNKERROR TO TRUE
+                END-IF
+                PERFORM 325-RESET-CONFIRM-FIELDS
+           ELSE IF EDMLI-CONFIRI = "N"
+                SET WKS-MSG-CANCELED TO TRUE
+                PERFORM 325-RESET-CONFIRM-FIELDS
+           ELSE
+                SET WKS-MSG-CUNDO TO TRUE
+                MOVE DFHBMUNP TO EDMLI-CONFIRA
+                MOVE DFHTURQ  TO EDMLI-CONFIRC
+                MOVE -1       TO EDMLI-CONFIRL
+           END-IF.
+
        319-PROCESS-REG-DATA.
            MOVE EDMLI-CO-CLIENTEO  TO EDMC-LLAVE
            MOVE EDMLI-NOM-CLIENTEO TO EDMC-NOMBRE-CLIENTE
            MOVE WKS-FECHA-NAC      TO WKS-AUX-FECHA
            MOVE WKS-AUX-FECHA      TO EDMC-FECHA-NAC-O-CONSTITUC
            MOVE EDMLI-TELO         TO EDMC-NUMERO-TELEFONO
+           MOVE WKS-TEL-TIPO       TO EDMC-TIPO-TELEFONO
+           MOVE EDMLI-TELCELO      TO EDMC-TEL-CELULAR
+           MOVE EDMLI-TIPOO        TO EDMC-TIPO-CLIENTE
+           MOVE EDMLI-DIRECCIONI   TO EDMC-DIRECCION
+           MOVE EDMLI-CIUDADI      TO EDMC-CIUDAD
+           MOVE EDMLI-CODPOSTALI   TO EDMC-CODIGO-POSTAL
            MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-FECHA-NACAA
            MOVE FUNCTION CURRENT-DATE(5:2) TO WKS-FECHA-NACMM
            MOVE FUNCTION CURRENT-DATE(7:2) TO WKS-FECHA-NACDD
            MOVE WKS-FECHA-NAC      TO WKS-AUX-FECHA
            MOVE WKS-AUX-FECHA      TO EDMC-FECHA-CREACION
            MOVE SPACES             TO EDMC-MARCA-ELIMINADO
-           MOVE SPACES             TO EDMC-FILLER.
+           MOVE WKS-COM-OPERADOR-ID TO EDMC-OPERADOR-ULT-MOV
+           MOVE EIBTRMID           TO EDMC-TERMINAL-ULT-MOV.
+
+      *-->BITACORA DE AUDITORIA - VALOR ANTES DE LA MODIFICACION
+       320-AUDIT-SNAPSHOT-BEFORE.
+           MOVE EDMC-NOMBRE-CLIENTE         TO EDAU-ANTES-NOMBRE
+           MOVE EDMC-FECHA-NAC-O-CONSTITUC  TO EDAU-ANTES-FECHA-NAC
+           MOVE EDMC-NUMERO-TELEFONO        TO EDAU-ANTES-TELEFONO
+           MOVE EDMC-MARCA-ELIMINADO        TO EDAU-ANTES-MARCA-ELIM.
+
+      *-->BITACORA DE AUDITORIA - VALOR DESPUES DE LA MODIFICACION
+       330-AUDIT-SNAPSHOT-AFTER.
+           MOVE EDMC-NOMBRE-CLIENTE         TO EDAU-DESPUES-NOMBRE
+           MOVE EDMC-FECHA-NAC-O-CONSTITUC  TO EDAU-DESPUES-FECHA-NAC
+           MOVE EDMC-NUMERO-TELEFONO        TO EDAU-DESPUES-TELEFONO
+           MOVE EDMC-MARCA-ELIMINADO        TO EDAU-DESPUES-MARCA-ELIM.
+
+      *-->BITACORA DE AUDITORIA - ENCABEZADO DEL MOVIMIENTO
+       340-AUDIT-BUILD-HEADER.
+           MOVE EDMC-LLAVE                  TO EDAU-CO-CLIENTE
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO EDAU-FECHA-MOV
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO EDAU-HORA-MOV
+           MOVE WKS-PROGRAM-NAME            TO EDAU-PROGRAMA
+           MOVE "MODIFICAR"                 TO EDAU-ACCION
+           MOVE WKS-COM-OPERADOR-ID         TO EDAU-OPERADOR
+           MOVE EIBTRMID                    TO EDAU-TERMINAL.
 
       *-->ACCION PARA REINICIAR MAPA
        400-ACCION-PF3.
            INITIALIZE WKS-COM-PROTECTED
            INITIALIZE WKS-COM-CO-CLIENTE
+           INITIALIZE WKS-COM-UNDO-MODE
            PERFORM 802-EXEX-CICS-SEND-DATA
            PERFORM 801-EXEC-CICS-SEND-ERASE
            PERFORM 804-EXEC-CICS-RETURN.
@@ -627,11 +1131,94 @@
        808-CICS-XCTL-PROGRAM-1.
            EXEC CICS XCTL
                PROGRAM(WKS-PROGRAM-1)
+               COMMAREA(WKS-COMMAREA)
+           END-EXEC.
+
+       809-EXEC-CICS-WRITE-AUDIT.
+           EXEC CICS WRITE
+               FILE('EDM4AUL')
+               FROM(REG-EDMAUL)
+               RIDFLD(EDAU-LLAVE)
+               NOHANDLE
+           END-EXEC.
+
+       810-EXEC-CICS-STARTBR-LOW.
+           MOVE 1 TO EDMC-LLAVE
+           EXEC CICS STARTBR
+               FILE('EDM4CL')
+               RIDFLD(EDMC-LLAVE)
+               GTEQ
+               NOHANDLE
+           END-EXEC
+           PERFORM 899-EVALUATE-DFHRESP.
+
+       811-EXEC-CICS-READNEXT.
+           EXEC CICS READNEXT
+               FILE('EDM4CL')
+               INTO(REG-EDMACL)
+               RIDFLD(EDMC-LLAVE)
+               NOHANDLE
+           END-EXEC
+           PERFORM 899-EVALUATE-DFHRESP.
+
+       812-EXEC-CICS-ENDBR.
+           EXEC CICS ENDBR
+               FILE('EDM4CL')
+           END-EXEC.
+
+       813-EXEC-CICS-STARTBR-AUDIT.
+           EXEC CICS STARTBR
+               FILE('EDM4AUL')
+               RIDFLD(EDAU-LLAVE)
+               GTEQ
+               NOHANDLE
+           END-EXEC
+           PERFORM 898-EVALUATE-DFHRESP-AUDIT.
+
+       814-EXEC-CICS-READNEXT-AUDIT.
+           EXEC CICS READNEXT
+               FILE('EDM4AUL')
+               INTO(REG-EDMAUL)
+               RIDFLD(EDAU-LLAVE)
+               NOHANDLE
+           END-EXEC
+           PERFORM 898-EVALUATE-DFHRESP-AUDIT.
+
+       815-EXEC-CICS-ENDBR-AUDIT.
+           EXEC CICS ENDBR
+               FILE('EDM4AUL')
+           END-EXEC.
+
+       816-EXEC-CICS-SEND-TEXT-SLIP.
+           EXEC CICS SEND TEXT
+                FROM(WKS-SLIP-GRP)
+                NOHANDLE
+           END-EXEC.
+
+       898-EVALUATE-DFHRESP-AUDIT.
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL)  SET WKS-EDM4AUL-NORMAL  TO TRUE
+                WHEN OTHER            SET WKS-EDM4AUL-ENDFILE TO TRUE
+           END-EVALUATE.
+
+      *--> ALERTAR AL SOPORTE CICS LA PRIMERA VEZ QUE EDM4CL SALE
+      *    CERRADO EN ESTA TAREA
+       896-EXEC-CICS-WRITEQ-TD-ALERT.
+           MOVE EIBTRMID TO WKS-ALERT-TERM
+           EXEC CICS WRITEQ TD
+               QUEUE('EDAL')
+               FROM(WKS-ALERT-MSG)
+               NOHANDLE
            END-EXEC.
 
        899-EVALUATE-DFHRESP.
            EVALUATE EIBRESP
-                WHEN DFHRESP(NOTOPEN) SET WKS-EDM4CL-NOTOPEN TO TRUE
+                WHEN DFHRESP(NOTOPEN)
+                     SET WKS-EDM4CL-NOTOPEN TO TRUE
+                     IF WKS-ALERT-FLAG = "N"
+                          MOVE "Y" TO WKS-ALERT-FLAG
+                          PERFORM 896-EXEC-CICS-WRITEQ-TD-ALERT
+                     END-IF
                 WHEN DFHRESP(NORMAL)  SET WKS-EDM4CL-NORMAL  TO TRUE
                 WHEN DFHRESP(NOTFND)  SET WKS-EDM4CL-NOTFND  TO TRUE
            END-EVALUATE.
@@ -657,14 +1244,29 @@
                 MOVE "NOMBRE INCORRECTO"
                 TO EDMLI-OUTPUT-MSGO
            ELSE IF WKS-MSG-NOYEAR
-                MOVE "ANIO INCORRECTO"
-                TO EDMLI-OUTPUT-MSGO
+                MOVE WKS-FECHA-NACDD-ORIG TO WKS-FA-DD
+                MOVE WKS-FECHA-NACMM-ORIG TO WKS-FA-MM
+                MOVE WKS-FECHA-NACAA-ORIG TO WKS-FA-AAAA
+                STRING "ANIO INCORRECTO (ANTERIOR: "
+                       WKS-FECHA-ANTES-FORMAT DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                    INTO EDMLI-OUTPUT-MSGO
            ELSE IF WKS-MSG-NOMOUTH
-                MOVE "MES INCORRECTO"
-                TO EDMLI-OUTPUT-MSGO
+                MOVE WKS-FECHA-NACDD-ORIG TO WKS-FA-DD
+                MOVE WKS-FECHA-NACMM-ORIG TO WKS-FA-MM
+                MOVE WKS-FECHA-NACAA-ORIG TO WKS-FA-AAAA
+                STRING "MES INCORRECTO (ANTERIOR: "
+                       WKS-FECHA-ANTES-FORMAT DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                    INTO EDMLI-OUTPUT-MSGO
            ELSE IF WKS-MSG-NODAY
-                MOVE "DIA INCORRECTO"
-                TO EDMLI-OUTPUT-MSGO
+                MOVE WKS-FECHA-NACDD-ORIG TO WKS-FA-DD
+                MOVE WKS-FECHA-NACMM-ORIG TO WKS-FA-MM
+                MOVE WKS-FECHA-NACAA-ORIG TO WKS-FA-AAAA
+                STRING "DIA INCORRECTO (ANTERIOR: "
+                       WKS-FECHA-ANTES-FORMAT DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                    INTO EDMLI-OUTPUT-MSGO
            ELSE IF WKS-MSG-NOPHONE
                 MOVE "TELEFONO INCORRECTO"
                 TO EDMLI-OUTPUT-MSGO
@@ -683,6 +1285,27 @@
            ELSE IF WKS-MSG-NOCHANGES
                 MOVE "NO SE REALIZARON MODIFICACIONES"
                 TO EDMLI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-NOTIPO
+                MOVE "TIPO DE CLIENTE INCORRECTO (P/C)"
+                TO EDMLI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-DUPPHONE
+                MOVE "MODIFICACION EXITOSA - TELEFONO YA EXISTE"
+                TO EDMLI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-CCAMBIOS
+                MOVE "CONFIRME LOS CAMBIOS (S/N) Y OPRIMA PF2"
+                TO EDMLI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-CANCELED
+                MOVE "MODIFICACION CANCELADA"
+                TO EDMLI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-NOUNDO
+                MOVE "NO HAY CAMBIOS PARA DESHACER"
+                TO EDMLI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-UNDONE
+                MOVE "CAMBIO DESHECHO EXITOSAMENTE"
+                TO EDMLI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-CUNDO
+                MOVE "DESHACER CAMBIO? (S/N) Y OPRIMA PF2"
+                TO EDMLI-OUTPUT-MSGO
            ELSE
                 MOVE DFHYELLO TO EDMLI-OUTPUT-MSGO
                 MOVE SPACES   TO EDMLI-OUTPUT-MSGO
@@ -712,4 +1335,4 @@
            EXEC CICS RETURN
            END-EXEC
 
-           GOBACK.
\ No newline at end of file
+           GOBACK.
\ No newline at end of file
