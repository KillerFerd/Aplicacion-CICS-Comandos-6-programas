@@ -27,14 +27,18 @@
        01 WKS-PROGRAM-SPECS.
            02 WKS-PROGRAM-NAME          PIC X(08) VALUE "EDID1YL5".
            02 WKS-PROGRAM-2             PIC X(08) VALUE "EDID1QLI".
+           02 WKS-PROGRAM-3             PIC X(08) VALUE "EDID1CLS".
            02 WKS-PROGRAM-4             PIC X(08) VALUE "EDID1ALI".
            02 WKS-PROGRAM-5             PIC X(08) VALUE "EDID1MLI".
            02 WKS-PROGRAM-6             PIC X(08) VALUE "EDID1ELI".
-           02 WKS-COMMAREA              PIC X(03) VALUE "123".
+           02 WKS-PROGRAM-7             PIC X(08) VALUE "EDID1TLI".
+           02 WKS-COMMAREA.
+               COPY EDCOM.
 
        01 WKS-FLAGS.
            02 WKS-OUTPUT-MSG            PIC 9(02) VALUE ZEROS.
                 88 WKS-MSG-INVALIDOP    VALUE 1.
+                88 WKS-MSG-NOOPERATOR   VALUE 2.
 
        01 WKS-WORK-FIELDS.
            02 WKS-PROGRAM-XCTL          PIC X(08).
@@ -54,10 +58,16 @@
                03 WKS-TIME-SS           PIC 99.
 
        LINKAGE SECTION.
-       01 DFHCOMMAREA                   PIC X(03).
+       01 DFHCOMMAREA                   PIC X(08).
 
        PROCEDURE DIVISION.
        000-MAIN-PROCESS.
+
+      *-->MOVER COMMAREA (PERSISTE EL ID DE OPERADOR ENTRE PANTALLAS)
+           IF EIBCALEN NOT = 0
+                MOVE DFHCOMMAREA TO WKS-COMMAREA
+           END-IF
+
            EVALUATE TRUE
                WHEN EIBCALEN = 0
                    PERFORM 801-EXEC-CICS-SEND-ERASE
@@ -72,36 +82,59 @@
       *--> ACCION PARA INGRESAR OPCIONES
        100-ACCION-ENTER.
            PERFORM 804-EXEC-CICS-RECEIVE
-           EVALUATE EDYL5-OPTIONI
-               WHEN 1     PERFORM 110-OPTION-1
-               WHEN 2     PERFORM 120-OPTION-2
-               WHEN 3     PERFORM 130-OPTION-3
-               WHEN 4     PERFORM 140-OPTION-4
-               WHEN 9     PERFORM 150-OPTION-9
-               WHEN OTHER PERFORM 160-OPTION-OTHER
-           END-EVALUATE
+
+      *-->CAPTURAR/ACTUALIZAR EL ID DE OPERADOR (PASO DE LOGIN)
+           IF EDYL5-OPERADORI NOT = SPACES
+                MOVE EDYL5-OPERADORI TO WKS-COM-OPERADOR-ID
+           END-IF
+
+           IF WKS-COM-OPERADOR-ID = SPACES
+                SET WKS-MSG-NOOPERATOR TO TRUE
+           ELSE
+                EVALUATE EDYL5-OPTIONI
+                    WHEN 1     PERFORM 110-OPTION-1
+                    WHEN 2     PERFORM 120-OPTION-2
+                    WHEN 3     PERFORM 130-OPTION-3
+                    WHEN 4     PERFORM 140-OPTION-4
+                    WHEN 5     PERFORM 145-OPTION-5
+                    WHEN 6     PERFORM 148-OPTION-6
+                    WHEN 9     PERFORM 150-OPTION-9
+                    WHEN OTHER PERFORM 160-OPTION-OTHER
+                END-EVALUATE
+           END-IF
+
            PERFORM 802-EXEC-CICS-SEND-DATA
            PERFORM 803-EXEC-CICS-RETURN.
 
       *--> OPCION 1 >> MENU DE BROWSE
        110-OPTION-1.
            MOVE WKS-PROGRAM-2 TO WKS-PROGRAM-XCTL
-           PERFORM 805-EXEC-CICS-XCTL.
+           PERFORM 806-EXEC-CICS-XCTL-LOGIN.
 
       *--> OPCION 2 >> MENU DE ADICION
        120-OPTION-2.
            MOVE WKS-PROGRAM-4 TO WKS-PROGRAM-XCTL
-           PERFORM 805-EXEC-CICS-XCTL.
+           PERFORM 806-EXEC-CICS-XCTL-LOGIN.
 
       *--> OPCION 3 >> MENU DE MODIFICACION
        130-OPTION-3.
            MOVE WKS-PROGRAM-5 TO WKS-PROGRAM-XCTL
-           PERFORM 805-EXEC-CICS-XCTL.
+           PERFORM 806-EXEC-CICS-XCTL-LOGIN.
 
       *--> OPCION 4 >> MENU DE ELIMINACION
        140-OPTION-4.
            MOVE WKS-PROGRAM-6 TO WKS-PROGRAM-XCTL
-           PERFORM 805-EXEC-CICS-XCTL.
+           PERFORM 806-EXEC-CICS-XCTL-LOGIN.
+
+      *--> OPCION 5 >> MENU DE BROWSE POR NOMBRE
+       145-OPTION-5.
+           MOVE WKS-PROGRAM-3 TO WKS-PROGRAM-XCTL
+           PERFORM 806-EXEC-CICS-XCTL-LOGIN.
+
+      *--> OPCION 6 >> MENU DE BROWSE POR TELEFONO
+       148-OPTION-6.
+           MOVE WKS-PROGRAM-7 TO WKS-PROGRAM-XCTL
+           PERFORM 806-EXEC-CICS-XCTL-LOGIN.
 
       *--> OPCION 9 >> SALIR
        150-OPTION-9.
@@ -145,10 +178,12 @@
                MAPSET ('EDYL5')
            END-EXEC.
 
-       805-EXEC-CICS-XCTL.
+      *-->XCTL QUE PROPAGA EL ID DE OPERADOR AL PROGRAMA DESTINO
+       806-EXEC-CICS-XCTL-LOGIN.
            EXEC CICS
                XCTL
                PROGRAM(WKS-PROGRAM-XCTL)
+               COMMAREA(WKS-COMMAREA)
            END-EXEC.
 
       *--> PROCESAR MENSAJES DE SALIDA
@@ -156,6 +191,9 @@
            IF WKS-MSG-INVALIDOP
                 MOVE "OPCION INVALIDA"
                 TO EDYL5-OUTPUT-MSGO
+           ELSE IF WKS-MSG-NOOPERATOR
+                MOVE "DEBE INGRESAR ID DE OPERADOR"
+                TO EDYL5-OUTPUT-MSGO
            ELSE
                 MOVE DFHYELLO           TO EDYL5-OUTPUT-MSGC
                 MOVE SPACES             TO EDYL5-OUTPUT-MSGO
@@ -165,6 +203,7 @@
 
       *--> PROCESAR DATOS POR DEFECTO
        998-PROCESS-DEFAULT-DATA.
+           MOVE WKS-COM-OPERADOR-ID TO EDYL5-OPERADORO
            MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-DATE-YYYY
            MOVE FUNCTION CURRENT-DATE(5:2) TO WKS-DATE-MM
            MOVE FUNCTION CURRENT-DATE(7:2) TO WKS-DATE-DD
