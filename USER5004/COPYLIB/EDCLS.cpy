@@ -0,0 +1,36 @@
+      ******************************************************************
+      * EDCLS - MAPA SIMBOLICO BROWSE DE CLIENTES POR NOMBRE (EDID1CLS)*
+      ******************************************************************
+       01  EDCLSI.
+           02 FILLER                    PIC X(12).
+           02 EDCLS-JUMPL               PIC S9(4) COMP.
+           02 EDCLS-JUMPA               PIC X.
+           02 EDCLS-JUMPC               PIC X.
+           02 EDCLS-JUMPI               PIC X(40).
+           02 EDCLS-JUMPO               PIC X(40).
+           02 EDCLS-COUNT-ACTL          PIC S9(4) COMP.
+           02 EDCLS-COUNT-ACTA          PIC X.
+           02 EDCLS-COUNT-ACTO          PIC ZZZZ9.
+           02 EDCLS-COUNT-DELL          PIC S9(4) COMP.
+           02 EDCLS-COUNT-DELA          PIC X.
+           02 EDCLS-COUNT-DELO          PIC ZZZZ9.
+           02 EDCLS-LINEA-GRP OCCURS 13 TIMES.
+              03 EDCLS-CO-CLIENTEO      PIC X(08).
+              03 EDCLS-NOM-CLIENTEO     PIC X(40).
+              03 EDCLS-FECHA-NACI       PIC X(10).
+              03 EDCLS-FECHA-NACO       PIC X(10).
+              03 EDCLS-TELO             PIC X(08).
+              03 EDCLS-FECHA-ADICI      PIC X(10).
+              03 EDCLS-FECHA-ADICO      PIC X(10).
+              03 EDCLS-DELETEO          PIC X(09).
+              03 EDCLS-OPTIONO          PIC X(01).
+           02 EDCLS-OUTPUT-MSGL         PIC S9(4) COMP.
+           02 EDCLS-OUTPUT-MSGA         PIC X.
+           02 EDCLS-OUTPUT-MSGC         PIC X.
+           02 EDCLS-OUTPUT-MSGO         PIC X(40).
+           02 EDCLS-DATE-SISL           PIC S9(4) COMP.
+           02 EDCLS-DATE-SISA           PIC X.
+           02 EDCLS-DATE-SISO           PIC X(10).
+           02 EDCLS-TIME-SISL           PIC S9(4) COMP.
+           02 EDCLS-TIME-SISA           PIC X.
+           02 EDCLS-TIME-SISO           PIC X(08).
