@@ -0,0 +1,22 @@
+      ******************************************************************
+      * EDCL5 - MAPA SIMBOLICO CONSULTA INDIVIDUAL DE CLIENTE (EDID1CL5)*
+      ******************************************************************
+       01  EDCL5I.
+           02 FILLER                    PIC X(12).
+           02 EDCL5-CO-CLIENTEL         PIC S9(4) COMP.
+           02 EDCL5-CO-CLIENTEA         PIC X.
+           02 EDCL5-CO-CLIENTEI         PIC X(08).
+           02 EDCL5-CO-CLIENTEO         PIC X(08).
+           02 EDCL5-NOM-CLIENTEO        PIC X(40).
+           02 EDCL5-FECHA-NACO          PIC X(10).
+           02 EDCL5-TELO                PIC X(08).
+           02 EDCL5-FECHA-ADICO         PIC X(10).
+           02 EDCL5-OUTPUT-MSGL         PIC S9(4) COMP.
+           02 EDCL5-OUTPUT-MSGA         PIC X.
+           02 EDCL5-OUTPUT-MSGO         PIC X(40).
+           02 EDCL5-DATE-SISL           PIC S9(4) COMP.
+           02 EDCL5-DATE-SISA           PIC X.
+           02 EDCL5-DATE-SISO           PIC X(10).
+           02 EDCL5-TIME-SISL           PIC S9(4) COMP.
+           02 EDCL5-TIME-SISA           PIC X.
+           02 EDCL5-TIME-SISO           PIC X(08).
