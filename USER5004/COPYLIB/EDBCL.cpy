@@ -0,0 +1,14 @@
+      ******************************************************************
+      * EDBCL - PARAMETROS DE LA RUTINA CALLABLE EDID1BCL              *
+      *         CONSULTA/VALIDACION DE CLIENTE EN EDM4CL SIN PANTALLA  *
+      ******************************************************************
+       01  REG-EDBCL.
+           05 EDBCL-CO-CLIENTE             PIC 9(08).
+           05 EDBCL-RETURN-CODE            PIC 9(02).
+               88 EDBCL-OK                 VALUE 00.
+               88 EDBCL-NOTFND             VALUE 01.
+               88 EDBCL-ELIMINADO          VALUE 02.
+               88 EDBCL-NOTOPEN            VALUE 03.
+           05 EDBCL-NOMBRE-CLIENTE          PIC X(40).
+           05 EDBCL-TIPO-CLIENTE            PIC X(01).
+           05 EDBCL-FILLER                  PIC X(10).
