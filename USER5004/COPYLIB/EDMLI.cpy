@@ -0,0 +1,81 @@
+      ******************************************************************
+      * EDMLI - MAPA SIMBOLICO MODIFICACION DE CLIENTES (EDID1MLI)    *
+      ******************************************************************
+       01  EDMLII.
+           02 FILLER                    PIC X(12).
+           02 EDMLI-CO-CLIENTEL         PIC S9(4) COMP.
+           02 EDMLI-CO-CLIENTEA         PIC X.
+           02 EDMLI-CO-CLIENTEC         PIC X.
+           02 EDMLI-CO-CLIENTEI         PIC X(08).
+           02 EDMLI-CO-CLIENTEO         PIC 9(08).
+           02 EDMLI-NOM-CLIENTEL        PIC S9(4) COMP.
+           02 EDMLI-NOM-CLIENTEA        PIC X.
+           02 EDMLI-NOM-CLIENTEC        PIC X.
+           02 EDMLI-NOM-CLIENTEI        PIC X(40).
+           02 EDMLI-NOM-CLIENTEO        PIC X(40).
+           02 EDMLI-TIPOL               PIC S9(4) COMP.
+           02 EDMLI-TIPOA               PIC X.
+           02 EDMLI-TIPOC               PIC X.
+           02 EDMLI-TIPOI               PIC X(01).
+           02 EDMLI-TIPOO               PIC X(01).
+           02 EDMLI-FECHA-NACAAL        PIC S9(4) COMP.
+           02 EDMLI-FECHA-NACAAA        PIC X.
+           02 EDMLI-FECHA-NACAAC        PIC X.
+           02 EDMLI-FECHA-NACAAI        PIC X(04).
+           02 EDMLI-FECHA-NACAAO        PIC 9(04).
+           02 EDMLI-FECHA-NACMML        PIC S9(4) COMP.
+           02 EDMLI-FECHA-NACMMA        PIC X.
+           02 EDMLI-FECHA-NACMMC        PIC X.
+           02 EDMLI-FECHA-NACMMI        PIC X(02).
+           02 EDMLI-FECHA-NACMMO        PIC 9(02).
+           02 EDMLI-FECHA-NACDDL        PIC S9(4) COMP.
+           02 EDMLI-FECHA-NACDDA        PIC X.
+           02 EDMLI-FECHA-NACDDC        PIC X.
+           02 EDMLI-FECHA-NACDDI        PIC X(02).
+           02 EDMLI-FECHA-NACDDO        PIC 9(02).
+           02 EDMLI-TELL                PIC S9(4) COMP.
+           02 EDMLI-TELA                PIC X.
+           02 EDMLI-TELC                PIC X.
+           02 EDMLI-TELI                PIC X(08).
+           02 EDMLI-TELO                PIC 9(08).
+           02 EDMLI-TELCELL             PIC S9(4) COMP.
+           02 EDMLI-TELCELA             PIC X.
+           02 EDMLI-TELCELC             PIC X.
+           02 EDMLI-TELCELI             PIC X(08).
+           02 EDMLI-TELCELO             PIC 9(08).
+           02 EDMLI-DIRECCIONL          PIC S9(4) COMP.
+           02 EDMLI-DIRECCIONA          PIC X.
+           02 EDMLI-DIRECCIONC          PIC X.
+           02 EDMLI-DIRECCIONI          PIC X(30).
+           02 EDMLI-DIRECCIONO          PIC X(30).
+           02 EDMLI-CIUDADL             PIC S9(4) COMP.
+           02 EDMLI-CIUDADA             PIC X.
+           02 EDMLI-CIUDADC             PIC X.
+           02 EDMLI-CIUDADI             PIC X(20).
+           02 EDMLI-CIUDADO             PIC X(20).
+           02 EDMLI-CODPOSTALL          PIC S9(4) COMP.
+           02 EDMLI-CODPOSTALA          PIC X.
+           02 EDMLI-CODPOSTALC          PIC X.
+           02 EDMLI-CODPOSTALI          PIC X(06).
+           02 EDMLI-CODPOSTALO          PIC X(06).
+           02 EDMLI-FECHA-ADICL         PIC S9(4) COMP.
+           02 EDMLI-FECHA-ADICA         PIC X.
+           02 EDMLI-FECHA-ADICO         PIC X(08).
+           02 EDMLI-ANTES-NOMO          PIC X(40).
+           02 EDMLI-ANTES-FECHAO        PIC X(10).
+           02 EDMLI-ANTES-TELO          PIC 9(08).
+           02 EDMLI-ANTES-TIPOO         PIC X(01).
+           02 EDMLI-CONFIRL             PIC S9(4) COMP.
+           02 EDMLI-CONFIRA             PIC X.
+           02 EDMLI-CONFIRC             PIC X.
+           02 EDMLI-CONFIRI             PIC X(01).
+           02 EDMLI-CONFIRO             PIC X(01).
+           02 EDMLI-OUTPUT-MSGL         PIC S9(4) COMP.
+           02 EDMLI-OUTPUT-MSGA         PIC X.
+           02 EDMLI-OUTPUT-MSGO         PIC X(40).
+           02 EDMLI-DATE-SISL           PIC S9(4) COMP.
+           02 EDMLI-DATE-SISA           PIC X.
+           02 EDMLI-DATE-SISO           PIC X(10).
+           02 EDMLI-TIME-SISL           PIC S9(4) COMP.
+           02 EDMLI-TIME-SISA           PIC X.
+           02 EDMLI-TIME-SISO           PIC X(08).
