@@ -0,0 +1,50 @@
+      ******************************************************************
+      * EDELI - MAPA SIMBOLICO ELIMINACION DE CLIENTES (EDID1ELI)     *
+      ******************************************************************
+       01  EDELII.
+           02 FILLER                    PIC X(12).
+           02 EDELI-CO-CLIENTEL         PIC S9(4) COMP.
+           02 EDELI-CO-CLIENTEA         PIC X.
+           02 EDELI-CO-CLIENTEC         PIC X.
+           02 EDELI-CO-CLIENTEI         PIC X(08).
+           02 EDELI-CO-CLIENTEO         PIC 9(08).
+           02 EDELI-NOM-CLIENTEL        PIC S9(4) COMP.
+           02 EDELI-NOM-CLIENTEA        PIC X.
+           02 EDELI-NOM-CLIENTEI        PIC X(40).
+           02 EDELI-NOM-CLIENTEO        PIC X(40).
+           02 EDELI-FECHA-NACL          PIC S9(4) COMP.
+           02 EDELI-FECHA-NACA          PIC X.
+           02 EDELI-FECHA-NACI          PIC X(08).
+           02 EDELI-FECHA-NACO          PIC X(08).
+           02 EDELI-TELL                PIC S9(4) COMP.
+           02 EDELI-TELA                PIC X.
+           02 EDELI-TELI                PIC X(08).
+           02 EDELI-TELO                PIC X(08).
+           02 EDELI-FECHA-ADICL         PIC S9(4) COMP.
+           02 EDELI-FECHA-ADICA         PIC X.
+           02 EDELI-FECHA-ADICI         PIC X(08).
+           02 EDELI-FECHA-ADICO         PIC X(08).
+           02 EDELI-ESTADOL             PIC S9(4) COMP.
+           02 EDELI-ESTADOA             PIC X.
+           02 EDELI-ESTADOC             PIC X.
+           02 EDELI-ESTADOI             PIC X(09).
+           02 EDELI-ESTADOO             PIC X(09).
+           02 EDELI-BATCHTOTO           PIC 9(03).
+           02 EDELI-MOTIVOL             PIC S9(4) COMP.
+           02 EDELI-MOTIVOA             PIC X.
+           02 EDELI-MOTIVOI             PIC X(20).
+           02 EDELI-MOTIVOO             PIC X(20).
+           02 EDELI-CONFIRL             PIC S9(4) COMP.
+           02 EDELI-CONFIRA             PIC X.
+           02 EDELI-CONFIRC             PIC X.
+           02 EDELI-CONFIRI             PIC X(01).
+           02 EDELI-CONFIRO             PIC X(01).
+           02 EDELI-OUTPUT-MSGL         PIC S9(4) COMP.
+           02 EDELI-OUTPUT-MSGA         PIC X.
+           02 EDELI-OUTPUT-MSGO         PIC X(40).
+           02 EDELI-DATE-SISL           PIC S9(4) COMP.
+           02 EDELI-DATE-SISA           PIC X.
+           02 EDELI-DATE-SISO           PIC X(10).
+           02 EDELI-TIME-SISL           PIC S9(4) COMP.
+           02 EDELI-TIME-SISA           PIC X.
+           02 EDELI-TIME-SISO           PIC X(08).
