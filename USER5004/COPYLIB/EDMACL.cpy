@@ -0,0 +1,24 @@
+      ******************************************************************
+      * EDMACL - LAYOUT DEL MAESTRO DE CLIENTES (EDM4CL / PATH EDP4CL)*
+      ******************************************************************
+       01  REG-EDMACL.
+           05 EDMC-LLAVE                   PIC 9(08).
+           05 EDMC-NOMBRE-CLIENTE          PIC X(40).
+           05 EDMC-FECHA-NAC-O-CONSTITUC   PIC 9(08).
+           05 EDMC-NUMERO-TELEFONO         PIC 9(08).
+           05 EDMC-TEL-CELULAR             PIC 9(08).
+           05 EDMC-FECHA-CREACION          PIC 9(08).
+           05 EDMC-MARCA-ELIMINADO         PIC X(01).
+           05 EDMC-OPERADOR-ULT-MOV        PIC X(08).
+           05 EDMC-TERMINAL-ULT-MOV        PIC X(04).
+           05 EDMC-FECHA-MARCA-ELIM        PIC 9(08).
+           05 EDMC-TIPO-CLIENTE            PIC X(01).
+               88 EDMC-TIPO-PERSONA        VALUE "P".
+               88 EDMC-TIPO-COMPANIA       VALUE "C".
+           05 EDMC-DIRECCION               PIC X(30).
+           05 EDMC-CIUDAD                  PIC X(20).
+           05 EDMC-CODIGO-POSTAL           PIC X(06).
+           05 EDMC-TIPO-TELEFONO           PIC X(01).
+               88 EDMC-TEL-MOVIL           VALUE "M".
+               88 EDMC-TEL-FIJO            VALUE "F".
+           05 EDMC-MOTIVO-ELIMINACION      PIC X(20).
