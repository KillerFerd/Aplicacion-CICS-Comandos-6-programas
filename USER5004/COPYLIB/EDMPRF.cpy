@@ -0,0 +1,10 @@
+      ******************************************************************
+      * EDMPRF - PERFIL DE OPERADOR (EDM4PRF)                         *
+      *          TAMANO DE PAGINA Y DESPLAZAMIENTO POR OPERADOR       *
+      ******************************************************************
+       01  REG-EDMPRF.
+           05 EDPF-LLAVE.
+               10 EDPF-OPERADOR            PIC X(08).
+           05 EDPF-PAGE-LIMIT              PIC 9(02).
+           05 EDPF-SCROLL                  PIC 9(03).
+           05 EDPF-FILLER                  PIC X(10).
