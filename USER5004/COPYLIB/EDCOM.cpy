@@ -0,0 +1,5 @@
+      ******************************************************************
+      * EDCOM - ID DE OPERADOR CAPTURADO EN EDID1YL5 (LOGIN) Y         *
+      *         PROPAGADO POR COMMAREA A LOS PROGRAMAS DE LINEA        *
+      ******************************************************************
+           03  WKS-COM-OPERADOR-ID          PIC X(08).
