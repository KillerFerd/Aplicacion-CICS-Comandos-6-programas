@@ -0,0 +1,16 @@
+      ******************************************************************
+      * EDCGCL - LAYOUT DEL ARCHIVO DE CARGA DE CLIENTES NUEVOS        *
+      *          (INTERFAZ DE ENTRADA PARA EDID1R08)                  *
+      ******************************************************************
+       01  REG-EDCGCL.
+           05 EDCG-CO-CLIENTE              PIC X(08).
+           05 EDCG-NOM-CLIENTE             PIC X(40).
+           05 EDCG-FECHA-NAC-DD            PIC X(02).
+           05 EDCG-FECHA-NAC-MM            PIC X(02).
+           05 EDCG-FECHA-NAC-AAAA          PIC X(04).
+           05 EDCG-TELEFONO                PIC X(08).
+           05 EDCG-TEL-CELULAR             PIC X(08).
+           05 EDCG-TIPO-CLIENTE            PIC X(01).
+           05 EDCG-DIRECCION               PIC X(30).
+           05 EDCG-CIUDAD                  PIC X(20).
+           05 EDCG-CODIGO-POSTAL           PIC X(06).
