@@ -0,0 +1,24 @@
+      ******************************************************************
+      * EDMAUL - LAYOUT DE LA BITACORA DE AUDITORIA (EDM4AUL)         *
+      *          REGISTRA LOS CAMBIOS DE EDID1MLI Y EDID1ELI          *
+      ******************************************************************
+       01  REG-EDMAUL.
+           05 EDAU-LLAVE.
+               10 EDAU-CO-CLIENTE          PIC 9(08).
+               10 EDAU-FECHA-MOV           PIC 9(08).
+               10 EDAU-HORA-MOV            PIC 9(06).
+           05 EDAU-PROGRAMA                PIC X(08).
+           05 EDAU-ACCION                  PIC X(12).
+           05 EDAU-OPERADOR                PIC X(08).
+           05 EDAU-TERMINAL                PIC X(04).
+           05 EDAU-ANTES.
+               10 EDAU-ANTES-NOMBRE        PIC X(40).
+               10 EDAU-ANTES-FECHA-NAC     PIC 9(08).
+               10 EDAU-ANTES-TELEFONO      PIC 9(08).
+               10 EDAU-ANTES-MARCA-ELIM    PIC X(01).
+           05 EDAU-DESPUES.
+               10 EDAU-DESPUES-NOMBRE      PIC X(40).
+               10 EDAU-DESPUES-FECHA-NAC   PIC 9(08).
+               10 EDAU-DESPUES-TELEFONO    PIC 9(08).
+               10 EDAU-DESPUES-MARCA-ELIM  PIC X(01).
+           05 EDAU-MOTIVO                  PIC X(20).
