@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DFHBMSCA - STANDARD CICS BMS ATTRIBUTE / COLOR CONSTANTS      *
+      ******************************************************************
+       01  DFHBMPEM      PIC X    VALUE X'00'.
+       01  DFHBMPRO      PIC X    VALUE X'40'.
+       01  DFHBMASK      PIC X    VALUE X'80'.
+       01  DFHBMFSE      PIC X    VALUE X'C0'.
+       01  DFHBMUNP      PIC X    VALUE X'40'.
+       01  DFHBMUNN      PIC X    VALUE X'C0'.
+       01  DFHBMPRF      PIC X    VALUE X'60'.
+       01  DFHBMPRN      PIC X    VALUE X'E0'.
+       01  DFHBMASF      PIC X    VALUE X'20'.
+       01  DFHBMASB      PIC X    VALUE X'A0'.
+       01  DFHBMUNB      PIC X    VALUE X'80'.
+       01  DFHNEUTR      PIC X    VALUE X'00'.
+       01  DFHBLUE       PIC X    VALUE X'F1'.
+       01  DFHRED        PIC X    VALUE X'F2'.
+       01  DFHPINK       PIC X    VALUE X'F3'.
+       01  DFHGREEN      PIC X    VALUE X'F4'.
+       01  DFHTURQ       PIC X    VALUE X'F5'.
+       01  DFHYELLO      PIC X    VALUE X'F6'.
+       01  DFHNEUTR2     PIC X    VALUE X'F7'.
+       01  DFHDFT        PIC X    VALUE X'00'.
+       01  DFHBASE       PIC X    VALUE X'00'.
+       01  DFHUNDLN      PIC X    VALUE X'01'.
+       01  DFHBLINK      PIC X    VALUE X'02'.
+       01  DFHHILIT      PIC X    VALUE X'08'.
+       01  DFHREVRS      PIC X    VALUE X'04'.
+       01  DFHNORM       PIC X    VALUE X'00'.
+       01  DFHDFCOL      PIC X    VALUE X'00'.
+       01  DFHDFHI       PIC X    VALUE X'00'.
