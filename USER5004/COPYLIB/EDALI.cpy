@@ -0,0 +1,72 @@
+      ******************************************************************
+      * EDALI - MAPA SIMBOLICO ALTA DE CLIENTES (EDID1ALI)            *
+      ******************************************************************
+       01  EDALII.
+           02 FILLER                    PIC X(12).
+           02 EDALI-CO-CLIENTEL         PIC S9(4) COMP.
+           02 EDALI-CO-CLIENTEA         PIC X.
+           02 EDALI-CO-CLIENTEC         PIC X.
+           02 EDALI-CO-CLIENTEI         PIC X(08).
+           02 EDALI-CO-CLIENTEO         PIC 9(08).
+           02 EDALI-NOM-CLIENTEL        PIC S9(4) COMP.
+           02 EDALI-NOM-CLIENTEA        PIC X.
+           02 EDALI-NOM-CLIENTEC        PIC X.
+           02 EDALI-NOM-CLIENTEI        PIC X(40).
+           02 EDALI-NOM-CLIENTEO        PIC X(40).
+           02 EDALI-TIPOL               PIC S9(4) COMP.
+           02 EDALI-TIPOA               PIC X.
+           02 EDALI-TIPOC               PIC X.
+           02 EDALI-TIPOI               PIC X(01).
+           02 EDALI-TIPOO               PIC X(01).
+           02 EDALI-FECHA-NACAAL        PIC S9(4) COMP.
+           02 EDALI-FECHA-NACAAA        PIC X.
+           02 EDALI-FECHA-NACAAC        PIC X.
+           02 EDALI-FECHA-NACAAI        PIC X(04).
+           02 EDALI-FECHA-NACAAO        PIC 9(04).
+           02 EDALI-FECHA-NACMML        PIC S9(4) COMP.
+           02 EDALI-FECHA-NACMMA        PIC X.
+           02 EDALI-FECHA-NACMMC        PIC X.
+           02 EDALI-FECHA-NACMMI        PIC X(02).
+           02 EDALI-FECHA-NACMMO        PIC 9(02).
+           02 EDALI-FECHA-NACDDL        PIC S9(4) COMP.
+           02 EDALI-FECHA-NACDDA        PIC X.
+           02 EDALI-FECHA-NACDDC        PIC X.
+           02 EDALI-FECHA-NACDDI        PIC X(02).
+           02 EDALI-FECHA-NACDDO        PIC 9(02).
+           02 EDALI-TELL                PIC S9(4) COMP.
+           02 EDALI-TELA                PIC X.
+           02 EDALI-TELC                PIC X.
+           02 EDALI-TELI                PIC X(08).
+           02 EDALI-TELO                PIC 9(08).
+           02 EDALI-TELCELL             PIC S9(4) COMP.
+           02 EDALI-TELCELA             PIC X.
+           02 EDALI-TELCELC             PIC X.
+           02 EDALI-TELCELI             PIC X(08).
+           02 EDALI-TELCELO             PIC 9(08).
+           02 EDALI-DIRECCIONL          PIC S9(4) COMP.
+           02 EDALI-DIRECCIONA          PIC X.
+           02 EDALI-DIRECCIONC          PIC X.
+           02 EDALI-DIRECCIONI          PIC X(30).
+           02 EDALI-DIRECCIONO          PIC X(30).
+           02 EDALI-CIUDADL             PIC S9(4) COMP.
+           02 EDALI-CIUDADA             PIC X.
+           02 EDALI-CIUDADC             PIC X.
+           02 EDALI-CIUDADI             PIC X(20).
+           02 EDALI-CIUDADO             PIC X(20).
+           02 EDALI-CODPOSTALL          PIC S9(4) COMP.
+           02 EDALI-CODPOSTALA          PIC X.
+           02 EDALI-CODPOSTALC          PIC X.
+           02 EDALI-CODPOSTALI          PIC X(06).
+           02 EDALI-CODPOSTALO          PIC X(06).
+           02 EDALI-FECHA-ADICL         PIC S9(4) COMP.
+           02 EDALI-FECHA-ADICA         PIC X.
+           02 EDALI-FECHA-ADICO         PIC X(10).
+           02 EDALI-OUTPUT-MSGL         PIC S9(4) COMP.
+           02 EDALI-OUTPUT-MSGA         PIC X.
+           02 EDALI-OUTPUT-MSGO         PIC X(40).
+           02 EDALI-DATE-SISL           PIC S9(4) COMP.
+           02 EDALI-DATE-SISA           PIC X.
+           02 EDALI-DATE-SISO           PIC X(10).
+           02 EDALI-TIME-SISL           PIC S9(4) COMP.
+           02 EDALI-TIME-SISA           PIC X.
+           02 EDALI-TIME-SISO           PIC X(08).
