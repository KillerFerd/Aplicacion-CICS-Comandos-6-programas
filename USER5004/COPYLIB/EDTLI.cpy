@@ -0,0 +1,37 @@
+      ******************************************************************
+      * EDTLI - MAPA SIMBOLICO BROWSE DE CLIENTES POR TELEFONO         *
+      * PROGRAMA    : EDID1TLI                                         *
+      ******************************************************************
+       01  EDTLII.
+           02 FILLER                    PIC X(12).
+           02 EDTLI-JUMPL               PIC S9(4) COMP.
+           02 EDTLI-JUMPA               PIC X.
+           02 EDTLI-JUMPC               PIC X.
+           02 EDTLI-JUMPI               PIC X(08).
+           02 EDTLI-JUMPO               PIC 9(08).
+           02 EDTLI-COUNT-ACTL          PIC S9(4) COMP.
+           02 EDTLI-COUNT-ACTA          PIC X.
+           02 EDTLI-COUNT-ACTO          PIC ZZZZ9.
+           02 EDTLI-COUNT-DELL          PIC S9(4) COMP.
+           02 EDTLI-COUNT-DELA          PIC X.
+           02 EDTLI-COUNT-DELO          PIC ZZZZ9.
+           02 EDTLI-LINEA-GRP OCCURS 13 TIMES.
+              03 EDTLI-TELO             PIC X(08).
+              03 EDTLI-CO-CLIENTEO      PIC X(08).
+              03 EDTLI-NOM-CLIENTEO     PIC X(40).
+              03 EDTLI-FECHA-NACI       PIC X(10).
+              03 EDTLI-FECHA-NACO       PIC X(10).
+              03 EDTLI-FECHA-ADICI      PIC X(10).
+              03 EDTLI-FECHA-ADICO      PIC X(10).
+              03 EDTLI-DELETEO          PIC X(09).
+              03 EDTLI-OPTIONO          PIC X(01).
+           02 EDTLI-OUTPUT-MSGL         PIC S9(4) COMP.
+           02 EDTLI-OUTPUT-MSGA         PIC X.
+           02 EDTLI-OUTPUT-MSGC         PIC X.
+           02 EDTLI-OUTPUT-MSGO         PIC X(40).
+           02 EDTLI-DATE-SISL           PIC S9(4) COMP.
+           02 EDTLI-DATE-SISA           PIC X.
+           02 EDTLI-DATE-SISO           PIC X(10).
+           02 EDTLI-TIME-SISL           PIC S9(4) COMP.
+           02 EDTLI-TIME-SISA           PIC X.
+           02 EDTLI-TIME-SISO           PIC X(08).
