@@ -0,0 +1,39 @@
+      ******************************************************************
+      * DFHAID - STANDARD CICS ATTENTION IDENTIFIER CONSTANTS         *
+      ******************************************************************
+       01  DFHNULL       PIC X    VALUE X'00'.
+       01  DFHENTER      PIC X    VALUE X'7D'.
+       01  DFHCLEAR      PIC X    VALUE X'6D'.
+       01  DFHCLRP       PIC X    VALUE X'6D'.
+       01  DFHPEN        PIC X    VALUE X'7E'.
+       01  DFHOPID       PIC X    VALUE X'E6'.
+       01  DFHMSRE       PIC X    VALUE X'E7'.
+       01  DFHSTRF       PIC X    VALUE X'C1'.
+       01  DFHTRIG       PIC X    VALUE X'C2'.
+       01  DFHPA1        PIC X    VALUE X'6C'.
+       01  DFHPA2        PIC X    VALUE X'6E'.
+       01  DFHPA3        PIC X    VALUE X'6B'.
+       01  DFHPF1        PIC X    VALUE X'F1'.
+       01  DFHPF2        PIC X    VALUE X'F2'.
+       01  DFHPF3        PIC X    VALUE X'F3'.
+       01  DFHPF4        PIC X    VALUE X'F4'.
+       01  DFHPF5        PIC X    VALUE X'F5'.
+       01  DFHPF6        PIC X    VALUE X'F6'.
+       01  DFHPF7        PIC X    VALUE X'F7'.
+       01  DFHPF8        PIC X    VALUE X'F8'.
+       01  DFHPF9        PIC X    VALUE X'F9'.
+       01  DFHPF10       PIC X    VALUE X'7A'.
+       01  DFHPF11       PIC X    VALUE X'7B'.
+       01  DFHPF12       PIC X    VALUE X'7C'.
+       01  DFHPF13       PIC X    VALUE X'C1'.
+       01  DFHPF14       PIC X    VALUE X'C2'.
+       01  DFHPF15       PIC X    VALUE X'C3'.
+       01  DFHPF16       PIC X    VALUE X'C4'.
+       01  DFHPF17       PIC X    VALUE X'C5'.
+       01  DFHPF18       PIC X    VALUE X'C6'.
+       01  DFHPF19       PIC X    VALUE X'C7'.
+       01  DFHPF20       PIC X    VALUE X'C8'.
+       01  DFHPF21       PIC X    VALUE X'C9'.
+       01  DFHPF22       PIC X    VALUE X'4A'.
+       01  DFHPF23       PIC X    VALUE X'4B'.
+       01  DFHPF24       PIC X    VALUE X'4C'.
