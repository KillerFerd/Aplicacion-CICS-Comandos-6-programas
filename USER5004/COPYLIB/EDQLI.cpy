@@ -0,0 +1,32 @@
+      ******************************************************************
+      * EDQLI - MAPA SIMBOLICO CONSULTA/BROWSE DE CLIENTES (EDID1QLI) *
+      ******************************************************************
+       01  EDQLII.
+           02 FILLER                    PIC X(12).
+           02 EDQLI-JUMPL               PIC S9(4) COMP.
+           02 EDQLI-JUMPA               PIC X.
+           02 EDQLI-JUMPC               PIC X.
+           02 EDQLI-JUMPI               PIC X(08).
+           02 EDQLI-JUMPO               PIC 9(08).
+           02 EDQLI-COUNT-ACTL          PIC S9(4) COMP.
+           02 EDQLI-COUNT-ACTA          PIC X.
+           02 EDQLI-COUNT-ACTO          PIC ZZZZ9.
+           02 EDQLI-COUNT-DELL          PIC S9(4) COMP.
+           02 EDQLI-COUNT-DELA          PIC X.
+           02 EDQLI-COUNT-DELO          PIC ZZZZ9.
+           02 EDQLI-LINEA-GRP OCCURS 13 TIMES.
+              03 EDQLI-CO-CLIENTEO      PIC X(08).
+              03 EDQLI-NOM-CLIENTEO     PIC X(40).
+              03 EDQLI-FECHA-NACO       PIC X(10).
+              03 EDQLI-DELETEO          PIC X(01).
+              03 EDQLI-OPTIONO          PIC X(01).
+           02 EDQLI-OUTPUT-MSGL         PIC S9(4) COMP.
+           02 EDQLI-OUTPUT-MSGA         PIC X.
+           02 EDQLI-OUTPUT-MSGC         PIC X.
+           02 EDQLI-OUTPUT-MSGO         PIC X(40).
+           02 EDQLI-DATE-SISL           PIC S9(4) COMP.
+           02 EDQLI-DATE-SISA           PIC X.
+           02 EDQLI-DATE-SISO           PIC X(10).
+           02 EDQLI-TIME-SISL           PIC S9(4) COMP.
+           02 EDQLI-TIME-SISA           PIC X.
+           02 EDQLI-TIME-SISO           PIC X(08).
