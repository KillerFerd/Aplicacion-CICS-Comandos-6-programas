@@ -0,0 +1,52 @@
+      ******************************************************************
+      * EDIL5 - MAPA SIMBOLICO MENU DE PROCESOS BATCH (EDID1IL5)      *
+      ******************************************************************
+       01  EDIL5I.
+           02 FILLER                    PIC X(12).
+           02 EDIL5-PREVIEW-GRP OCCURS 12 TIMES.
+              03 EDIL5-PREVIEWO         PIC X(56).
+           02 EDIL5-NOTIFYL             PIC S9(4) COMP.
+           02 EDIL5-NOTIFYA             PIC X.
+           02 EDIL5-NOTIFYC             PIC X.
+           02 EDIL5-NOTIFYI             PIC X(08).
+           02 EDIL5-NOTIFYO             PIC X(08).
+           02 EDIL5-JOBLIBL             PIC S9(4) COMP.
+           02 EDIL5-JOBLIBA             PIC X.
+           02 EDIL5-JOBLIBC             PIC X.
+           02 EDIL5-JOBLIBI             PIC X(56).
+           02 EDIL5-JOBLIBO             PIC X(56).
+           02 EDIL5-MONTHL              PIC S9(4) COMP.
+           02 EDIL5-MONTHA              PIC X.
+           02 EDIL5-MONTHC              PIC X.
+           02 EDIL5-MONTHI              PIC X(02).
+           02 EDIL5-MONTHO              PIC X(02).
+           02 EDIL5-YEARSL              PIC S9(4) COMP.
+           02 EDIL5-YEARSA              PIC X.
+           02 EDIL5-YEARSC              PIC X.
+           02 EDIL5-YEARSI              PIC X(02).
+           02 EDIL5-YEARSO              PIC X(02).
+           02 EDIL5-OPERADORL           PIC S9(4) COMP.
+           02 EDIL5-OPERADORA           PIC X.
+           02 EDIL5-OPERADORC           PIC X.
+           02 EDIL5-OPERADORI           PIC X(08).
+           02 EDIL5-OPERADORO           PIC X(08).
+           02 EDIL5-RESTARTL            PIC S9(4) COMP.
+           02 EDIL5-RESTARTA            PIC X.
+           02 EDIL5-RESTARTC            PIC X.
+           02 EDIL5-RESTARTI            PIC X(08).
+           02 EDIL5-RESTARTO            PIC X(08).
+           02 EDIL5-FECHAL              PIC S9(4) COMP.
+           02 EDIL5-FECHAA              PIC X.
+           02 EDIL5-FECHAC              PIC X.
+           02 EDIL5-FECHAI              PIC X(08).
+           02 EDIL5-FECHAO              PIC X(08).
+           02 EDIL5-OUTPUT-MSGL         PIC S9(4) COMP.
+           02 EDIL5-OUTPUT-MSGA         PIC X.
+           02 EDIL5-OUTPUT-MSGC         PIC X.
+           02 EDIL5-OUTPUT-MSGO         PIC X(40).
+           02 EDIL5-DATE-SISL           PIC S9(4) COMP.
+           02 EDIL5-DATE-SISA           PIC X.
+           02 EDIL5-DATE-SISO           PIC X(10).
+           02 EDIL5-TIME-SISL           PIC S9(4) COMP.
+           02 EDIL5-TIME-SISA           PIC X.
+           02 EDIL5-TIME-SISO           PIC X(08).
