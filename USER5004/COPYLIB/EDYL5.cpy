@@ -0,0 +1,23 @@
+      ******************************************************************
+      * EDYL5 - MAPA SIMBOLICO MENU PRINCIPAL (EDID1YL5)              *
+      ******************************************************************
+       01  EDYL5I.
+           02 FILLER                    PIC X(12).
+           02 EDYL5-OPERADORL           PIC S9(4) COMP.
+           02 EDYL5-OPERADORA           PIC X.
+           02 EDYL5-OPERADORC           PIC X.
+           02 EDYL5-OPERADORI           PIC X(08).
+           02 EDYL5-OPERADORO           PIC X(08).
+           02 EDYL5-OPTIONL             PIC S9(4) COMP.
+           02 EDYL5-OPTIONA             PIC X.
+           02 EDYL5-OPTIONI             PIC 9(01).
+           02 EDYL5-OUTPUT-MSGL         PIC S9(4) COMP.
+           02 EDYL5-OUTPUT-MSGA         PIC X.
+           02 EDYL5-OUTPUT-MSGC         PIC X.
+           02 EDYL5-OUTPUT-MSGO         PIC X(40).
+           02 EDYL5-DATE-SISL           PIC S9(4) COMP.
+           02 EDYL5-DATE-SISA           PIC X.
+           02 EDYL5-DATE-SISO           PIC X(10).
+           02 EDYL5-TIME-SISL           PIC S9(4) COMP.
+           02 EDYL5-TIME-SISA           PIC X.
+           02 EDYL5-TIME-SISO           PIC X(08).
