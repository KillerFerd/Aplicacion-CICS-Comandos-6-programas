@@ -28,6 +28,8 @@
 
        COPY EDMACL.
 
+       COPY EDMAUL.
+
        01 WKS-WORK-FIELDS.
            02 WKS-END-MSG               PIC X(14)
            VALUE "MUCHAS GRACIAS".
@@ -38,6 +40,14 @@
            88 WKS-EDM4CL-NORMAL         VALUE 3.
            88 WKS-EDM4CL-ENDFILE        VALUE 4.
 
+       01 WKS-ALERT-FLAG                PIC X VALUE "N".
+       01 WKS-ALERT-MSG.
+           05 WKS-ALERT-TEXT            PIC X(27) VALUE
+              "ARCHIVO EDM4CL CERRADO PRG=".
+           05 WKS-ALERT-PROGRAM         PIC X(08) VALUE "EDID1ELI".
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 WKS-ALERT-TERM            PIC X(04).
+
        01 WKS-FLAGS.
            02 WKS-OUTPUT-MSG            PIC 99 VALUE ZEROS.
                 88 WKS-MSG-NOCOMAND     VALUE 1.
@@ -51,20 +61,39 @@
                 88 WKS-MSG-CRESTORE     VALUE 9.
                 88 WKS-MSG-ECOMPLETED   VALUE 10.
                 88 WKS-MSG-RCOMPLETED   VALUE 11.
+                88 WKS-MSG-NOBATCH      VALUE 12.
+                88 WKS-MSG-CBATCHDEL    VALUE 13.
+                88 WKS-MSG-CBATCHRES    VALUE 14.
+                88 WKS-MSG-EBCOMPLETED  VALUE 15.
+                88 WKS-MSG-RBCOMPLETED  VALUE 16.
+                88 WKS-MSG-NOMOTIVO     VALUE 17.
            02 WKS-FLAG-INVALID          PIC 9 VALUE ZEROS.
 
        01 WKS-SUBSCRIPTS.
            02 WKS-INDEX                 PIC 99 VALUE ZEROS.
            02 WKS-AUX                   PIC 99 VALUE ZEROS.
 
+       01 WKS-TSQ-FIELDS.
+           02 WKS-BATCH-QUEUE           PIC X(08) VALUE SPACES.
+           02 WKS-BATCH-ITEM            PIC 9(08) VALUE ZEROS.
+           02 WKS-BATCH-OK              PIC 99 VALUE ZEROS.
+           02 WKS-BATCH-ERR             PIC 99 VALUE ZEROS.
+           02 WKS-TSQ-STATUS            PIC 99 VALUE ZEROS.
+               88 WKS-TSQ-NORMAL        VALUE 1.
+               88 WKS-TSQ-ITEMERR       VALUE 2.
+
        01 WKS-PROGRAM-SPECS.
            02 WKS-PROGRAM-NAME          PIC X(08) VALUE "EDID1ELI".
            02 WKS-PROGRAM-1             PIC X(08) VALUE "EDID1YL5".
 
            02 WKS-COMMAREA.
+               COPY EDCOM.
                03 WKS-COM-COMFIRM-MODE  PIC 9.
                03 WKS-COM-CO-CLIENTE    PIC 9(08).
                03 WKS-COM-PROCESS-MODE  PIC 9.
+               03 WKS-COM-BATCH-MODE    PIC 9.
+               03 WKS-COM-BATCH-COUNT   PIC 99.
+               03 WKS-COM-BATCH-CODES   PIC 9(08) OCCURS 14.
 
        01 WKS-EDITED-FIELDS.
            02 WKS-DATE-SIS.
@@ -86,21 +115,28 @@
                 03 WKS-TEL              PIC 9(08).
                 03 WKS-FECHA-ADIC       PIC 9(08).
                 02 WKS-MARCA            PIC X(01).
+           02 WKS-MOTIVO-ELIMINACION    PIC X(20) VALUE SPACES.
 
        LINKAGE SECTION.
-       01 DFHCOMMAREA                   PIC X(10).
+       01 DFHCOMMAREA                   PIC X(133).
 
        PROCEDURE DIVISION.
        000-MAIN-PROCESS.
 
-      *-->MOVER COMMAREA
-           IF EIBCALEN NOT = 0
-               MOVE DFHCOMMAREA TO WKS-COMMAREA
+      *-->MOVER COMMAREA (EIBCALEN=8 ES SOLO EL LOGIN DEL MENU)
+           IF EIBCALEN = 8
+               MOVE DFHCOMMAREA(1:8) TO WKS-COM-OPERADOR-ID
+           ELSE
+               IF EIBCALEN NOT = 0
+                   MOVE DFHCOMMAREA TO WKS-COMMAREA
+               END-IF
            END-IF
 
       *-->EVALUATE PARA LA ACCION DE CADA TECLA
            EVALUATE TRUE
-                WHEN EIBCALEN = 0
+                WHEN EIBTRNID = 'EDQI'
+                    PERFORM 150-ACCION-FROM-QLI
+                WHEN EIBCALEN = 0 OR EIBCALEN = 8
                     PERFORM 100-ACCION-DEFAULT
                 WHEN EIBAID = DFHENTER
                     PERFORM 200-ACCION-ENTER
@@ -108,6 +144,10 @@
                     PERFORM 300-ACCION-PF2
                 WHEN EIBAID = DFHPF3
                     PERFORM 400-ACCION-PF3
+                WHEN EIBAID = DFHPF4
+                    PERFORM 450-ACCION-PF4
+                WHEN EIBAID = DFHPF9
+                    PERFORM 460-ACCION-PF9
                 WHEN EIBAID = DFHPF10
                     PERFORM 500-ACCION-PF10
                 WHEN OTHER
@@ -120,9 +160,17 @@
            PERFORM 802-EXEC-CICS-SEND-DATA
            PERFORM 804-EXEC-CICS-RETURN.
 
+      *-->ACCION AL LLEGAR POR XCTL DESDE EDID1QLI CON UNA COLA PF9
+       150-ACCION-FROM-QLI.
+           PERFORM 801-EXEC-CICS-SEND-ERASE
+           MOVE 1 TO WKS-COM-PROCESS-MODE
+           PERFORM 470-PROCESS-LOAD-BATCH
+           PERFORM 803-EXEC-CICS-SEND-DATA-CURSOR
+           PERFORM 804-EXEC-CICS-RETURN.
+
       *-->ACCION PARA VALIDAR EL CODIGO DE CLIENTE
        200-ACCION-ENTER.
-           IF WKS-COM-COMFIRM-MODE = 1
+           IF WKS-COM-COMFIRM-MODE = 1 OR WKS-COM-BATCH-MODE = 1
                 SET WKS-MSG-NOCOMAND TO TRUE
                 MOVE -1 TO EDELI-CONFIRL
            ELSE
@@ -207,8 +255,13 @@
            MOVE WKS-TEL                     TO EDELI-TELO
            MOVE WKS-FECHA-ADIC              TO EDELI-FECHA-ADICO.
 
-      *-->ACCION PARA ELIMINAR UN REGISTRO
+      *-->ACCION PARA ELIMINAR UN REGISTRO (O CONFIRMAR UN LOTE)
        300-ACCION-PF2.
+           IF WKS-COM-BATCH-MODE = 1
+                PERFORM 301-PROCESS-BATCH-CONFIRM
+                PERFORM 803-EXEC-CICS-SEND-DATA-CURSOR
+                PERFORM 804-EXEC-CICS-RETURN
+           ELSE
            IF WKS-COM-CO-CLIENTE < SPACES
            OR WKS-COM-CO-CLIENTE = ZEROS
                 PERFORM 200-ACCION-ENTER
@@ -223,8 +276,103 @@
            END-IF
            PERFORM 803-EXEC-CICS-SEND-DATA-CURSOR
            PERFORM 804-EXEC-CICS-RETURN
+           END-IF
            END-IF.
 
+      *-->PROCESA LA RESPUESTA S/N DE LA CONFIRMACION DEL LOTE
+       301-PROCESS-BATCH-CONFIRM.
+           PERFORM 805-EXEC-CICS-RECEIVE
+           IF EDELI-CONFIRI = "S"
+           AND WKS-COM-PROCESS-MODE = 1
+           AND EDELI-MOTIVOI = SPACES
+                SET WKS-MSG-NOMOTIVO TO TRUE
+                MOVE DFHRED TO EDELI-MOTIVOA
+                MOVE -1 TO EDELI-MOTIVOL
+           ELSE IF EDELI-CONFIRI = "S"
+                PERFORM 302-PROCESS-BATCH-APPLY
+                PERFORM 303-PROCESS-RESET-BATCH-FIELDS
+           ELSE IF EDELI-CONFIRI = "N"
+                SET WKS-MSG-CANCELED TO TRUE
+                PERFORM 303-PROCESS-RESET-BATCH-FIELDS
+           ELSE
+                IF WKS-COM-PROCESS-MODE = 1
+                     SET WKS-MSG-CBATCHDEL TO TRUE
+                ELSE
+                     SET WKS-MSG-CBATCHRES TO TRUE
+                END-IF
+                MOVE DFHBMUNP TO EDELI-CONFIRA
+                MOVE DFHTURQ  TO EDELI-CONFIRC
+                MOVE -1       TO EDELI-CONFIRL
+           END-IF.
+
+      *-->APLICA LA MARCA/RESTAURACION A TODOS LOS CODIGOS DEL LOTE
+       302-PROCESS-BATCH-APPLY.
+           MOVE ZEROS TO WKS-BATCH-OK
+           MOVE ZEROS TO WKS-BATCH-ERR
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-COM-BATCH-COUNT
+                MOVE WKS-COM-BATCH-CODES(WKS-INDEX) TO EDMC-LLAVE
+                PERFORM 807-EXEC-CICS-READ-UPDATE
+                IF WKS-EDM4CL-NORMAL
+                     PERFORM 320-AUDIT-SNAPSHOT-BEFORE
+                     IF WKS-COM-PROCESS-MODE = 1
+                          MOVE "D" TO EDMC-MARCA-ELIMINADO
+                          MOVE FUNCTION CURRENT-DATE(1:8) TO
+                              EDMC-FECHA-MARCA-ELIM
+                          MOVE EDELI-MOTIVOI TO
+                              EDMC-MOTIVO-ELIMINACION
+                          MOVE EDELI-MOTIVOI TO WKS-MOTIVO-ELIMINACION
+                     ELSE
+                          MOVE SPACES TO EDMC-MARCA-ELIMINADO
+                          MOVE ZEROS TO EDMC-FECHA-MARCA-ELIM
+                          MOVE SPACES TO EDMC-MOTIVO-ELIMINACION
+                          MOVE SPACES TO WKS-MOTIVO-ELIMINACION
+                     END-IF
+                     MOVE WKS-COM-OPERADOR-ID TO EDMC-OPERADOR-ULT-MOV
+                     MOVE EIBTRMID TO EDMC-TERMINAL-ULT-MOV
+                     PERFORM 330-AUDIT-SNAPSHOT-AFTER
+                     PERFORM 808-EXEC-CICS-REWRITE
+                     IF WKS-EDM4CL-NORMAL
+                          ADD 1 TO WKS-BATCH-OK
+                          IF WKS-COM-PROCESS-MODE = 1
+                               MOVE "ELIM-LOTE" TO EDAU-ACCION
+                          ELSE
+                               MOVE "REST-LOTE" TO EDAU-ACCION
+                          END-IF
+                          PERFORM 340-AUDIT-BUILD-HEADER
+                          PERFORM 810-EXEC-CICS-WRITE-AUDIT
+                     ELSE
+                          ADD 1 TO WKS-BATCH-ERR
+                     END-IF
+                ELSE
+                     ADD 1 TO WKS-BATCH-ERR
+                END-IF
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           MOVE WKS-BATCH-OK TO EDELI-BATCHTOTO
+           IF WKS-COM-PROCESS-MODE = 1
+                SET WKS-MSG-EBCOMPLETED TO TRUE
+           ELSE
+                SET WKS-MSG-RBCOMPLETED TO TRUE
+           END-IF.
+
+      *-->REINICIA EL MAPA Y LA COMMAREA LUEGO DE PROCESAR EL LOTE
+       303-PROCESS-RESET-BATCH-FIELDS.
+           MOVE DFHBMPRF TO EDELI-MOTIVOA
+           MOVE SPACES   TO EDELI-MOTIVOI
+           MOVE SPACES   TO EDELI-MOTIVOO
+           MOVE DFHBMPRF TO EDELI-CONFIRA
+           MOVE DFHNEUTR TO EDELI-CONFIRC
+           MOVE SPACES   TO EDELI-CONFIRO
+           MOVE -1       TO EDELI-CONFIRL
+           MOVE DFHBMUNN TO EDELI-CO-CLIENTEA
+           MOVE DFHTURQ  TO EDELI-CO-CLIENTEC
+           MOVE -1       TO EDELI-CO-CLIENTEL
+           MOVE SPACES   TO EDELI-CO-CLIENTEI
+           MOVE ZEROS    TO WKS-COM-BATCH-MODE
+           MOVE ZEROS    TO WKS-COM-BATCH-COUNT
+           MOVE ZEROS    TO WKS-COM-PROCESS-MODE.
+
        310-PROCESS-CHANGE-MARK.
            IF WKS-COM-CO-CLIENTE < SPACES
            OR WKS-COM-CO-CLIENTE = ZEROS
@@ -233,13 +381,31 @@
                 PERFORM 805-EXEC-CICS-RECEIVE
                 MOVE 1 TO WKS-COM-COMFIRM-MODE
                 IF EDELI-CONFIRI = "S"
+                AND WKS-COM-PROCESS-MODE = 1
+                AND EDELI-MOTIVOI = SPACES
+                    SET WKS-MSG-NOMOTIVO TO TRUE
+                    MOVE DFHRED TO EDELI-MOTIVOA
+                    MOVE -1 TO EDELI-MOTIVOL
+                ELSE IF EDELI-CONFIRI = "S"
                     IF WKS-COM-PROCESS-MODE = 1
                         MOVE WKS-COM-CO-CLIENTE TO EDMC-LLAVE
                         PERFORM 807-EXEC-CICS-READ-UPDATE
+                        PERFORM 320-AUDIT-SNAPSHOT-BEFORE
                         MOVE "D" TO EDMC-MARCA-ELIMINADO
+                        MOVE FUNCTION CURRENT-DATE(1:8) TO
+                            EDMC-FECHA-MARCA-ELIM
+                        MOVE EDELI-MOTIVOI TO EDMC-MOTIVO-ELIMINACION
+                        MOVE EDELI-MOTIVOI TO WKS-MOTIVO-ELIMINACION
+                        MOVE WKS-COM-OPERADOR-ID TO
+                            EDMC-OPERADOR-ULT-MOV
+                        MOVE EIBTRMID TO EDMC-TERMINAL-ULT-MOV
+                        PERFORM 330-AUDIT-SNAPSHOT-AFTER
                         PERFORM 808-EXEC-CICS-REWRITE
                         IF WKS-EDM4CL-NORMAL
                             SET WKS-MSG-ECOMPLETED TO TRUE
+                            MOVE "ELIMINAR" TO EDAU-ACCION
+                            PERFORM 340-AUDIT-BUILD-HEADER
+                            PERFORM 810-EXEC-CICS-WRITE-AUDIT
                         ELSE
                             SET WKS-MSG-UNKERROR TO TRUE
                         END-IF
@@ -247,10 +413,21 @@
                     IF WKS-COM-PROCESS-MODE = 2
                         MOVE WKS-COM-CO-CLIENTE TO EDMC-LLAVE
                         PERFORM 807-EXEC-CICS-READ-UPDATE
+                        PERFORM 320-AUDIT-SNAPSHOT-BEFORE
                         MOVE SPACES TO EDMC-MARCA-ELIMINADO
+                        MOVE ZEROS TO EDMC-FECHA-MARCA-ELIM
+                        MOVE SPACES TO EDMC-MOTIVO-ELIMINACION
+                        MOVE SPACES TO WKS-MOTIVO-ELIMINACION
+                        MOVE WKS-COM-OPERADOR-ID TO
+                            EDMC-OPERADOR-ULT-MOV
+                        MOVE EIBTRMID TO EDMC-TERMINAL-ULT-MOV
+                        PERFORM 330-AUDIT-SNAPSHOT-AFTER
                         PERFORM 808-EXEC-CICS-REWRITE
                         IF WKS-EDM4CL-NORMAL
                             SET WKS-MSG-RCOMPLETED TO TRUE
+                            MOVE "RESTAURAR" TO EDAU-ACCION
+                            PERFORM 340-AUDIT-BUILD-HEADER
+                            PERFORM 810-EXEC-CICS-WRITE-AUDIT
                         ELSE
                             SET WKS-MSG-UNKERROR TO TRUE
                         END-IF
@@ -280,6 +457,9 @@
            PERFORM 804-EXEC-CICS-RETURN.
 
        311-PROCESS-RESET-FIELDS.
+           MOVE DFHBMPRF TO EDELI-MOTIVOA
+           MOVE SPACES   TO EDELI-MOTIVOI
+           MOVE SPACES   TO EDELI-MOTIVOO
            MOVE DFHBMPRF TO EDELI-CONFIRA
            MOVE DFHNEUTR TO EDELI-CONFIRC
            MOVE SPACES TO EDELI-CONFIRO
@@ -297,8 +477,35 @@
            MOVE DFHNEUTR TO EDELI-ESTADOC
            MOVE ZEROS TO WKS-COM-PROCESS-MODE.
 
+       320-AUDIT-SNAPSHOT-BEFORE.
+           MOVE EDMC-NOMBRE-CLIENTE         TO EDAU-ANTES-NOMBRE
+           MOVE EDMC-FECHA-NAC-O-CONSTITUC  TO EDAU-ANTES-FECHA-NAC
+           MOVE EDMC-NUMERO-TELEFONO        TO EDAU-ANTES-TELEFONO
+           MOVE EDMC-MARCA-ELIMINADO        TO EDAU-ANTES-MARCA-ELIM.
+
+       330-AUDIT-SNAPSHOT-AFTER.
+           MOVE EDMC-NOMBRE-CLIENTE         TO EDAU-DESPUES-NOMBRE
+           MOVE EDMC-FECHA-NAC-O-CONSTITUC  TO EDAU-DESPUES-FECHA-NAC
+           MOVE EDMC-NUMERO-TELEFONO        TO EDAU-DESPUES-TELEFONO
+           MOVE EDMC-MARCA-ELIMINADO        TO EDAU-DESPUES-MARCA-ELIM.
+
+       340-AUDIT-BUILD-HEADER.
+           MOVE EDMC-LLAVE                  TO EDAU-CO-CLIENTE
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO EDAU-FECHA-MOV
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO EDAU-HORA-MOV
+           MOVE WKS-PROGRAM-NAME            TO EDAU-PROGRAMA
+           MOVE WKS-COM-OPERADOR-ID         TO EDAU-OPERADOR
+           MOVE EIBTRMID                    TO EDAU-TERMINAL
+           MOVE WKS-MOTIVO-ELIMINACION      TO EDAU-MOTIVO.
+
       *-->ACCION PARA RESTAURAR UN REGISTRO
        400-ACCION-PF3.
+           IF WKS-COM-BATCH-MODE = 1
+                SET WKS-MSG-NOCOMAND TO TRUE
+                MOVE -1 TO EDELI-CONFIRL
+                PERFORM 803-EXEC-CICS-SEND-DATA-CURSOR
+                PERFORM 804-EXEC-CICS-RETURN
+           ELSE
            IF WKS-COM-CO-CLIENTE < SPACES
            OR WKS-COM-CO-CLIENTE = ZEROS
                 PERFORM 200-ACCION-ENTER
@@ -313,6 +520,67 @@
            END-IF
            PERFORM 803-EXEC-CICS-SEND-DATA-CURSOR
            PERFORM 804-EXEC-CICS-RETURN
+           END-IF
+           END-IF.
+
+      *-->ACCION PARA INICIAR LA ELIMINACION POR LOTES (COLA TS DE QLI)
+       450-ACCION-PF4.
+           IF WKS-COM-BATCH-MODE = 1
+           OR WKS-COM-COMFIRM-MODE = 1
+                SET WKS-MSG-NOCOMAND TO TRUE
+                MOVE -1 TO EDELI-CONFIRL
+           ELSE
+                MOVE 1 TO WKS-COM-PROCESS-MODE
+                PERFORM 470-PROCESS-LOAD-BATCH
+           END-IF
+           PERFORM 803-EXEC-CICS-SEND-DATA-CURSOR
+           PERFORM 804-EXEC-CICS-RETURN.
+
+      *-->ACCION PARA INICIAR LA RESTAURACION POR LOTES (COLA TS DE QLI)
+       460-ACCION-PF9.
+           IF WKS-COM-BATCH-MODE = 1
+           OR WKS-COM-COMFIRM-MODE = 1
+                SET WKS-MSG-NOCOMAND TO TRUE
+                MOVE -1 TO EDELI-CONFIRL
+           ELSE
+                MOVE 2 TO WKS-COM-PROCESS-MODE
+                PERFORM 470-PROCESS-LOAD-BATCH
+           END-IF
+           PERFORM 803-EXEC-CICS-SEND-DATA-CURSOR
+           PERFORM 804-EXEC-CICS-RETURN.
+
+      *-->LEE LA COLA TS CON LOS CODIGOS SELECCIONADOS EN EDID1QLI
+       470-PROCESS-LOAD-BATCH.
+           MOVE 'EB' TO WKS-BATCH-QUEUE(1:2)
+           MOVE EIBTRMID TO WKS-BATCH-QUEUE(3:4)
+           MOVE ZEROS TO WKS-COM-BATCH-COUNT
+           MOVE 1 TO WKS-INDEX
+           PERFORM 811-EXEC-CICS-READQ-TS
+           PERFORM UNTIL WKS-TSQ-ITEMERR OR WKS-INDEX > 14
+                IF WKS-TSQ-NORMAL
+                     ADD 1 TO WKS-COM-BATCH-COUNT
+                     MOVE WKS-BATCH-ITEM
+                     TO WKS-COM-BATCH-CODES(WKS-INDEX)
+                     ADD 1 TO WKS-INDEX
+                     PERFORM 811-EXEC-CICS-READQ-TS
+                END-IF
+           END-PERFORM
+           PERFORM 812-EXEC-CICS-DELETEQ-TS
+           IF WKS-COM-BATCH-COUNT = ZEROS
+                SET WKS-MSG-NOBATCH TO TRUE
+           ELSE
+                MOVE 1 TO WKS-COM-BATCH-MODE
+                MOVE DFHBMUNP TO EDELI-CONFIRA
+                MOVE DFHTURQ  TO EDELI-CONFIRC
+                MOVE -1       TO EDELI-CONFIRL
+                MOVE DFHBMPRF TO EDELI-CO-CLIENTEA
+                MOVE DFHNEUTR TO EDELI-CO-CLIENTEC
+                MOVE WKS-COM-BATCH-COUNT TO EDELI-BATCHTOTO
+                IF WKS-COM-PROCESS-MODE = 1
+                     SET WKS-MSG-CBATCHDEL TO TRUE
+                ELSE
+                     SET WKS-MSG-CBATCHRES TO TRUE
+                END-IF
            END-IF.
 
       *-->ACCION PARA SALIR AL MENU PRINCIPAL
@@ -396,11 +664,53 @@
        809-CICS-XCTL-PROGRAM-1.
            EXEC CICS XCTL
                PROGRAM(WKS-PROGRAM-1)
+               COMMAREA(WKS-COMMAREA)
+           END-EXEC.
+
+       810-EXEC-CICS-WRITE-AUDIT.
+           EXEC CICS WRITE
+               FILE('EDM4AUL')
+               FROM(REG-EDMAUL)
+               RIDFLD(EDAU-LLAVE)
+               NOHANDLE
+           END-EXEC.
+
+       811-EXEC-CICS-READQ-TS.
+           EXEC CICS READQ TS
+               QUEUE(WKS-BATCH-QUEUE)
+               INTO(WKS-BATCH-ITEM)
+               ITEM(WKS-INDEX)
+               NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NORMAL) SET WKS-TSQ-NORMAL  TO TRUE
+                WHEN OTHER           SET WKS-TSQ-ITEMERR TO TRUE
+           END-EVALUATE.
+
+       812-EXEC-CICS-DELETEQ-TS.
+           EXEC CICS DELETEQ TS
+               QUEUE(WKS-BATCH-QUEUE)
+               NOHANDLE
+           END-EXEC.
+
+      *--> ALERTAR AL SOPORTE CICS LA PRIMERA VEZ QUE EDM4CL SALE
+      *    CERRADO EN ESTA TAREA
+       896-EXEC-CICS-WRITEQ-TD-ALERT.
+           MOVE EIBTRMID TO WKS-ALERT-TERM
+           EXEC CICS WRITEQ TD
+               QUEUE('EDAL')
+               FROM(WKS-ALERT-MSG)
+               NOHANDLE
            END-EXEC.
 
        899-EVALUATE-DFHRESP.
            EVALUATE EIBRESP
-                WHEN DFHRESP(NOTOPEN) SET WKS-EDM4CL-NOTOPEN TO TRUE
+                WHEN DFHRESP(NOTOPEN)
+                     SET WKS-EDM4CL-NOTOPEN TO TRUE
+                     IF WKS-ALERT-FLAG = "N"
+                          MOVE "Y" TO WKS-ALERT-FLAG
+                          PERFORM 896-EXEC-CICS-WRITEQ-TD-ALERT
+                     END-IF
                 WHEN DFHRESP(NORMAL)  SET WKS-EDM4CL-NORMAL  TO TRUE
                 WHEN DFHRESP(NOTFND)  SET WKS-EDM4CL-NOTFND  TO TRUE
            END-EVALUATE.
@@ -440,6 +750,24 @@
            ELSE IF WKS-MSG-RCOMPLETED
                 MOVE "RESTAURACION COMPLETA"
                 TO EDELI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-NOBATCH
+                MOVE "NO HAY CODIGOS EN LA COLA DE LOTE"
+                TO EDELI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-CBATCHDEL
+                MOVE "CONFIRME ELIMINACION POR LOTES (S/N)"
+                TO EDELI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-CBATCHRES
+                MOVE "CONFIRME RESTAURACION POR LOTES (S/N)"
+                TO EDELI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-EBCOMPLETED
+                MOVE "ELIMINACION POR LOTES COMPLETA"
+                TO EDELI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-RBCOMPLETED
+                MOVE "RESTAURACION POR LOTES COMPLETA"
+                TO EDELI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-NOMOTIVO
+                MOVE "DIGITE EL MOTIVO DE LA ELIMINACION"
+                TO EDELI-OUTPUT-MSGO
            ELSE
                 MOVE DFHYELLO TO EDELI-OUTPUT-MSGO
                 MOVE SPACES   TO EDELI-OUTPUT-MSGO
