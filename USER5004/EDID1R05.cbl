@@ -0,0 +1,246 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDID1R05                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : RECONCILIACION EDM4CL CONTRA EL PATH EDP4CL      *
+      * ARCHIVOS    : EDM4CL (ENTRADA) / EDP4CL (ENTRADA) / REPORTE    *
+      * ACCION (ES) : R=Reporte                                        *
+      * PROGRAMA(S) : -                                                *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      * BPM/RATIONAL:                                                  *
+      * NOMBRE      : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * DESCRIPCION : USER5005                                         *
+      ******************************************************************
+      * EDP4CL ES UN PATH DE INDICE ALTERNO SOBRE LOS MISMOS REGISTROS *
+      * DE EDM4CL, POR NOMBRE DE CLIENTE. ESTE JOB COMPARA LAS DOS     *
+      * VIAS DE ACCESO: POR CADA REGISTRO DE EDM4CL BUSCA SU PAR EN    *
+      * EDP4CL POR NOMBRE Y COMPARA EL CONTENIDO COMPLETO, Y AL FINAL  *
+      * COMPARA LOS TOTALES DE REGISTROS LEIDOS POR CADA VIA           *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDID1R05.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDM4CL ASSIGN TO EDM4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EDMC-LLAVE
+               FILE STATUS IS WKS-EDM4CL-STATUS.
+
+           SELECT EDP4CL ASSIGN TO EDP4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EDPC-NOMBRE-CLIENTE
+               FILE STATUS IS WKS-EDP4CL-STATUS.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDM4CL.
+       COPY EDMACL.
+
+       FD  EDP4CL.
+       COPY EDMACL
+           REPLACING ==REG-EDMACL==                BY ==REG-EDP4CL==
+                     ==EDMC-LLAVE==                 BY ==EDPC-LLAVE==
+                     ==EDMC-NOMBRE-CLIENTE==         BY
+                         ==EDPC-NOMBRE-CLIENTE==
+                     ==EDMC-FECHA-NAC-O-CONSTITUC==  BY
+                         ==EDPC-FECHA-NAC-O-CONSTITUC==
+                     ==EDMC-NUMERO-TELEFONO==        BY
+                         ==EDPC-NUMERO-TELEFONO==
+                     ==EDMC-TEL-CELULAR==            BY
+                         ==EDPC-TEL-CELULAR==
+                     ==EDMC-FECHA-CREACION==         BY
+                         ==EDPC-FECHA-CREACION==
+                     ==EDMC-MARCA-ELIMINADO==        BY
+                         ==EDPC-MARCA-ELIMINADO==
+                     ==EDMC-OPERADOR-ULT-MOV==       BY
+                         ==EDPC-OPERADOR-ULT-MOV==
+                     ==EDMC-TERMINAL-ULT-MOV==       BY
+                         ==EDPC-TERMINAL-ULT-MOV==
+                     ==EDMC-FECHA-MARCA-ELIM==       BY
+                         ==EDPC-FECHA-MARCA-ELIM==
+                     ==EDMC-TIPO-CLIENTE==           BY
+                         ==EDPC-TIPO-CLIENTE==
+                     ==EDMC-TIPO-PERSONA==           BY
+                         ==EDPC-TIPO-PERSONA==
+                     ==EDMC-TIPO-COMPANIA==          BY
+                         ==EDPC-TIPO-COMPANIA==
+                     ==EDMC-DIRECCION==              BY
+                         ==EDPC-DIRECCION==
+                     ==EDMC-CIUDAD==                 BY
+                         ==EDPC-CIUDAD==
+                     ==EDMC-CODIGO-POSTAL==          BY
+                         ==EDPC-CODIGO-POSTAL==
+                     ==EDMC-TIPO-TELEFONO==          BY
+                         ==EDPC-TIPO-TELEFONO==
+                     ==EDMC-TEL-MOVIL==              BY
+                         ==EDPC-TEL-MOVIL==
+                     ==EDMC-TEL-FIJO==               BY
+                         ==EDPC-TEL-FIJO==
+                     ==EDMC-MOTIVO-ELIMINACION==     BY
+                         ==EDPC-MOTIVO-ELIMINACION==.
+
+       FD  REPORTE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REPORTE                     PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FILE-STATUS.
+           02 WKS-EDM4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDM4CL-OK         VALUE "00".
+               88 WKS-EDM4CL-EOF        VALUE "10".
+           02 WKS-EDP4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDP4CL-OK         VALUE "00".
+               88 WKS-EDP4CL-EOF        VALUE "10".
+               88 WKS-EDP4CL-NOTFND     VALUE "23".
+           02 WKS-REPORTE-STATUS        PIC X(02) VALUE SPACES.
+               88 WKS-REPORTE-OK        VALUE "00".
+
+       01 WKS-COUNTERS.
+           02 WKS-TOTAL-EDM4CL          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-EDP4CL          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-FALTANTES       PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-DIFERENTES      PIC 9(07) VALUE ZEROS.
+
+       01 WKS-HEADER-LINE-1             PIC X(80) VALUE
+           "RECONCILIACION EDM4CL VS EDP4CL - EDID1R05".
+       01 WKS-HEADER-LINE-2             PIC X(80) VALUE
+           "CODIGO    NOMBRE                            OBSERVACION".
+
+       01 WKS-DETAIL-LINE.
+           02 WKS-DET-CODIGO            PIC Z(7)9.
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-NOMBRE            PIC X(40).
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-OBSERVACION       PIC X(28).
+
+       01 WKS-TOTAL-LINE-1.
+           02 FILLER                    PIC X(24) VALUE
+               "TOTAL LEIDOS EDM4CL: ".
+           02 WKS-TOT-EDM4CL            PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-2.
+           02 FILLER                    PIC X(24) VALUE
+               "TOTAL LEIDOS EDP4CL: ".
+           02 WKS-TOT-EDP4CL            PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-3.
+           02 FILLER                    PIC X(24) VALUE
+               "FALTANTES EN EDP4CL: ".
+           02 WKS-TOT-FALTANTES         PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-4.
+           02 FILLER                    PIC X(24) VALUE
+               "CON CONTENIDO DISTINTO: ".
+           02 WKS-TOT-DIFERENTES        PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-5              PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+           PERFORM 100-INICIO
+           PERFORM 200-COMPARA-EDM4CL
+               UNTIL WKS-EDM4CL-EOF
+           PERFORM 250-CUENTA-EDP4CL
+           PERFORM 900-FINAL
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT EDM4CL
+           OPEN INPUT EDP4CL
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-1
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-2
+           PERFORM 210-LEER-EDM4CL.
+
+      *--> POR CADA REGISTRO DE EDM4CL BUSCA SU PAR EN EDP4CL POR
+      *    NOMBRE Y COMPARA EL CONTENIDO COMPLETO DEL REGISTRO
+       200-COMPARA-EDM4CL.
+           ADD 1 TO WKS-TOTAL-EDM4CL
+           MOVE EDMC-NOMBRE-CLIENTE IN REG-EDMACL TO EDPC-NOMBRE-CLIENTE
+           READ EDP4CL RECORD
+               INVALID KEY
+                   SET WKS-EDP4CL-NOTFND TO TRUE
+               NOT INVALID KEY
+                   SET WKS-EDP4CL-OK TO TRUE
+           END-READ
+           IF WKS-EDP4CL-NOTFND
+               PERFORM 220-REPORTA-FALTANTE
+           ELSE
+               IF REG-EDP4CL NOT = REG-EDMACL
+                   PERFORM 230-REPORTA-DIFERENTE
+               END-IF
+           END-IF
+           PERFORM 210-LEER-EDM4CL.
+
+       210-LEER-EDM4CL.
+           READ EDM4CL NEXT RECORD
+               AT END
+                   SET WKS-EDM4CL-EOF TO TRUE
+           END-READ.
+
+       220-REPORTA-FALTANTE.
+           MOVE EDMC-LLAVE IN REG-EDMACL            TO WKS-DET-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE IN REG-EDMACL   TO WKS-DET-NOMBRE
+           MOVE "NO ENCONTRADO EN EDP4CL"
+               TO WKS-DET-OBSERVACION
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE
+           ADD 1 TO WKS-TOTAL-FALTANTES.
+
+       230-REPORTA-DIFERENTE.
+           MOVE EDMC-LLAVE IN REG-EDMACL            TO WKS-DET-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE IN REG-EDMACL   TO WKS-DET-NOMBRE
+           MOVE "CONTENIDO DISTINTO EN EDP4CL"
+               TO WKS-DET-OBSERVACION
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE
+           ADD 1 TO WKS-TOTAL-DIFERENTES.
+
+      *--> RECORRE EDP4CL DESDE EL INICIO PARA CONTAR SUS REGISTROS
+       250-CUENTA-EDP4CL.
+           MOVE LOW-VALUES TO EDPC-NOMBRE-CLIENTE
+           START EDP4CL KEY IS NOT LESS THAN EDPC-NOMBRE-CLIENTE
+               INVALID KEY
+                   SET WKS-EDP4CL-EOF TO TRUE
+           END-START
+           IF NOT WKS-EDP4CL-EOF
+               PERFORM 260-LEER-EDP4CL-NEXT
+               PERFORM UNTIL WKS-EDP4CL-EOF
+                   ADD 1 TO WKS-TOTAL-EDP4CL
+                   PERFORM 260-LEER-EDP4CL-NEXT
+               END-PERFORM
+           END-IF.
+
+       260-LEER-EDP4CL-NEXT.
+           READ EDP4CL NEXT RECORD
+               AT END
+                   SET WKS-EDP4CL-EOF TO TRUE
+           END-READ.
+
+       900-FINAL.
+           MOVE WKS-TOTAL-EDM4CL    TO WKS-TOT-EDM4CL
+           MOVE WKS-TOTAL-EDP4CL    TO WKS-TOT-EDP4CL
+           MOVE WKS-TOTAL-FALTANTES TO WKS-TOT-FALTANTES
+           MOVE WKS-TOTAL-DIFERENTES TO WKS-TOT-DIFERENTES
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-5
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-1
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-2
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-3
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-4
+           IF WKS-TOTAL-EDM4CL NOT = WKS-TOTAL-EDP4CL
+               MOVE "** LOS TOTALES DE EDM4CL Y EDP4CL NO CUADRAN **"
+                   TO WKS-TOTAL-LINE-5
+               WRITE REG-REPORTE FROM WKS-TOTAL-LINE-5
+           END-IF
+           CLOSE EDM4CL
+           CLOSE EDP4CL
+           CLOSE REPORTE
+           DISPLAY "EDID1R05 - LEIDOS EDM4CL : " WKS-TOTAL-EDM4CL
+           DISPLAY "EDID1R05 - LEIDOS EDP4CL : " WKS-TOTAL-EDP4CL
+           DISPLAY "EDID1R05 - FALTANTES     : " WKS-TOTAL-FALTANTES
+           DISPLAY "EDID1R05 - DIFERENTES    : " WKS-TOTAL-DIFERENTES.
