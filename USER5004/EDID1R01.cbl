@@ -0,0 +1,188 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDID1R01                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : REPORTE GENERAL DE CLIENTES (CON REINICIO)       *
+      * ARCHIVOS    : EDM4CL (ENTRADA) / REPORTE (SALIDA)              *
+      * ACCION (ES) : R=Reporte                                        *
+      * PROGRAMA(S) : -                                                *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      * BPM/RATIONAL:                                                  *
+      * NOMBRE      : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * DESCRIPCION : USER5005                                         *
+      ******************************************************************
+      * RECIBE POR PARM DE JCL UN CODIGO DE CLIENTE DE REINICIO (8     *
+      * DIGITOS). EN 00000000 EL REPORTE CORRE DESDE EL PRINCIPIO DEL  *
+      * ARCHIVO; CON CUALQUIER OTRO VALOR, EL ARCHIVO SE POSICIONA CON *
+      * START DESPUES DE ESE CODIGO PARA REANUDAR UNA CORRIDA QUE SE   *
+      * HAYA CAIDO A MEDIAS. CADA WKS-CHECKPOINT-INTERVALO REGISTROS   *
+      * LEIDOS SE DEJA UNA MARCA DE CHECKPOINT EN SYSOUT CON EL ULTIMO *
+      * CODIGO PROCESADO, QUE ES EL VALOR A DIGITAR EN EL PARM DE      *
+      * REINICIO (EDIL5-RESTARTI) SI LA CORRIDA DEBE REENVIARSE.       *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDID1R01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDM4CL ASSIGN TO EDM4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EDMC-LLAVE
+               FILE STATUS IS WKS-EDM4CL-STATUS.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDM4CL.
+       COPY EDMACL.
+
+       FD  REPORTE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REPORTE                     PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FILE-STATUS.
+           02 WKS-EDM4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDM4CL-OK         VALUE "00".
+               88 WKS-EDM4CL-EOF        VALUE "10".
+           02 WKS-REPORTE-STATUS        PIC X(02) VALUE SPACES.
+               88 WKS-REPORTE-OK        VALUE "00".
+
+       01 WKS-COUNTERS.
+           02 WKS-TOTAL-LEIDOS          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-ACTIVOS         PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-ELIMINADOS      PIC 9(07) VALUE ZEROS.
+           02 WKS-DESDE-CHECKPOINT      PIC 9(07) VALUE ZEROS.
+
+       01 WKS-CHECKPOINT-INTERVALO      PIC 9(07) VALUE 1000.
+
+       01 WKS-HEADER-LINE-1             PIC X(80) VALUE
+           "REPORTE GENERAL DE CLIENTES - EDID1R01".
+       01 WKS-HEADER-LINE-2             PIC X(80) VALUE
+           "CODIGO    NOMBRE                            TELEFONO  EST".
+
+       01 WKS-DETAIL-LINE.
+           02 WKS-DET-CODIGO            PIC Z(7)9.
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-NOMBRE            PIC X(40).
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-TELEFONO          PIC Z(7)9.
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-ESTADO            PIC X(09).
+           02 FILLER                    PIC X(08) VALUE SPACES.
+
+       01 WKS-TOTAL-LINE-1.
+           02 FILLER                    PIC X(20) VALUE
+               "TOTAL LEIDOS: ".
+           02 WKS-TOT-LEIDOS            PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-2.
+           02 FILLER                    PIC X(20) VALUE
+               "TOTAL ACTIVOS: ".
+           02 WKS-TOT-ACTIVOS           PIC ZZZ,ZZ9.
+       01 WKS-TOTAL-LINE-3.
+           02 FILLER                    PIC X(20) VALUE
+               "TOTAL ELIMINADOS: ".
+           02 WKS-TOT-ELIMINADOS        PIC ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+      *--> EN UN TALLER REAL EL PARM LLEGA CON UN PREFIJO DE LONGITUD
+      *    DE 2 BYTES; AQUI SE DECLARA YA SIN EL PREFIJO, IGUAL QUE EL
+      *    RESTO DE ESTE SISTEMA SIMPLIFICA EL MANEJO DE DATOS DE JCL.
+       01 WKS-PARM-RESTART              PIC 9(08).
+
+       PROCEDURE DIVISION USING WKS-PARM-RESTART.
+       000-MAIN-PROCESS.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESA-EDM4CL
+               UNTIL WKS-EDM4CL-EOF
+           PERFORM 900-FINAL
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT  EDM4CL
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-1
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-2
+           IF WKS-PARM-RESTART = ZEROS
+               PERFORM 210-LEER-PRIMERO
+           ELSE
+               DISPLAY "EDID1R01 - REINICIANDO DESPUES DE CODIGO: "
+                   WKS-PARM-RESTART
+               PERFORM 215-POSICIONAR-REINICIO
+           END-IF.
+
+       200-PROCESA-EDM4CL.
+           ADD 1 TO WKS-TOTAL-LEIDOS
+           ADD 1 TO WKS-DESDE-CHECKPOINT
+           IF EDMC-MARCA-ELIMINADO = "D"
+               ADD 1 TO WKS-TOTAL-ELIMINADOS
+           ELSE
+               ADD 1 TO WKS-TOTAL-ACTIVOS
+           END-IF
+           PERFORM 220-ESCRIBE-DETALLE
+           IF WKS-DESDE-CHECKPOINT >= WKS-CHECKPOINT-INTERVALO
+               PERFORM 230-ESCRIBE-CHECKPOINT
+           END-IF
+           PERFORM 210-LEER-SIGUIENTE.
+
+       210-LEER-PRIMERO.
+           READ EDM4CL NEXT RECORD
+               AT END
+                   SET WKS-EDM4CL-EOF TO TRUE
+           END-READ.
+
+       210-LEER-SIGUIENTE.
+           READ EDM4CL NEXT RECORD
+               AT END
+                   SET WKS-EDM4CL-EOF TO TRUE
+           END-READ.
+
+      *--> POSICIONA EL ARCHIVO DESPUES DEL ULTIMO CODIGO PROCESADO EN
+      *    LA CORRIDA ANTERIOR, PARA NO REPROCESAR LO YA REPORTADO
+       215-POSICIONAR-REINICIO.
+           MOVE WKS-PARM-RESTART TO EDMC-LLAVE
+           START EDM4CL KEY IS GREATER THAN EDMC-LLAVE
+               INVALID KEY
+                   SET WKS-EDM4CL-EOF TO TRUE
+           END-START
+           IF NOT WKS-EDM4CL-EOF
+               PERFORM 210-LEER-SIGUIENTE
+           END-IF.
+
+       220-ESCRIBE-DETALLE.
+           MOVE EDMC-LLAVE                  TO WKS-DET-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE         TO WKS-DET-NOMBRE
+           MOVE EDMC-NUMERO-TELEFONO        TO WKS-DET-TELEFONO
+           IF EDMC-MARCA-ELIMINADO = "D"
+               MOVE "ELIMINADO" TO WKS-DET-ESTADO
+           ELSE
+               MOVE "INTEGRO"   TO WKS-DET-ESTADO
+           END-IF
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE.
+
+      *--> DEJA UNA MARCA DE CHECKPOINT EN SYSOUT CADA N REGISTROS
+       230-ESCRIBE-CHECKPOINT.
+           DISPLAY "EDID1R01 - CHECKPOINT EN CODIGO: " EDMC-LLAVE
+               " (" WKS-TOTAL-LEIDOS " LEIDOS)"
+           MOVE ZEROS TO WKS-DESDE-CHECKPOINT.
+
+       900-FINAL.
+           MOVE WKS-TOTAL-LEIDOS     TO WKS-TOT-LEIDOS
+           MOVE WKS-TOTAL-ACTIVOS    TO WKS-TOT-ACTIVOS
+           MOVE WKS-TOTAL-ELIMINADOS TO WKS-TOT-ELIMINADOS
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-1
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-2
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE-3
+           CLOSE EDM4CL
+           CLOSE REPORTE
+           DISPLAY "EDID1R01 - LEIDOS     : " WKS-TOTAL-LEIDOS
+           DISPLAY "EDID1R01 - ACTIVOS    : " WKS-TOTAL-ACTIVOS
+           DISPLAY "EDID1R01 - ELIMINADOS : " WKS-TOTAL-ELIMINADOS.
