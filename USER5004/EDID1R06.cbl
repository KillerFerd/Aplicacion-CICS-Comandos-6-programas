@@ -0,0 +1,205 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDID1R06                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : REPORTE DE CLIENTES SIN ACTIVIDAD RECIENTE       *
+      * ARCHIVOS    : EDM4CL (ENTRADA) / EDM4AUL (ENTRADA) / REPORTE   *
+      * ACCION (ES) : R=Reporte                                        *
+      * PROGRAMA(S) : -                                                *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      * BPM/RATIONAL:                                                  *
+      * NOMBRE      : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * DESCRIPCION : USER5005                                         *
+      ******************************************************************
+      * RECIBE UN NUMERO DE ANIOS POR PARM DE JCL. POR CADA CLIENTE    *
+      * ACTIVO (MARCA-ELIMINADO DISTINTO DE "D") DE EDM4CL, BUSCA EN   *
+      * EDM4AUL LA ULTIMA FECHA DE MOVIMIENTO (EDAU-FECHA-MOV, YA EN   *
+      * FORMATO AAAAMMDD). SI EL CLIENTE NO TIENE BITACORA, SE USA     *
+      * EDMC-FECHA-CREACION COMO PROXY, REACOMODANDO SUS BYTES DE      *
+      * DDAAAAMM... (ALMACENADA DDMMAAAA) A AAAAMMDD PARA PODER        *
+      * COMPARARLA CONTRA LA FECHA DE CORTE. SE REPORTAN LOS CLIENTES  *
+      * CUYA ULTIMA ACTIVIDAD SEA ANTERIOR AL CORTE (HOY MENOS ANIOS)  *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDID1R06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDM4CL ASSIGN TO EDM4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EDMC-LLAVE
+               FILE STATUS IS WKS-EDM4CL-STATUS.
+
+           SELECT EDM4AUL ASSIGN TO EDM4AUL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EDAU-LLAVE
+               FILE STATUS IS WKS-EDM4AUL-STATUS.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDM4CL.
+       COPY EDMACL.
+
+       FD  EDM4AUL.
+       COPY EDMAUL.
+
+       FD  REPORTE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REPORTE                     PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FILE-STATUS.
+           02 WKS-EDM4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDM4CL-OK         VALUE "00".
+               88 WKS-EDM4CL-EOF        VALUE "10".
+           02 WKS-EDM4AUL-STATUS        PIC X(02) VALUE SPACES.
+               88 WKS-EDM4AUL-OK        VALUE "00".
+               88 WKS-EDM4AUL-EOF       VALUE "10".
+           02 WKS-REPORTE-STATUS        PIC X(02) VALUE SPACES.
+               88 WKS-REPORTE-OK        VALUE "00".
+
+       01 WKS-COUNTERS.
+           02 WKS-TOTAL-LEIDOS          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-INACTIVOS       PIC 9(07) VALUE ZEROS.
+
+      *--> BANDERA: SE ENCONTRO ALGUNA BITACORA PARA EL CLIENTE ACTUAL
+       01 WKS-FLAGS.
+           02 WKS-FLAG-FOUND-AUDIT      PIC 9 VALUE ZEROS.
+
+      *--> FECHA DE CORTE (HOY MENOS EL NUMERO DE ANIOS DEL PARM)
+       01 WKS-CUTOFF-FECHA.
+           02 WKS-CUTOFF-AAAA           PIC 9(04).
+           02 WKS-CUTOFF-MM             PIC 9(02).
+           02 WKS-CUTOFF-DD             PIC 9(02).
+
+      *--> ULTIMA FECHA DE ACTIVIDAD DEL CLIENTE EN CURSO (AAAAMMDD)
+       01 WKS-LAST-TOUCH                PIC 9(08) VALUE ZEROS.
+
+       01 WKS-HEADER-LINE-1             PIC X(80) VALUE
+           "REPORTE DE CLIENTES SIN ACTIVIDAD RECIENTE - EDID1R06".
+       01 WKS-HEADER-LINE-2             PIC X(80) VALUE
+           "CODIGO    NOMBRE                            ULTIMA ACTIV.".
+
+       01 WKS-DETAIL-LINE.
+           02 WKS-DET-CODIGO            PIC Z(7)9.
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-NOMBRE            PIC X(40).
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-AAAA              PIC 9(04).
+           02 FILLER                    PIC X VALUE "-".
+           02 WKS-DET-MM                PIC 9(02).
+           02 FILLER                    PIC X VALUE "-".
+           02 WKS-DET-DD                PIC 9(02).
+           02 FILLER                    PIC X(09) VALUE SPACES.
+
+       01 WKS-TOTAL-LINE.
+           02 FILLER                    PIC X(24) VALUE
+               "TOTAL SIN ACTIVIDAD: ".
+           02 WKS-TOT-INACTIVOS         PIC ZZZ,ZZ9.
+
+       LINKAGE SECTION.
+      *--> EN UN TALLER REAL EL PARM LLEGA CON UN PREFIJO DE LONGITUD
+      *    DE 2 BYTES; AQUI SE DECLARA YA SIN EL PREFIJO, IGUAL QUE EL
+      *    RESTO DE ESTE SISTEMA SIMPLIFICA EL MANEJO DE DATOS DE JCL.
+       01 WKS-PARM-ANIOS                PIC 9(02).
+
+       PROCEDURE DIVISION USING WKS-PARM-ANIOS.
+       000-MAIN-PROCESS.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESA-EDM4CL
+               UNTIL WKS-EDM4CL-EOF
+           PERFORM 900-FINAL
+           STOP RUN.
+
+       100-INICIO.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-CUTOFF-AAAA
+           SUBTRACT WKS-PARM-ANIOS FROM WKS-CUTOFF-AAAA
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WKS-CUTOFF-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WKS-CUTOFF-DD
+           OPEN INPUT EDM4CL
+           OPEN INPUT EDM4AUL
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-1
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-2
+           PERFORM 210-LEER-EDM4CL.
+
+      *--> POR CADA CLIENTE ACTIVO, DETERMINA SU ULTIMA ACTIVIDAD Y LA
+      *    COMPARA CONTRA LA FECHA DE CORTE
+       200-PROCESA-EDM4CL.
+           ADD 1 TO WKS-TOTAL-LEIDOS
+           IF EDMC-MARCA-ELIMINADO NOT = "D"
+               PERFORM 300-FIND-LAST-TOUCH
+               IF WKS-LAST-TOUCH < WKS-CUTOFF-FECHA
+                   PERFORM 220-REPORTA-INACTIVO
+               END-IF
+           END-IF
+           PERFORM 210-LEER-EDM4CL.
+
+       210-LEER-EDM4CL.
+           READ EDM4CL NEXT RECORD
+               AT END
+                   SET WKS-EDM4CL-EOF TO TRUE
+           END-READ.
+
+       220-REPORTA-INACTIVO.
+           MOVE EDMC-LLAVE            TO WKS-DET-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE   TO WKS-DET-NOMBRE
+           MOVE WKS-LAST-TOUCH(1:4)   TO WKS-DET-AAAA
+           MOVE WKS-LAST-TOUCH(5:2)   TO WKS-DET-MM
+           MOVE WKS-LAST-TOUCH(7:2)   TO WKS-DET-DD
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE
+           ADD 1 TO WKS-TOTAL-INACTIVOS.
+
+      *--> BUSCA EN EDM4AUL LA FECHA DE MOVIMIENTO MAS RECIENTE DEL
+      *    CLIENTE EN CURSO; SI NO TIENE BITACORA, USA LA FECHA DE
+      *    CREACION DE EDM4CL (REACOMODADA A AAAAMMDD) COMO PROXY
+       300-FIND-LAST-TOUCH.
+           MOVE ZEROS TO WKS-FLAG-FOUND-AUDIT
+           MOVE ZEROS TO WKS-LAST-TOUCH
+           MOVE EDMC-LLAVE TO EDAU-CO-CLIENTE
+           MOVE ZEROS TO EDAU-FECHA-MOV
+           MOVE ZEROS TO EDAU-HORA-MOV
+           START EDM4AUL KEY IS NOT LESS THAN EDAU-LLAVE
+               INVALID KEY
+                   SET WKS-EDM4AUL-EOF TO TRUE
+           END-START
+           PERFORM UNTIL WKS-EDM4AUL-EOF
+               READ EDM4AUL NEXT RECORD
+                   AT END
+                       SET WKS-EDM4AUL-EOF TO TRUE
+               END-READ
+               IF NOT WKS-EDM4AUL-EOF
+                   IF EDAU-CO-CLIENTE = EDMC-LLAVE
+                       IF EDAU-FECHA-MOV > WKS-LAST-TOUCH
+                           MOVE EDAU-FECHA-MOV TO WKS-LAST-TOUCH
+                       END-IF
+                       MOVE 1 TO WKS-FLAG-FOUND-AUDIT
+                   ELSE
+                       SET WKS-EDM4AUL-EOF TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WKS-FLAG-FOUND-AUDIT = ZEROS
+               MOVE EDMC-FECHA-CREACION(5:4) TO WKS-LAST-TOUCH(1:4)
+               MOVE EDMC-FECHA-CREACION(3:2) TO WKS-LAST-TOUCH(5:2)
+               MOVE EDMC-FECHA-CREACION(1:2) TO WKS-LAST-TOUCH(7:2)
+           END-IF.
+
+       900-FINAL.
+           MOVE WKS-TOTAL-INACTIVOS TO WKS-TOT-INACTIVOS
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE
+           CLOSE EDM4CL
+           CLOSE EDM4AUL
+           CLOSE REPORTE
+           DISPLAY "EDID1R06 - LEIDOS EDM4CL   : " WKS-TOTAL-LEIDOS
+           DISPLAY "EDID1R06 - SIN ACTIVIDAD   : " WKS-TOTAL-INACTIVOS.
