@@ -26,6 +26,8 @@
 
        COPY EDMACL.
 
+       COPY EDMPRF.
+
        01 WKS-WORK-FIELDS.
            02 WKS-PAGE-LIMIT            PIC 9(02) VALUE 13.
            02 WKS-SCROLL                PIC 9(03) VALUE 5.
@@ -41,12 +43,26 @@
                88 WKS-EDP4CL-NORMAL     VALUE 2.
                88 WKS-EDP4CL-ENDFILE    VALUE 3.
 
+       01 WKS-ALERT-FLAG                PIC X VALUE "N".
+       01 WKS-ALERT-MSG.
+           05 WKS-ALERT-TEXT            PIC X(27) VALUE
+              "ARCHIVO EDM4CL CERRADO PRG=".
+           05 WKS-ALERT-PROGRAM         PIC X(08) VALUE "EDID1CLS".
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 WKS-ALERT-TERM            PIC X(04).
+
+       01 WKS-EDM4PRF-STATUS.
+           02 WKS-EDM4PRF-STAT          PIC 99 VALUE ZEROS.
+               88 WKS-EDM4PRF-NORMAL    VALUE 1.
+               88 WKS-EDM4PRF-NOTFND    VALUE 2.
+
        01 WKS-FLAGS.
            02 WKS-OUTPUT-MSG            PIC 9 VALUE ZEROS.
                 88 WKS-MSG-NOTOPEN      VALUE 1.
                 88 WKS-MSG-ENDFILE      VALUE 2.
                 88 WKS-MSG-NOCOMAND     VALUE 3.
                 88 WKS-MSG-SELECTION    VALUE 4.
+                88 WKS-MSG-BADJUMP      VALUE 5.
            02 WKS-FLAG-ONE-ITERATION    PIC 9 VALUE ZEROS.
            02 WKS-FLAG-MATCH            PIC 9 VALUE ZEROS.
 
@@ -58,6 +74,7 @@
            02 WKS-PROGRAM-1             PIC X(08) VALUE "EDID1YL5".
            02 WKS-PROGRAM-3             PIC X(08) VALUE "EDID1CL5".
            02 WKS-COMMAREA.
+               COPY EDCOM.
                03 WKS-COM-LAST-POS      PIC 9(08).
                03 WKS-COM-FIRST-POS     PIC 9(08).
                03 WKS-COM-CO-CLIENTE    PIC X(08) OCCURS 14.
@@ -67,6 +84,8 @@
                03 WKS-COM-RETURNPROG    PIC 9(01).
                03 WKS-COM-LAST-POS-A    PIC X(40).
                03 WKS-COM-FIRST-POS-A   PIC X(40).
+               03 WKS-COM-COUNT-ACTIVE  PIC 9(05).
+               03 WKS-COM-COUNT-DELETED PIC 9(05).
 
 
        01 WKS-EDITED-FIELDS.
@@ -88,11 +107,18 @@
        PROCEDURE DIVISION.
        000-MAIN-PROCESS.
 
-      *-->MOVER COMMAREA
-           IF EIBCALEN NOT = 0
-                MOVE DFHCOMMAREA TO WKS-COMMAREA
+      *-->MOVER COMMAREA (EIBCALEN=8 ES SOLO EL LOGIN DEL MENU)
+           IF EIBCALEN = 8
+                MOVE DFHCOMMAREA(1:8) TO WKS-COM-OPERADOR-ID
+           ELSE
+                IF EIBCALEN NOT = 0
+                     MOVE DFHCOMMAREA TO WKS-COMMAREA
+                END-IF
            END-IF
 
+      *-->CARGAR PERFIL DE OPERADOR (TAMANO DE PAGINA Y SCROLL)
+           PERFORM 050-PROCESS-LOAD-PROFILE
+
       *-->VALIDAR RETORNO DEL MENU DE CONSULTA
            IF WKS-COM-RETURN = 1
                 PERFORM 010-ACCION-RETURN
@@ -100,7 +126,7 @@
 
       *-->EVALUATE PARA LA ACCION DE CADA TECLA
            EVALUATE TRUE
-                WHEN EIBCALEN = 0
+                WHEN EIBCALEN = 0 OR EIBCALEN = 8
                     PERFORM 100-ACCION-DEFAULT
                 WHEN EIBAID = DFHENTER
                     PERFORM 200-ACCION-ENTER
@@ -110,12 +136,27 @@
                     PERFORM 400-ACCION-PF6
                 WHEN EIBAID = DFHPF7
                     PERFORM 500-ACCION-PF7
+                WHEN EIBAID = DFHPF8
+                    PERFORM 650-ACCION-PF8
                 WHEN EIBAID = DFHPF10
                     PERFORM 600-ACCION-PF10
                 WHEN OTHER
                     PERFORM 700-ACCION-OTHER
            END-EVALUATE.
 
+      *-->PROCESO QUE CARGA EL TAMANO DE PAGINA Y SCROLL DEL OPERADOR
+       050-PROCESS-LOAD-PROFILE.
+           MOVE WKS-COM-OPERADOR-ID TO EDPF-OPERADOR
+           PERFORM 811-EXEC-CICS-READ-PROFILE
+           IF WKS-EDM4PRF-NORMAL
+                IF EDPF-PAGE-LIMIT = ZEROS OR EDPF-PAGE-LIMIT > 13
+                     MOVE 13 TO WKS-PAGE-LIMIT
+                ELSE
+                     MOVE EDPF-PAGE-LIMIT TO WKS-PAGE-LIMIT
+                END-IF
+                MOVE EDPF-SCROLL TO WKS-SCROLL
+           END-IF.
+
       *-->ACCION QUE RESTAURA LA POSICION Y LOS SELECCIONADOS
        010-ACCION-RETURN.
            MOVE ZEROS TO WKS-COM-RETURN
@@ -125,6 +166,7 @@
                 ADD 1 TO WKS-INDEX
            END-PERFORM
            PERFORM 801-EXEC-CICS-SEND-ERASE
+           PERFORM 120-PROCESS-COUNT-TOTALS
            MOVE WKS-COM-LAST-POS-A TO WKS-START-KEY
            PERFORM 804-EXEC-CICS-STARTBR
            PERFORM 807-EXEC-CICS-READPREV
@@ -135,10 +177,31 @@
       *-->ACCION DEFAULT
        100-ACCION-DEFAULT.
            PERFORM 801-EXEC-CICS-SEND-ERASE
+           PERFORM 120-PROCESS-COUNT-TOTALS
            PERFORM 110-PROCESS-START-DATA
            PERFORM 802-EXEC-CICS-SEND-DATA
            PERFORM 803-EXEC-CICS-RETURN.
 
+      *-->PROCESO QUE CUENTA CLIENTES ACTIVOS Y ELIMINADOS EN EL ARCHIVO
+       120-PROCESS-COUNT-TOTALS.
+           MOVE ZEROS TO WKS-COM-COUNT-ACTIVE
+           MOVE ZEROS TO WKS-COM-COUNT-DELETED
+           MOVE LOW-VALUES TO WKS-START-KEY
+           PERFORM 804-EXEC-CICS-STARTBR
+           IF WKS-EDP4CL-NORMAL
+               PERFORM UNTIL NOT WKS-EDP4CL-NORMAL
+                    PERFORM 806-EXEC-CICS-READNEXT
+                    IF WKS-EDP4CL-NORMAL
+                        IF EDMC-MARCA-ELIMINADO = "D"
+                             ADD 1 TO WKS-COM-COUNT-DELETED
+                        ELSE
+                             ADD 1 TO WKS-COM-COUNT-ACTIVE
+                        END-IF
+                    END-IF
+               END-PERFORM
+               PERFORM 808-EXEC-CICS-ENDBR
+           END-IF.
+
       *-->PROCESO QUE CARGA LA TABLA INICIAL
        110-PROCESS-START-DATA.
            MOVE WKS-COM-FIRST-POS-A TO WKS-START-KEY
@@ -313,6 +376,31 @@
            MOVE 1 TO WKS-COM-MODE
            PERFORM 200-ACCION-ENTER.
 
+      *-->ACCION PARA POSICIONARSE DIRECTAMENTE EN UN NOMBRE
+       650-ACCION-PF8.
+           PERFORM 805-EXEC-CICS-RECEIVE
+           PERFORM 651-PROCESS-JUMP
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+       651-PROCESS-JUMP.
+           IF EDCLS-JUMPI = SPACES
+                SET WKS-MSG-BADJUMP TO TRUE
+           ELSE
+                MOVE EDCLS-JUMPI TO WKS-START-KEY
+                MOVE EDCLS-JUMPI TO EDCLS-JUMPO
+                PERFORM 804-EXEC-CICS-STARTBR
+                IF WKS-EDP4CL-NOTOPEN
+                     SET WKS-MSG-NOTOPEN TO TRUE
+                ELSE IF WKS-EDP4CL-NORMAL
+                     PERFORM 806-EXEC-CICS-READNEXT
+                     PERFORM 311-PROCESS-NEXT-TABLE-DATA
+                     PERFORM 808-EXEC-CICS-ENDBR
+                ELSE
+                     SET WKS-MSG-ENDFILE TO TRUE
+                END-IF
+           END-IF.
+
       *-->ACCION PARA SALIR AL MENU PRINCIPAL
        600-ACCION-PF10.
            MOVE WKS-PROGRAM-1 TO WKS-PROGRAM-XCTL
@@ -396,11 +484,39 @@
        810-EXEC-CICS-XCTL.
            EXEC CICS XCTL
                PROGRAM(WKS-PROGRAM-XCTL)
+               COMMAREA(WKS-COMMAREA)
+           END-EXEC.
+
+       811-EXEC-CICS-READ-PROFILE.
+           EXEC CICS READ
+               FILE('EDM4PRF')
+               RIDFLD(EDPF-OPERADOR)
+               INTO(REG-EDMPRF)
+               NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL) SET WKS-EDM4PRF-NORMAL TO TRUE
+               WHEN OTHER           SET WKS-EDM4PRF-NOTFND TO TRUE
+           END-EVALUATE.
+
+      *--> ALERTAR AL SOPORTE CICS LA PRIMERA VEZ QUE EDP4CL SALE
+      *    CERRADO EN ESTA TAREA
+       896-EXEC-CICS-WRITEQ-TD-ALERT.
+           MOVE EIBTRMID TO WKS-ALERT-TERM
+           EXEC CICS WRITEQ TD
+               QUEUE('EDAL')
+               FROM(WKS-ALERT-MSG)
+               NOHANDLE
            END-EXEC.
 
        899-EVALUATE-DFHRESP.
            EVALUATE EIBRESP
-                WHEN DFHRESP(NOTOPEN) SET WKS-EDP4CL-NOTOPEN TO TRUE
+                WHEN DFHRESP(NOTOPEN)
+                     SET WKS-EDP4CL-NOTOPEN TO TRUE
+                     IF WKS-ALERT-FLAG = "N"
+                          MOVE "Y" TO WKS-ALERT-FLAG
+                          PERFORM 896-EXEC-CICS-WRITEQ-TD-ALERT
+                     END-IF
                 WHEN DFHRESP(NORMAL)  SET WKS-EDP4CL-NORMAL  TO TRUE
                 WHEN DFHRESP(ENDFILE) SET WKS-EDP4CL-ENDFILE TO TRUE
            END-EVALUATE.
@@ -419,6 +535,9 @@
            ELSE IF WKS-MSG-SELECTION
                 MOVE "UTILICE 'S' PARA SELECCIONAR"
                 TO EDCLS-OUTPUT-MSGO
+           ELSE IF WKS-MSG-BADJUMP
+                MOVE "DEBE DIGITAR UN NOMBRE"
+                TO EDCLS-OUTPUT-MSGO
            ELSE
                 MOVE DFHYELLO TO EDCLS-OUTPUT-MSGC
                 MOVE SPACES   TO EDCLS-OUTPUT-MSGO
@@ -428,6 +547,8 @@
 
       *--> PROCESAR DATOS POR DEFECTO
        998-PROCESS-DEFAULT-DATA.
+           MOVE WKS-COM-COUNT-ACTIVE  TO EDCLS-COUNT-ACTO
+           MOVE WKS-COM-COUNT-DELETED TO EDCLS-COUNT-DELO
            MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-DATE-YYYY
            MOVE FUNCTION CURRENT-DATE(5:2) TO WKS-DATE-MM
            MOVE FUNCTION CURRENT-DATE(7:2) TO WKS-DATE-DD
