@@ -6,7 +6,11 @@
       * TIPO        : LINEA                                            *
       * DESCRIPCION : MENU GENERAR JOB BATCH                           *
       * ARCHIVOS    : -                                                *
-      * ACCION (ES) : R=Reporte                                        *
+      * ACCION (ES) : PF4=REPORTE INACTIVOS   PF5=REPORTE CLIENTES     *
+      *               PF6=REPORTE ELIMINADOS  PF7=PURGA FISICA         *
+      *               PF8=EXTRACTO CUMPLEANOS PF9=RECONCILIACION       *
+      *               PF11=ALTAS DEL DIA      PF12=CARGA DE CLIENTES   *
+      *               PF13=RECONCILIACION EDP4CL/EDT4CL                *
       * PROGRAMA(S) : XTCL                                             *
       * CANAL       : ADMINISTRATIVA                                   *
       * INSTALADO   : 03/06/2022                                       *
@@ -27,7 +31,8 @@
        01 WKS-PROGRAM-SPECS.
            02 WKS-PROGRAM-NAME          PIC X(08) VALUE "EDID1IL5".
            02 WKS-PROGRAM-1             PIC X(08) VALUE "EDID1YL5".
-           02 WKS-COMMAREA              PIC X(03) VALUE "123".
+           02 WKS-COMMAREA.
+               03 WKS-COM-PREVIEW-MODE  PIC 9 VALUE ZEROS.
 
        01 WKS-FILE-STATUS.
            02 WKS-SPOOL-STATUS         PIC 99 VALUE ZEROS.
@@ -39,6 +44,14 @@
                 88 WKS-MSG-NOCOMAND     VALUE 2.
                 88 WKS-MSG-GENERED      VALUE 3.
                 88 WKS-MSG-NOGENERED    VALUE 4.
+                88 WKS-MSG-BADMONTH     VALUE 6.
+                88 WKS-MSG-BADYEARS     VALUE 7.
+                88 WKS-MSG-PREVIEW-PF4  VALUE 8.
+                88 WKS-MSG-PREVIEW-PF5  VALUE 9.
+                88 WKS-MSG-PREVIEW-PF7  VALUE 10.
+                88 WKS-MSG-PREVIEW-PF8  VALUE 11.
+                88 WKS-MSG-PREVIEW-PF11 VALUE 12.
+                88 WKS-MSG-BADFECHA     VALUE 13.
 
        01 WKS-WORK-FIELDS.
            02 WKS-PROGRAM-XCTL          PIC X(08).
@@ -62,14 +75,23 @@
            02 WKS-JCL-LINE              PIC X(80).
            02 WKS-JCL-1.
                 03 WKS-JCL-1-STRUCT.
-                    04 PIC X(56) VALUE
+                    04 WKS-JCL-1-LINE1  PIC X(56) VALUE
            "//EDID1JB4 JOB EDUC,SEMILLERO,NOTIFY=EJFD               ".
+                    04 WKS-JCL-1-LINE1R REDEFINES WKS-JCL-1-LINE1.
+                        05 WKS-JCL-1-L1-PREFIX  PIC X(37).
+                        05 WKS-JCL-1-L1-NOTIFY  PIC X(08).
+                        05 WKS-JCL-1-L1-SUFFIX  PIC X(11).
                     04 PIC X(56) VALUE
            "//JOBLIB   DD DSN=USERLIB.BATCH,DISP=SHR                ".
                     04 PIC X(56) VALUE
            "//         DD DSN=RW.V1R6M0.SCXRRUN,DISP=SHR            ".
-                    04 PIC X(56) VALUE
-           "//EDID1JB4 EXEC PGM=EDID1R01                            ".
+                    04 WKS-JCL-1-LINE4  PIC X(56) VALUE SPACES.
+                    04 WKS-JCL-1-LINE5  PIC X(56) VALUE
+           "//EDID1JB4 EXEC PGM=EDID1R01,PARM='00000000'            ".
+                    04 WKS-JCL-1-LINE5R REDEFINES WKS-JCL-1-LINE5.
+                        05 WKS-JCL-1-L5-PREFIX  PIC X(35).
+                        05 WKS-JCL-1-L5-RESTART PIC X(08).
+                        05 WKS-JCL-1-L5-SUFFIX  PIC X(13).
                     04 PIC X(56) VALUE
            "//SYSOUT   DD SYSOUT=*                                  ".
                     04 PIC X(56) VALUE
@@ -82,37 +104,611 @@
            "// DISP=SHR                                             ".
                     04 PIC X(56) VALUE
            "//SYS007   DD SYSOUT=*                                  ".
-                03 WKS-JCL-1-TABLE REDEFINES WKS-JCL-1-STRUCT OCCURS 10.
+                    04 PIC X(56) VALUE
+           "//REPORTE  DD SYSOUT=*                                  ".
+                03 WKS-JCL-1-TABLE REDEFINES WKS-JCL-1-STRUCT OCCURS 12.
                     04 WKS-JCL-1-LINE   PIC X(56).
-                03 WKS-JCL-1-NO-LINES   PIC 9(02) VALUE 10.
+                03 WKS-JCL-1-NO-LINES   PIC 9(02) VALUE 12.
+
+       01 WKS-JCL-2.
+                03 WKS-JCL-2-STRUCT.
+                    04 PIC X(56) VALUE
+           "//EDID1JB5 JOB EDUC,SEMILLERO,NOTIFY=EJFD               ".
+                    04 PIC X(56) VALUE
+           "//JOBLIB   DD DSN=USERLIB.BATCH,DISP=SHR                ".
+                    04 PIC X(56) VALUE
+           "//         DD DSN=RW.V1R6M0.SCXRRUN,DISP=SHR            ".
+                    04 PIC X(56) VALUE
+           "//EDID1JB5 EXEC PGM=EDID1R02                            ".
+                    04 PIC X(56) VALUE
+           "//SYSOUT   DD SYSOUT=*                                  ".
+                    04 PIC X(56) VALUE
+           "//EDM4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.KSDSD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//REPORTE  DD SYSOUT=*                                  ".
+                03 WKS-JCL-2-TABLE REDEFINES WKS-JCL-2-STRUCT OCCURS 7.
+                    04 WKS-JCL-2-LINE   PIC X(56).
+                03 WKS-JCL-2-NO-LINES   PIC 9(02) VALUE 7.
+
+       01 WKS-JCL-3.
+                03 WKS-JCL-3-STRUCT.
+                    04 PIC X(56) VALUE
+           "//EDID1JB6 JOB EDUC,SEMILLERO,NOTIFY=EJFD               ".
+                    04 PIC X(56) VALUE
+           "//JOBLIB   DD DSN=USERLIB.BATCH,DISP=SHR                ".
+                    04 PIC X(56) VALUE
+           "//         DD DSN=RW.V1R6M0.SCXRRUN,DISP=SHR            ".
+                    04 WKS-JCL-3-LINE4  PIC X(56) VALUE
+           "//EDID1JB6 EXEC PGM=EDID1R03,PARM='19000101'            ".
+                    04 WKS-JCL-3-LINE4R REDEFINES WKS-JCL-3-LINE4.
+                        05 WKS-JCL-3-L4-PREFIX  PIC X(35).
+                        05 WKS-JCL-3-L4-FECHA   PIC X(08).
+                        05 WKS-JCL-3-L4-SUFFIX  PIC X(13).
+                    04 PIC X(56) VALUE
+           "//SYSOUT   DD SYSOUT=*                                  ".
+                    04 PIC X(56) VALUE
+           "//EDM4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.KSDSD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//EXTRACTO DD DSN=EDUC.CLIENTES.V1.M.P.RESPALDO.PURGA,  ".
+                    04 PIC X(56) VALUE
+           "// DISP=(NEW,CATLG,DELETE),UNIT=SYSDA,SPACE=(TRK,(5,5)) ".
+                03 WKS-JCL-3-TABLE REDEFINES WKS-JCL-3-STRUCT OCCURS 8.
+                    04 WKS-JCL-3-LINE   PIC X(56).
+                03 WKS-JCL-3-NO-LINES   PIC 9(02) VALUE 8.
+
+       01 WKS-JCL-4.
+                03 WKS-JCL-4-STRUCT.
+                    04 PIC X(56) VALUE
+           "//EDID1JB7 JOB EDUC,SEMILLERO,NOTIFY=EJFD               ".
+                    04 PIC X(56) VALUE
+           "//JOBLIB   DD DSN=USERLIB.BATCH,DISP=SHR                ".
+                    04 PIC X(56) VALUE
+           "//         DD DSN=RW.V1R6M0.SCXRRUN,DISP=SHR            ".
+                    04 WKS-JCL-4-LINE4  PIC X(56) VALUE
+           "//EDID1JB7 EXEC PGM=EDID1R04,PARM='01'                  ".
+                    04 WKS-JCL-4-LINE4R REDEFINES WKS-JCL-4-LINE4.
+                        05 WKS-JCL-4-L4-PREFIX  PIC X(35).
+                        05 WKS-JCL-4-L4-MES     PIC X(02).
+                        05 WKS-JCL-4-L4-SUFFIX  PIC X(19).
+                    04 PIC X(56) VALUE
+           "//SYSOUT   DD SYSOUT=*                                  ".
+                    04 PIC X(56) VALUE
+           "//EDM4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.KSDSD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//REPORTE  DD SYSOUT=*                                  ".
+                03 WKS-JCL-4-TABLE REDEFINES WKS-JCL-4-STRUCT OCCURS 8.
+                    04 WKS-JCL-4-LINE   PIC X(56).
+                03 WKS-JCL-4-NO-LINES   PIC 9(02) VALUE 8.
+
+       01 WKS-JCL-5.
+                03 WKS-JCL-5-STRUCT.
+                    04 PIC X(56) VALUE
+           "//EDID1JB8 JOB EDUC,SEMILLERO,NOTIFY=EJFD               ".
+                    04 PIC X(56) VALUE
+           "//JOBLIB   DD DSN=USERLIB.BATCH,DISP=SHR                ".
+                    04 PIC X(56) VALUE
+           "//         DD DSN=RW.V1R6M0.SCXRRUN,DISP=SHR            ".
+                    04 PIC X(56) VALUE
+           "//EDID1JB8 EXEC PGM=EDID1R05                            ".
+                    04 PIC X(56) VALUE
+           "//SYSOUT   DD SYSOUT=*                                  ".
+                    04 PIC X(56) VALUE
+           "//EDM4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.KSDSD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//EDP4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.PATHD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//REPORTE  DD SYSOUT=*                                  ".
+                03 WKS-JCL-5-TABLE REDEFINES WKS-JCL-5-STRUCT OCCURS 10.
+                    04 WKS-JCL-5-LINE   PIC X(56).
+                03 WKS-JCL-5-NO-LINES   PIC 9(02) VALUE 10.
+
+       01 WKS-JCL-6.
+                03 WKS-JCL-6-STRUCT.
+                    04 PIC X(56) VALUE
+           "//EDID1JB9 JOB EDUC,SEMILLERO,NOTIFY=EJFD               ".
+                    04 PIC X(56) VALUE
+           "//JOBLIB   DD DSN=USERLIB.BATCH,DISP=SHR                ".
+                    04 PIC X(56) VALUE
+           "//         DD DSN=RW.V1R6M0.SCXRRUN,DISP=SHR            ".
+                    04 WKS-JCL-6-LINE4  PIC X(56) VALUE
+           "//EDID1JB9 EXEC PGM=EDID1R06,PARM='02'                  ".
+                    04 WKS-JCL-6-LINE4R REDEFINES WKS-JCL-6-LINE4.
+                        05 WKS-JCL-6-L4-PREFIX  PIC X(35).
+                        05 WKS-JCL-6-L4-ANIOS   PIC X(02).
+                        05 WKS-JCL-6-L4-SUFFIX  PIC X(19).
+                    04 PIC X(56) VALUE
+           "//SYSOUT   DD SYSOUT=*                                  ".
+                    04 PIC X(56) VALUE
+           "//EDM4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.KSDSD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//EDM4AUL  DD DSN=EDUC.CLIENTES.V1.M.P.BITACOR.KSDSD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//REPORTE  DD SYSOUT=*                                  ".
+                03 WKS-JCL-6-TABLE REDEFINES WKS-JCL-6-STRUCT OCCURS 10.
+                    04 WKS-JCL-6-LINE   PIC X(56).
+                03 WKS-JCL-6-NO-LINES   PIC 9(02) VALUE 10.
+
+       01 WKS-JCL-7.
+                03 WKS-JCL-7-STRUCT.
+                    04 PIC X(56) VALUE
+           "//EDID1JB10 JOB EDUC,SEMILLERO,NOTIFY=EJFD              ".
+                    04 PIC X(56) VALUE
+           "//JOBLIB   DD DSN=USERLIB.BATCH,DISP=SHR                ".
+                    04 PIC X(56) VALUE
+           "//         DD DSN=RW.V1R6M0.SCXRRUN,DISP=SHR            ".
+                    04 WKS-JCL-7-LINE4  PIC X(56) VALUE
+           "//EDID1JB10 EXEC PGM=EDID1R07,PARM='        '           ".
+                    04 WKS-JCL-7-LINE4R REDEFINES WKS-JCL-7-LINE4.
+                        05 WKS-JCL-7-L4-PREFIX  PIC X(36).
+                        05 WKS-JCL-7-L4-OPER    PIC X(08).
+                        05 WKS-JCL-7-L4-SUFFIX  PIC X(12).
+                    04 PIC X(56) VALUE
+           "//SYSOUT   DD SYSOUT=*                                  ".
+                    04 PIC X(56) VALUE
+           "//EDM4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.KSDSD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//REPORTE  DD SYSOUT=*                                  ".
+                03 WKS-JCL-7-TABLE REDEFINES WKS-JCL-7-STRUCT OCCURS 8.
+                    04 WKS-JCL-7-LINE   PIC X(56).
+                03 WKS-JCL-7-NO-LINES   PIC 9(02) VALUE 8.
+
+       01 WKS-JCL-8.
+                03 WKS-JCL-8-STRUCT.
+                    04 PIC X(56) VALUE
+           "//EDID1JB11 JOB EDUC,SEMILLERO,NOTIFY=EJFD              ".
+                    04 PIC X(56) VALUE
+           "//JOBLIB   DD DSN=USERLIB.BATCH,DISP=SHR                ".
+                    04 PIC X(56) VALUE
+           "//         DD DSN=RW.V1R6M0.SCXRRUN,DISP=SHR            ".
+                    04 PIC X(56) VALUE
+           "//EDID1JB11 EXEC PGM=EDID1R08                           ".
+                    04 PIC X(56) VALUE
+           "//SYSOUT   DD SYSOUT=*                                  ".
+                    04 PIC X(56) VALUE
+           "//CARGACL  DD DSN=EDUC.CLIENTES.V1.M.P.CARGA.SECUENCIAL,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//EDM4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.KSDSD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//RECHAZOS DD SYSOUT=*                                  ".
+                03 WKS-JCL-8-TABLE REDEFINES WKS-JCL-8-STRUCT OCCURS 10.
+                    04 WKS-JCL-8-LINE   PIC X(56).
+                03 WKS-JCL-8-NO-LINES   PIC 9(02) VALUE 10.
+
+       01 WKS-JCL-9.
+                03 WKS-JCL-9-STRUCT.
+                    04 PIC X(56) VALUE
+           "//EDID1JB12 JOB EDUC,SEMILLERO,NOTIFY=EJFD              ".
+                    04 PIC X(56) VALUE
+           "//JOBLIB   DD DSN=USERLIB.BATCH,DISP=SHR                ".
+                    04 PIC X(56) VALUE
+           "//         DD DSN=RW.V1R6M0.SCXRRUN,DISP=SHR            ".
+                    04 PIC X(56) VALUE
+           "//EDID1JB12 EXEC PGM=EDID1R09                           ".
+                    04 PIC X(56) VALUE
+           "//SYSOUT   DD SYSOUT=*                                  ".
+                    04 PIC X(56) VALUE
+           "//EDM4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.KSDSD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//EDP4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.PATHD.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//EDT4CL   DD DSN=EDUC.CLIENTES.V1.M.P.MAESTRO.PATHT.EI,".
+                    04 PIC X(56) VALUE
+           "// DISP=SHR                                             ".
+                    04 PIC X(56) VALUE
+           "//REPORTE  DD SYSOUT=*                                  ".
+                03 WKS-JCL-9-TABLE REDEFINES WKS-JCL-9-STRUCT OCCURS 12.
+                    04 WKS-JCL-9-LINE   PIC X(56).
+                03 WKS-JCL-9-NO-LINES   PIC 9(02) VALUE 12.
 
        01 WKS-SUBSCRIPTS.
            02 WKS-INDEX                 PIC 99 VALUE ZEROS.
+           02 WKS-MONTH-CHECK           PIC 99 VALUE ZEROS.
+           02 WKS-YEARS-CHECK           PIC 99 VALUE ZEROS.
 
        LINKAGE SECTION.
-       01 DFHCOMMAREA                   PIC X(03).
+       01 DFHCOMMAREA                   PIC X(01).
 
        PROCEDURE DIVISION.
        000-MAIN-PROCESS.
+           IF EIBCALEN NOT = 0
+                MOVE DFHCOMMAREA TO WKS-COMMAREA
+           END-IF
            EVALUATE TRUE
                 WHEN EIBCALEN = 0
                     PERFORM 801-EXEC-CICS-SEND-ERASE
                     PERFORM 802-EXEC-CICS-SEND-DATA
                     PERFORM 803-EXEC-CICS-RETURN
+                WHEN EIBAID = DFHPF4
+                    PERFORM 190-ACCION-PF4
                 WHEN EIBAID = DFHPF5
                     PERFORM 200-ACCION-PF5
+                WHEN EIBAID = DFHPF6
+                    PERFORM 210-ACCION-PF6
+                WHEN EIBAID = DFHPF7
+                    PERFORM 220-ACCION-PF7
+                WHEN EIBAID = DFHPF8
+                    PERFORM 230-ACCION-PF8
+                WHEN EIBAID = DFHPF9
+                    PERFORM 240-ACCION-PF9
                 WHEN EIBAID = DFHPF10
                     PERFORM 300-ACCION-PF10
+                WHEN EIBAID = DFHPF11
+                    PERFORM 250-ACCION-PF11
+                WHEN EIBAID = DFHPF12
+                    PERFORM 260-ACCION-PF12
+                WHEN EIBAID = DFHPF13
+                    PERFORM 270-ACCION-PF13
                 WHEN OTHER
                     PERFORM 400-ACCION-OTHER
            END-EVALUATE.
 
-      *--> ACCION QUE MANDA UN REPORTE DE CLIENES
+      *--> ACCION QUE MANDA EL REPORTE DE CLIENTES SIN ACTIVIDAD
+      *    RECIENTE (PREVIA/CONFIRMA JCL)
+       190-ACCION-PF4.
+           IF WKS-COM-PREVIEW-MODE = 3
+                PERFORM 192-ACCION-PF4-CONFIRMA
+           ELSE
+                PERFORM 191-ACCION-PF4-PREVIA
+           END-IF.
+
+      *--> MUESTRA LA JCL GENERADA Y PERMITE DIGITAR LOS ANIOS
+       191-ACCION-PF4-PREVIA.
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-6-NO-LINES
+                MOVE WKS-JCL-6-LINE(WKS-INDEX)
+                    TO EDIL5-PREVIEWO(WKS-INDEX)
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           MOVE WKS-JCL-6-L4-ANIOS TO EDIL5-YEARSO
+           MOVE 3 TO WKS-COM-PREVIEW-MODE
+           SET WKS-MSG-PREVIEW-PF4 TO TRUE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> VALIDA LOS ANIOS Y ENVIA LA JCL AL LECTOR INTERNO
+       192-ACCION-PF4-CONFIRMA.
+           PERFORM 808-EXEC-CICS-RECEIVE
+           IF EDIL5-YEARSI = SPACES OR EDIL5-YEARSI IS NOT NUMERIC
+                SET WKS-MSG-BADYEARS TO TRUE
+                PERFORM 802-EXEC-CICS-SEND-DATA
+                PERFORM 803-EXEC-CICS-RETURN
+           ELSE
+                MOVE EDIL5-YEARSI TO WKS-YEARS-CHECK
+                IF WKS-YEARS-CHECK = ZEROS
+                     SET WKS-MSG-BADYEARS TO TRUE
+                     PERFORM 802-EXEC-CICS-SEND-DATA
+                     PERFORM 803-EXEC-CICS-RETURN
+                ELSE
+                     PERFORM 193-ACCION-PF4-ENVIA
+                END-IF
+           END-IF.
+
+      *--> ARMA Y ENVIA LA JCL DEL REPORTE DE INACTIVOS
+       193-ACCION-PF4-ENVIA.
+           MOVE EDIL5-YEARSI TO WKS-JCL-6-L4-ANIOS
+           PERFORM 805-EXEC-CICS-SPOOLOPEN
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-6-NO-LINES
+                MOVE WKS-JCL-6-LINE(WKS-INDEX) TO WKS-JCL-LINE
+                PERFORM 806-EXEC-CICS-SPOOLWRITE
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           IF WKS-SPOOL-NORMAL
+                SET WKS-MSG-GENERED TO TRUE
+           ELSE
+                SET WKS-MSG-NOGENERED TO TRUE
+           END-IF
+           PERFORM 807-EXEC-CICS-SPOOLCLOSE
+           MOVE ZEROS TO WKS-COM-PREVIEW-MODE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> ACCION QUE MANDA UN REPORTE DE CLIENES (PREVIA/CONFIRMA JCL)
        200-ACCION-PF5.
+           IF WKS-COM-PREVIEW-MODE = 1
+                PERFORM 202-ACCION-PF5-CONFIRMA
+           ELSE
+                PERFORM 201-ACCION-PF5-PREVIA
+           END-IF.
+
+      *--> MUESTRA LA JCL GENERADA Y PERMITE EDITAR NOTIFY/JOBLIB
+       201-ACCION-PF5-PREVIA.
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-1-NO-LINES
+                MOVE WKS-JCL-1-LINE(WKS-INDEX)
+                    TO EDIL5-PREVIEWO(WKS-INDEX)
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           MOVE WKS-JCL-1-L1-NOTIFY  TO EDIL5-NOTIFYO
+           MOVE WKS-JCL-1-LINE4      TO EDIL5-JOBLIBO
+           MOVE WKS-JCL-1-L5-RESTART TO EDIL5-RESTARTO
+           MOVE 1 TO WKS-COM-PREVIEW-MODE
+           SET WKS-MSG-PREVIEW-PF5 TO TRUE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> APLICA LOS CAMBIOS Y ENVIA LA JCL AL LECTOR INTERNO
+       202-ACCION-PF5-CONFIRMA.
+           PERFORM 808-EXEC-CICS-RECEIVE
+           IF EDIL5-NOTIFYI NOT = SPACES
+                MOVE EDIL5-NOTIFYI TO WKS-JCL-1-L1-NOTIFY
+           END-IF
+           IF EDIL5-JOBLIBI NOT = SPACES
+                MOVE EDIL5-JOBLIBI TO WKS-JCL-1-LINE4
+           END-IF
+           IF EDIL5-RESTARTI NOT = SPACES
+                MOVE EDIL5-RESTARTI TO WKS-JCL-1-L5-RESTART
+           END-IF
            PERFORM 805-EXEC-CICS-SPOOLOPEN
            MOVE 1 TO WKS-INDEX
            PERFORM UNTIL WKS-INDEX > WKS-JCL-1-NO-LINES
-                MOVE WKS-JCL-1-LINE(WKS-INDEX) TO WKS-JCL-LINE
+                IF WKS-JCL-1-LINE(WKS-INDEX) NOT = SPACES
+                     MOVE WKS-JCL-1-LINE(WKS-INDEX) TO WKS-JCL-LINE
+                     PERFORM 806-EXEC-CICS-SPOOLWRITE
+                END-IF
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           IF WKS-SPOOL-NORMAL
+                SET WKS-MSG-GENERED TO TRUE
+           ELSE
+                SET WKS-MSG-NOGENERED TO TRUE
+           END-IF
+           PERFORM 807-EXEC-CICS-SPOOLCLOSE
+           MOVE ZEROS TO WKS-COM-PREVIEW-MODE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> ACCION QUE MANDA EL REPORTE DE CLIENTES MARCADOS P/ELIMINAR
+       210-ACCION-PF6.
+           MOVE ZEROS TO WKS-COM-PREVIEW-MODE
+           PERFORM 805-EXEC-CICS-SPOOLOPEN
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-2-NO-LINES
+                MOVE WKS-JCL-2-LINE(WKS-INDEX) TO WKS-JCL-LINE
+                PERFORM 806-EXEC-CICS-SPOOLWRITE
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           IF WKS-SPOOL-NORMAL
+                SET WKS-MSG-GENERED TO TRUE
+           ELSE
+                SET WKS-MSG-NOGENERED TO TRUE
+           END-IF
+           PERFORM 807-EXEC-CICS-SPOOLCLOSE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> ACCION QUE MANDA LA PURGA FISICA DE CLIENTES ELIMINADOS
+      *    (PREVIA/CONFIRMA JCL)
+       220-ACCION-PF7.
+           IF WKS-COM-PREVIEW-MODE = 5
+                PERFORM 222-ACCION-PF7-CONFIRMA
+           ELSE
+                PERFORM 221-ACCION-PF7-PREVIA
+           END-IF.
+
+      *--> MUESTRA LA JCL GENERADA Y PERMITE DIGITAR LA FECHA DE CORTE
+       221-ACCION-PF7-PREVIA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WKS-JCL-3-L4-FECHA
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-3-NO-LINES
+                MOVE WKS-JCL-3-LINE(WKS-INDEX)
+                    TO EDIL5-PREVIEWO(WKS-INDEX)
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           MOVE WKS-JCL-3-L4-FECHA TO EDIL5-FECHAO
+           MOVE 5 TO WKS-COM-PREVIEW-MODE
+           SET WKS-MSG-PREVIEW-PF7 TO TRUE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> VALIDA LA FECHA DE CORTE Y ENVIA LA JCL AL LECTOR INTERNO
+       222-ACCION-PF7-CONFIRMA.
+           PERFORM 808-EXEC-CICS-RECEIVE
+           IF EDIL5-FECHAI = SPACES OR EDIL5-FECHAI IS NOT NUMERIC
+                SET WKS-MSG-BADFECHA TO TRUE
+                PERFORM 802-EXEC-CICS-SEND-DATA
+                PERFORM 803-EXEC-CICS-RETURN
+           ELSE
+                PERFORM 223-ACCION-PF7-ENVIA
+           END-IF.
+
+      *--> ARMA Y ENVIA LA JCL DE LA PURGA FISICA
+       223-ACCION-PF7-ENVIA.
+           MOVE EDIL5-FECHAI TO WKS-JCL-3-L4-FECHA
+           PERFORM 805-EXEC-CICS-SPOOLOPEN
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-3-NO-LINES
+                MOVE WKS-JCL-3-LINE(WKS-INDEX) TO WKS-JCL-LINE
+                PERFORM 806-EXEC-CICS-SPOOLWRITE
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           IF WKS-SPOOL-NORMAL
+                SET WKS-MSG-GENERED TO TRUE
+           ELSE
+                SET WKS-MSG-NOGENERED TO TRUE
+           END-IF
+           PERFORM 807-EXEC-CICS-SPOOLCLOSE
+           MOVE ZEROS TO WKS-COM-PREVIEW-MODE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> ACCION QUE MANDA EL EXTRACTO DE CUMPLEANOS (PREVIA/CONFIRMA)
+       230-ACCION-PF8.
+           IF WKS-COM-PREVIEW-MODE = 2
+                PERFORM 232-ACCION-PF8-CONFIRMA
+           ELSE
+                PERFORM 231-ACCION-PF8-PREVIA
+           END-IF.
+
+      *--> MUESTRA LA JCL GENERADA Y PERMITE DIGITAR EL MES
+       231-ACCION-PF8-PREVIA.
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-4-NO-LINES
+                MOVE WKS-JCL-4-LINE(WKS-INDEX)
+                    TO EDIL5-PREVIEWO(WKS-INDEX)
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           MOVE WKS-JCL-4-L4-MES TO EDIL5-MONTHO
+           MOVE 2 TO WKS-COM-PREVIEW-MODE
+           SET WKS-MSG-PREVIEW-PF8 TO TRUE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> VALIDA EL MES Y ENVIA LA JCL AL LECTOR INTERNO
+       232-ACCION-PF8-CONFIRMA.
+           PERFORM 808-EXEC-CICS-RECEIVE
+           IF EDIL5-MONTHI = SPACES OR EDIL5-MONTHI IS NOT NUMERIC
+                SET WKS-MSG-BADMONTH TO TRUE
+                PERFORM 802-EXEC-CICS-SEND-DATA
+                PERFORM 803-EXEC-CICS-RETURN
+           ELSE
+                MOVE EDIL5-MONTHI TO WKS-MONTH-CHECK
+                IF WKS-MONTH-CHECK = ZEROS OR WKS-MONTH-CHECK > 12
+                     SET WKS-MSG-BADMONTH TO TRUE
+                     PERFORM 802-EXEC-CICS-SEND-DATA
+                     PERFORM 803-EXEC-CICS-RETURN
+                ELSE
+                     PERFORM 233-ACCION-PF8-ENVIA
+                END-IF
+           END-IF.
+
+      *--> ARMA Y ENVIA LA JCL DEL EXTRACTO DE CUMPLEANOS
+       233-ACCION-PF8-ENVIA.
+           MOVE EDIL5-MONTHI TO WKS-JCL-4-L4-MES
+           PERFORM 805-EXEC-CICS-SPOOLOPEN
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-4-NO-LINES
+                MOVE WKS-JCL-4-LINE(WKS-INDEX) TO WKS-JCL-LINE
+                PERFORM 806-EXEC-CICS-SPOOLWRITE
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           IF WKS-SPOOL-NORMAL
+                SET WKS-MSG-GENERED TO TRUE
+           ELSE
+                SET WKS-MSG-NOGENERED TO TRUE
+           END-IF
+           PERFORM 807-EXEC-CICS-SPOOLCLOSE
+           MOVE ZEROS TO WKS-COM-PREVIEW-MODE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> ACCION QUE MANDA LA RECONCILIACION EDM4CL / EDP4CL
+       240-ACCION-PF9.
+           MOVE ZEROS TO WKS-COM-PREVIEW-MODE
+           PERFORM 805-EXEC-CICS-SPOOLOPEN
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-5-NO-LINES
+                MOVE WKS-JCL-5-LINE(WKS-INDEX) TO WKS-JCL-LINE
+                PERFORM 806-EXEC-CICS-SPOOLWRITE
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           IF WKS-SPOOL-NORMAL
+                SET WKS-MSG-GENERED TO TRUE
+           ELSE
+                SET WKS-MSG-NOGENERED TO TRUE
+           END-IF
+           PERFORM 807-EXEC-CICS-SPOOLCLOSE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> ACCION QUE MANDA EL REPORTE DE ALTAS DEL DIA (PREVIA/CONFIR)
+
+       250-ACCION-PF11.
+           IF WKS-COM-PREVIEW-MODE = 4
+                PERFORM 252-ACCION-PF11-CONFIRMA
+           ELSE
+                PERFORM 251-ACCION-PF11-PREVIA
+           END-IF.
+
+      *--> MUESTRA LA JCL GENERADA Y PERMITE DIGITAR EL OPERADOR
+       251-ACCION-PF11-PREVIA.
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-7-NO-LINES
+                MOVE WKS-JCL-7-LINE(WKS-INDEX)
+                    TO EDIL5-PREVIEWO(WKS-INDEX)
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           MOVE WKS-JCL-7-L4-OPER TO EDIL5-OPERADORO
+           MOVE 4 TO WKS-COM-PREVIEW-MODE
+           SET WKS-MSG-PREVIEW-PF11 TO TRUE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> APLICA EL FILTRO DE OPERADOR Y ENVIA LA JCL AL LECTOR INTERNO
+       252-ACCION-PF11-CONFIRMA.
+           PERFORM 808-EXEC-CICS-RECEIVE
+           PERFORM 253-ACCION-PF11-ENVIA.
+
+      *--> ARMA Y ENVIA LA JCL DEL REPORTE DE ALTAS DEL DIA
+       253-ACCION-PF11-ENVIA.
+           MOVE EDIL5-OPERADORI TO WKS-JCL-7-L4-OPER
+           PERFORM 805-EXEC-CICS-SPOOLOPEN
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-7-NO-LINES
+                MOVE WKS-JCL-7-LINE(WKS-INDEX) TO WKS-JCL-LINE
+                PERFORM 806-EXEC-CICS-SPOOLWRITE
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           IF WKS-SPOOL-NORMAL
+                SET WKS-MSG-GENERED TO TRUE
+           ELSE
+                SET WKS-MSG-NOGENERED TO TRUE
+           END-IF
+           PERFORM 807-EXEC-CICS-SPOOLCLOSE
+           MOVE ZEROS TO WKS-COM-PREVIEW-MODE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> ACCION QUE MANDA LA CARGA DE CLIENTES NUEVOS DESDE CARGACL
+       260-ACCION-PF12.
+           MOVE ZEROS TO WKS-COM-PREVIEW-MODE
+           PERFORM 805-EXEC-CICS-SPOOLOPEN
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-8-NO-LINES
+                MOVE WKS-JCL-8-LINE(WKS-INDEX) TO WKS-JCL-LINE
+                PERFORM 806-EXEC-CICS-SPOOLWRITE
+                ADD 1 TO WKS-INDEX
+           END-PERFORM
+           IF WKS-SPOOL-NORMAL
+                SET WKS-MSG-GENERED TO TRUE
+           ELSE
+                SET WKS-MSG-NOGENERED TO TRUE
+           END-IF
+           PERFORM 807-EXEC-CICS-SPOOLCLOSE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 803-EXEC-CICS-RETURN.
+
+      *--> ACCION QUE MANDA LA RECONCILIACION EDM4CL / EDP4CL / EDT4CL
+       270-ACCION-PF13.
+           MOVE ZEROS TO WKS-COM-PREVIEW-MODE
+           PERFORM 805-EXEC-CICS-SPOOLOPEN
+           MOVE 1 TO WKS-INDEX
+           PERFORM UNTIL WKS-INDEX > WKS-JCL-9-NO-LINES
+                MOVE WKS-JCL-9-LINE(WKS-INDEX) TO WKS-JCL-LINE
                 PERFORM 806-EXEC-CICS-SPOOLWRITE
                 ADD 1 TO WKS-INDEX
            END-PERFORM
@@ -190,6 +786,13 @@
                 NOHANDLE
            END-EXEC.
 
+       808-EXEC-CICS-RECEIVE.
+           EXEC CICS RECEIVE
+                MAP('EDIL5')
+                MAPSET('EDIL5')
+                NOHANDLE
+           END-EXEC.
+
        899-EVALUATE-DFHRESP.
            EVALUATE EIBRESP
                 WHEN DFHRESP(NORMAL)  SET WKS-SPOOL-NORMAL  TO TRUE
@@ -209,6 +812,30 @@
            ELSE IF WKS-MSG-NOGENERED
                 MOVE "ERROR AL GENERAR"
                 TO EDIL5-OUTPUT-MSGO
+           ELSE IF WKS-MSG-BADMONTH
+                MOVE "MES INVALIDO, DIGITE 01-12"
+                TO EDIL5-OUTPUT-MSGO
+           ELSE IF WKS-MSG-BADYEARS
+                MOVE "ANIOS INVALIDO, DIGITE 01-99"
+                TO EDIL5-OUTPUT-MSGO
+           ELSE IF WKS-MSG-BADFECHA
+                MOVE "FECHA DE CORTE INVALIDA, DIGITE AAAAMMDD"
+                TO EDIL5-OUTPUT-MSGO
+           ELSE IF WKS-MSG-PREVIEW-PF4
+                MOVE "REVISE LA JCL Y OPRIMA PF4 PARA ENVIAR"
+                TO EDIL5-OUTPUT-MSGO
+           ELSE IF WKS-MSG-PREVIEW-PF5
+                MOVE "REVISE LA JCL Y OPRIMA PF5 PARA ENVIAR"
+                TO EDIL5-OUTPUT-MSGO
+           ELSE IF WKS-MSG-PREVIEW-PF7
+                MOVE "REVISE LA JCL Y OPRIMA PF7 PARA ENVIAR"
+                TO EDIL5-OUTPUT-MSGO
+           ELSE IF WKS-MSG-PREVIEW-PF8
+                MOVE "REVISE LA JCL Y OPRIMA PF8 PARA ENVIAR"
+                TO EDIL5-OUTPUT-MSGO
+           ELSE IF WKS-MSG-PREVIEW-PF11
+                MOVE "REVISE LA JCL Y OPRIMA PF11 PARA ENVIAR"
+                TO EDIL5-OUTPUT-MSGO
            ELSE
                 MOVE DFHYELLO           TO EDIL5-OUTPUT-MSGC
                 MOVE SPACES             TO EDIL5-OUTPUT-MSGO
