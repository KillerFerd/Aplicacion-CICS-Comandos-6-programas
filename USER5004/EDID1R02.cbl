@@ -0,0 +1,118 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDID1R02                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : REPORTE DE CLIENTES MARCADOS PARA ELIMINACION    *
+      * ARCHIVOS    : EDM4CL (ENTRADA) / REPORTE (SALIDA)              *
+      * ACCION (ES) : R=Reporte                                        *
+      * PROGRAMA(S) : -                                                *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      * BPM/RATIONAL:                                                  *
+      * NOMBRE      : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * DESCRIPCION : USER5005                                         *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDID1R02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDM4CL ASSIGN TO EDM4CL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EDMC-LLAVE
+               FILE STATUS IS WKS-EDM4CL-STATUS.
+
+           SELECT REPORTE ASSIGN TO REPORTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDM4CL.
+       COPY EDMACL.
+
+       FD  REPORTE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-REPORTE                     PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01 WKS-FILE-STATUS.
+           02 WKS-EDM4CL-STATUS         PIC X(02) VALUE SPACES.
+               88 WKS-EDM4CL-OK         VALUE "00".
+               88 WKS-EDM4CL-EOF        VALUE "10".
+           02 WKS-REPORTE-STATUS        PIC X(02) VALUE SPACES.
+               88 WKS-REPORTE-OK        VALUE "00".
+
+       01 WKS-COUNTERS.
+           02 WKS-TOTAL-LEIDOS          PIC 9(07) VALUE ZEROS.
+           02 WKS-TOTAL-MARCADOS        PIC 9(07) VALUE ZEROS.
+
+       01 WKS-HEADER-LINE-1             PIC X(80) VALUE
+           "REPORTE DE CLIENTES MARCADOS PARA ELIMINACION - EDID1R02".
+       01 WKS-HEADER-LINE-2             PIC X(80) VALUE
+           "CODIGO    NOMBRE                            FECHA MARCA".
+
+       01 WKS-DETAIL-LINE.
+           02 WKS-DET-CODIGO            PIC Z(7)9.
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-NOMBRE            PIC X(40).
+           02 FILLER                    PIC X(02) VALUE SPACES.
+           02 WKS-DET-FECHA-MARCA.
+               03 WKS-DET-FECHA-AAAA    PIC 9(04).
+               03 FILLER                PIC X VALUE "-".
+               03 WKS-DET-FECHA-MM      PIC 99.
+               03 FILLER                PIC X VALUE "-".
+               03 WKS-DET-FECHA-DD      PIC 99.
+           02 FILLER                    PIC X(10) VALUE SPACES.
+
+       01 WKS-TOTAL-LINE.
+           02 FILLER                    PIC X(20) VALUE
+               "TOTAL MARCADOS: ".
+           02 WKS-TOT-MARCADOS          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESA-EDM4CL
+               UNTIL WKS-EDM4CL-EOF
+           PERFORM 900-FINAL
+           STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT  EDM4CL
+           OPEN OUTPUT REPORTE
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-1
+           WRITE REG-REPORTE FROM WKS-HEADER-LINE-2
+           PERFORM 210-LEER-EDM4CL.
+
+       200-PROCESA-EDM4CL.
+           ADD 1 TO WKS-TOTAL-LEIDOS
+           IF EDMC-MARCA-ELIMINADO = "D"
+               PERFORM 220-ESCRIBE-DETALLE
+           END-IF
+           PERFORM 210-LEER-EDM4CL.
+
+       210-LEER-EDM4CL.
+           READ EDM4CL NEXT RECORD
+               AT END
+                   SET WKS-EDM4CL-EOF TO TRUE
+           END-READ.
+
+       220-ESCRIBE-DETALLE.
+           MOVE EDMC-LLAVE                  TO WKS-DET-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE         TO WKS-DET-NOMBRE
+           MOVE EDMC-FECHA-MARCA-ELIM (1:4) TO WKS-DET-FECHA-AAAA
+           MOVE EDMC-FECHA-MARCA-ELIM (5:2) TO WKS-DET-FECHA-MM
+           MOVE EDMC-FECHA-MARCA-ELIM (7:2) TO WKS-DET-FECHA-DD
+           WRITE REG-REPORTE FROM WKS-DETAIL-LINE
+           ADD 1 TO WKS-TOTAL-MARCADOS.
+
+       900-FINAL.
+           MOVE WKS-TOTAL-MARCADOS TO WKS-TOT-MARCADOS
+           WRITE REG-REPORTE FROM WKS-TOTAL-LINE
+           CLOSE EDM4CL
+           CLOSE REPORTE.
