@@ -20,6 +20,7 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CLASS NUMERO IS '0' '1' '2' '3' '4' '5' '6' '7' '8' '9' ' '.
+           CLASS ALFA IS 'A' THRU 'Z' 'a' THRU 'z' ' '.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
@@ -48,6 +49,17 @@
            88 WKS-EDM4CL-NORMAL         VALUE 3.
            88 WKS-EDM4CL-ENDFILE        VALUE 4.
 
+      *-->VENTANA DE GRACIA PARA FECHA DE CONSTITUCION DE COMPANIAS
+       01 WKS-ANIOS-GRACIA-CONSTIT      PIC 9 VALUE 1.
+
+       01 WKS-ALERT-FLAG                PIC X VALUE "N".
+       01 WKS-ALERT-MSG.
+           05 WKS-ALERT-TEXT            PIC X(27) VALUE
+              "ARCHIVO EDM4CL CERRADO PRG=".
+           05 WKS-ALERT-PROGRAM         PIC X(08) VALUE "EDID1ALI".
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 WKS-ALERT-TERM            PIC X(04).
+
        01 WKS-FLAGS.
            02 WKS-OUTPUT-MSG            PIC 99 VALUE ZEROS.
                 88 WKS-MSG-ADDITION     VALUE 1.
@@ -61,13 +73,55 @@
                 88 WKS-MSG-NOMOUTH      VALUE 9.
                 88 WKS-MSG-NODAY        VALUE 10.
                 88 WKS-MSG-NOPHONE      VALUE 11.
+                88 WKS-MSG-NEXTCODE     VALUE 12.
+                88 WKS-MSG-NOTIPO       VALUE 13.
+                88 WKS-MSG-DUPPHONE     VALUE 14.
+                88 WKS-MSG-NOPHONECEL   VALUE 15.
+                88 WKS-MSG-CANCELED     VALUE 16.
            02 WKS-FLAG-INVALID          PIC 9 VALUE ZEROS.
            02 WKS-FLAG-LEAP-YEAR        PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-REUSE            PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-PHONE-DUP        PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-PRINT-SLIP       PIC 9 VALUE ZEROS.
+
+      *--> HOJA DE CONFIRMACION IMPRESA (PARA ENTREGAR AL CLIENTE)
+       01 WKS-SLIP-GRP.
+           02 WKS-SLIP-L1.
+               03 FILLER               PIC X(40) VALUE
+                   "CONFIRMACION DE TRANSACCION - CLIENTES".
+           02 WKS-SLIP-L2.
+               03 FILLER               PIC X(08) VALUE "CODIGO: ".
+               03 WKS-SLIP-CODIGO      PIC Z(7)9.
+               03 FILLER               PIC X(24) VALUE SPACES.
+           02 WKS-SLIP-L3.
+               03 FILLER               PIC X(08) VALUE "NOMBRE: ".
+               03 WKS-SLIP-NOMBRE      PIC X(40).
+           02 WKS-SLIP-L4.
+               03 FILLER               PIC X(10) VALUE "TELEFONO: ".
+               03 WKS-SLIP-TELEFONO    PIC Z(7)9.
+               03 FILLER               PIC X(22) VALUE SPACES.
+           02 WKS-SLIP-L5.
+               03 WKS-SLIP-ESTADO      PIC X(40).
+           02 WKS-SLIP-L6.
+               03 FILLER               PIC X(07) VALUE "FECHA: ".
+               03 WKS-SLIP-FECHA       PIC X(10).
+               03 FILLER               PIC X(03) VALUE SPACES.
+               03 FILLER               PIC X(06) VALUE "HORA: ".
+               03 WKS-SLIP-HORA        PIC X(08).
+               03 FILLER               PIC X(06) VALUE SPACES.
 
        01 WKS-SUBSCRIPTS.
            02 WKS-INDEX                 PIC 99 VALUE ZEROS.
            02 WKS-AUX                   PIC 99 VALUE ZEROS.
 
+       01 WKS-TEL-VALIDATION.
+           02 WKS-TEL-NUM                PIC 9(08).
+           02 WKS-TEL-DIGITS REDEFINES WKS-TEL-NUM.
+               03 WKS-TEL-DIGIT          PIC 9 OCCURS 8.
+           02 WKS-TEL-TIPO               PIC X(01).
+           02 WKS-FLAG-TEL-REPEATED      PIC 9 VALUE ZEROS.
+           02 WKS-FLAG-TEL-SEQUENCE      PIC 9 VALUE ZEROS.
+
        01 WKS-POINTERS.
            02 WKS-STRING-PTR            PIC 99 VALUE 1.
            02 WKS-UNSTRING-PTR          PIC 99 VALUE 1.
@@ -76,7 +130,8 @@
        01 WKS-PROGRAM-SPECS.
            02 WKS-PROGRAM-NAME          PIC X(08) VALUE "EDID1ALI".
            02 WKS-PROGRAM-1             PIC X(08) VALUE "EDID1YL5".
-           02 WKS-COMMAREA              PIC X(03) VALUE "123".
+           02 WKS-COMMAREA.
+               COPY EDCOM.
 
        01 WKS-EDITED-FIELDS.
            02 WKS-DATE-SIS.
@@ -98,19 +153,29 @@
                     04 WKS-FECHA-NACMM  PIC 99.
                     04 WKS-FECHA-NACAA  PIC 9999.
                 03 WKS-AUX-FECHA        PIC 9(08).
+                03 WKS-AUX-FECHA-AA     PIC 9999.
 
        LINKAGE SECTION.
-       01 DFHCOMMAREA                      PIC X(03).
+       01 DFHCOMMAREA                      PIC X(08).
 
        PROCEDURE DIVISION.
        000-MAIN-PROCESS.
 
+      *-->MOVER COMMAREA (ID DE OPERADOR RECIBIDO DESDE EL MENU)
+           IF EIBCALEN NOT = 0
+                MOVE DFHCOMMAREA TO WKS-COMMAREA
+           END-IF
+
       *-->EVALUATE PARA LA ACCION DE CADA TECLA
            EVALUATE TRUE
-                WHEN EIBCALEN = 0
+                WHEN EIBCALEN = 0 OR EIBCALEN = 8
                     PERFORM 100-ACCION-DEFAULT
                WHEN EIBAID = DFHPF1
                     PERFORM 200-ACCION-PF1
+               WHEN EIBAID = DFHPF2
+                    PERFORM 250-ACCION-PF2
+               WHEN EIBAID = DFHPF3
+                    PERFORM 280-ACCION-PF3
                WHEN EIBAID = DFHPF10
                     PERFORM 300-ACCION-PF10
                WHEN OTHER
@@ -125,34 +190,65 @@
 
       *-->ACCION PARA GUARDAR UN NUEVO REGISTRO
        200-ACCION-PF1.
+           MOVE ZEROS TO WKS-FLAG-PRINT-SLIP
            PERFORM 805-EXEC-CICS-RECEIVE
            PERFORM 210-PROCESS-VALID-DATA
            IF WKS-FLAG-INVALID = ZEROS
                PERFORM 220-PROCESS-DATA
-               PERFORM 807-EXEC-CICS-WRITE
+               IF WKS-FLAG-REUSE = 1
+                   PERFORM 813-EXEC-CICS-REWRITE
+               ELSE
+                   PERFORM 807-EXEC-CICS-WRITE
+               END-IF
                MOVE -1 TO EDALI-CO-CLIENTEL
                IF WKS-EDM4CL-NORMAL
-                   SET WKS-MSG-ADDITION TO TRUE
+                   IF WKS-FLAG-PHONE-DUP = 1
+                       SET WKS-MSG-DUPPHONE TO TRUE
+                   ELSE
+                       SET WKS-MSG-ADDITION TO TRUE
+                   END-IF
+                   MOVE 1 TO WKS-FLAG-PRINT-SLIP
                ELSE
                    SET WKS-MSG-UNKERROR TO TRUE
                END-IF
            END-IF
+           IF WKS-FLAG-PRINT-SLIP = 1
+               PERFORM 209-PRINT-CONFIRM-SLIP
+           END-IF
            PERFORM 803-EXEC-CICS-SEND-DATA-CURSOR
            PERFORM 804-EXEC-CICS-RETURN.
 
+      *-->IMPRIME LA HOJA DE CONFIRMACION DE LA ADICION (PARA EL CLIENTE)
+       209-PRINT-CONFIRM-SLIP.
+           PERFORM 998-PROCESS-DEFAULT-DATA
+           MOVE EDMC-LLAVE           TO WKS-SLIP-CODIGO
+           MOVE EDMC-NOMBRE-CLIENTE  TO WKS-SLIP-NOMBRE
+           MOVE EDMC-NUMERO-TELEFONO TO WKS-SLIP-TELEFONO
+           MOVE "ADICION COMPLETA"   TO WKS-SLIP-ESTADO
+           MOVE WKS-DATE-SIS         TO WKS-SLIP-FECHA
+           MOVE WKS-TIME-SIS         TO WKS-SLIP-HORA
+           PERFORM 816-EXEC-CICS-SEND-TEXT-SLIP
+           PERFORM 801-EXEC-CICS-SEND-ERASE.
+
        210-PROCESS-VALID-DATA.
            INITIALIZE WKS-FLAG-INVALID
+           MOVE ZEROS TO WKS-FLAG-REUSE
            MOVE DFHTURQ TO EDALI-CO-CLIENTEC
            MOVE DFHTURQ TO EDALI-NOM-CLIENTEC
+           MOVE DFHTURQ TO EDALI-TIPOC
            MOVE DFHTURQ TO EDALI-FECHA-NACAAC
            MOVE DFHTURQ TO EDALI-FECHA-NACMMC
            MOVE DFHTURQ TO EDALI-FECHA-NACDDC
            MOVE DFHTURQ TO EDALI-TELC
+           MOVE DFHTURQ TO EDALI-TELCELC
 
            PERFORM 211-VALID-FIELD-1
            IF WKS-FLAG-INVALID = ZEROS
                 PERFORM 212-VALID-FIELD-2
            END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 218-VALID-FIELD-TIPO
+           END-IF
            IF WKS-FLAG-INVALID = ZEROS
                 PERFORM 213-VALID-FIELD-3
            END-IF
@@ -164,6 +260,12 @@
            END-IF
            IF WKS-FLAG-INVALID = ZEROS
                 PERFORM 217-VALID-FIELD-6
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 219-VALID-FIELD-PHONE-DUP
+           END-IF
+           IF WKS-FLAG-INVALID = ZEROS
+                PERFORM 221-VALID-FIELD-TELCEL
            END-IF.
 
       *-->VALIDACION DEL CAMPO CODIGO DE CLIENTE
@@ -193,8 +295,13 @@
                 MOVE WKS-CO-CLIENTE TO EDMC-LLAVE
                 PERFORM 806-EXEC-CICS-READ
                 IF WKS-EDM4CL-NORMAL
-                   SET WKS-MSG-DUPLICATE TO TRUE
-                   MOVE 1 TO WKS-FLAG-INVALID
+                   IF EDMC-MARCA-ELIMINADO = "D"
+                       MOVE 1 TO WKS-FLAG-REUSE
+                       PERFORM 812-EXEC-CICS-READ-UPDATE
+                   ELSE
+                       SET WKS-MSG-DUPLICATE TO TRUE
+                       MOVE 1 TO WKS-FLAG-INVALID
+                   END-IF
                 END-IF
                 IF WKS-EDM4CL-NOTOPEN
                    SET WKS-MSG-NOTOPEN TO TRUE
@@ -212,6 +319,9 @@
            IF EDALI-NOM-CLIENTEI < SPACES
                 SET WKS-MSG-NOALPHA TO TRUE
                 MOVE 1 TO WKS-FLAG-INVALID
+           ELSE IF EDALI-NOM-CLIENTEI NOT ALFA
+                SET WKS-MSG-NOALPHA TO TRUE
+                MOVE 1 TO WKS-FLAG-INVALID
            ELSE
                 UNSTRING EDALI-NOM-CLIENTEI DELIMITED BY ALL SPACES
                     INTO WKS-TEMP-NAME WITH POINTER WKS-UNSTRING-PTR
@@ -246,8 +356,15 @@
                 SET WKS-MSG-NOYEAR TO TRUE
                 MOVE 1 TO WKS-FLAG-INVALID
            END-IF
+           IF EDALI-TIPOO = "C"
+                MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-AUX-FECHA-AA
+                ADD WKS-ANIOS-GRACIA-CONSTIT TO WKS-AUX-FECHA-AA
+           ELSE
+                MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-AUX-FECHA-AA
+           END-IF
+
            IF EDALI-FECHA-NACAAO < 1900
-           OR EDALI-FECHA-NACAAO > FUNCTION CURRENT-DATE(1:4)
+           OR EDALI-FECHA-NACAAO > WKS-AUX-FECHA-AA
                 SET WKS-MSG-NOYEAR TO TRUE
                 MOVE 1 TO WKS-FLAG-INVALID
            END-IF
@@ -390,24 +507,160 @@
                MOVE 1 TO WKS-FLAG-INVALID
            END-IF
 
+           IF WKS-FLAG-INVALID = ZEROS
+               PERFORM 217A-VALID-PHONE-PATTERN
+               PERFORM 217B-VALID-PHONE-PREFIX
+           END-IF
+
            IF WKS-FLAG-INVALID = 1
                MOVE DFHRED TO EDALI-TELC
                MOVE -1 TO EDALI-TELL
            END-IF.
 
+      *-->RECHAZA NUMEROS CON TODOS LOS DIGITOS IGUALES O SECUENCIALES
+       217A-VALID-PHONE-PATTERN.
+           MOVE EDALI-TELO TO WKS-TEL-NUM
+           MOVE 1 TO WKS-FLAG-TEL-REPEATED
+           MOVE 1 TO WKS-FLAG-TEL-SEQUENCE
+           PERFORM VARYING WKS-INDEX FROM 2 BY 1
+           UNTIL WKS-INDEX > 8
+               IF WKS-TEL-DIGIT(WKS-INDEX) NOT = WKS-TEL-DIGIT(1)
+                   MOVE ZEROS TO WKS-FLAG-TEL-REPEATED
+               END-IF
+               IF WKS-TEL-DIGIT(WKS-INDEX) NOT =
+                   WKS-TEL-DIGIT(WKS-INDEX - 1) + 1
+                   MOVE ZEROS TO WKS-FLAG-TEL-SEQUENCE
+               END-IF
+           END-PERFORM
+           IF WKS-FLAG-TEL-REPEATED = 1 OR WKS-FLAG-TEL-SEQUENCE = 1
+               SET WKS-MSG-NOPHONE TO TRUE
+               MOVE 1 TO WKS-FLAG-INVALID
+           ELSE
+               MOVE 1 TO WKS-FLAG-TEL-SEQUENCE
+               PERFORM VARYING WKS-INDEX FROM 2 BY 1
+               UNTIL WKS-INDEX > 8
+                   IF WKS-TEL-DIGIT(WKS-INDEX) NOT =
+                       WKS-TEL-DIGIT(WKS-INDEX - 1) - 1
+                       MOVE ZEROS TO WKS-FLAG-TEL-SEQUENCE
+                   END-IF
+               END-PERFORM
+               IF WKS-FLAG-TEL-SEQUENCE = 1
+                   SET WKS-MSG-NOPHONE TO TRUE
+                   MOVE 1 TO WKS-FLAG-INVALID
+               END-IF
+           END-IF.
+
+      *-->VALIDA EL PREFIJO CONTRA LOS RANGOS QUE EMITE LA TELEFONICA
+      *-->Y CLASIFICA EL NUMERO COMO MOVIL O FIJO PARA REPORTES
+       217B-VALID-PHONE-PREFIX.
+           EVALUATE WKS-TEL-DIGIT(1)
+               WHEN 3
+               WHEN 4
+               WHEN 5
+                   MOVE "M" TO WKS-TEL-TIPO
+               WHEN 2
+               WHEN 6
+               WHEN 7
+                   MOVE "F" TO WKS-TEL-TIPO
+               WHEN OTHER
+                   SET WKS-MSG-NOPHONE TO TRUE
+                   MOVE 1 TO WKS-FLAG-INVALID
+           END-EVALUATE.
+
+      *-->VALIDACION DEL TIPO DE CLIENTE (PERSONA O COMPANIA)
+       218-VALID-FIELD-TIPO.
+           IF EDALI-TIPOI = SPACES
+                MOVE "P" TO EDALI-TIPOO
+           ELSE IF EDALI-TIPOI = "P" OR EDALI-TIPOI = "C"
+                MOVE EDALI-TIPOI TO EDALI-TIPOO
+           ELSE
+                SET WKS-MSG-NOTIPO TO TRUE
+                MOVE 1 TO WKS-FLAG-INVALID
+           END-IF
+
+           IF WKS-FLAG-INVALID = 1
+                MOVE DFHRED TO EDALI-TIPOC
+                MOVE -1 TO EDALI-TIPOL
+           END-IF.
+
+      *-->VERIFICACION DE TELEFONO DUPLICADO EN OTRO CLIENTE (NO BLOQUEA)
+       219-VALID-FIELD-PHONE-DUP.
+           MOVE ZEROS TO WKS-FLAG-PHONE-DUP
+           PERFORM 814-EXEC-CICS-STARTBR-LOW
+           PERFORM UNTIL NOT WKS-EDM4CL-NORMAL
+                PERFORM 815-EXEC-CICS-READNEXT
+                IF WKS-EDM4CL-NORMAL
+                AND EDMC-NUMERO-TELEFONO = EDALI-TELO
+                     MOVE 1 TO WKS-FLAG-PHONE-DUP
+                END-IF
+           END-PERFORM
+           PERFORM 811-EXEC-CICS-ENDBR.
+
+      *-->VALIDACION DEL CAMPO DE TELEFONO CELULAR (OPCIONAL)
+       221-VALID-FIELD-TELCEL.
+           IF EDALI-TELCELI = SPACES
+               MOVE ZEROS TO EDALI-TELCELO
+           ELSE IF EDALI-TELCELI NOT NUMERO
+               SET WKS-MSG-NOPHONECEL TO TRUE
+               MOVE 1 TO WKS-FLAG-INVALID
+           ELSE IF EDALI-TELCELO < 10000000
+               SET WKS-MSG-NOPHONECEL TO TRUE
+               MOVE 1 TO WKS-FLAG-INVALID
+           END-IF
+
+           IF WKS-FLAG-INVALID = 1
+               MOVE DFHRED TO EDALI-TELCELC
+               MOVE -1 TO EDALI-TELCELL
+           END-IF.
+
        220-PROCESS-DATA.
            MOVE EDALI-CO-CLIENTEO TO EDMC-LLAVE
            MOVE EDALI-NOM-CLIENTEO TO EDMC-NOMBRE-CLIENTE
            MOVE WKS-FECHA-NAC TO WKS-AUX-FECHA
            MOVE WKS-AUX-FECHA TO EDMC-FECHA-NAC-O-CONSTITUC
            MOVE EDALI-TELO TO EDMC-NUMERO-TELEFONO
+           MOVE WKS-TEL-TIPO TO EDMC-TIPO-TELEFONO
+           MOVE EDALI-TELCELO TO EDMC-TEL-CELULAR
+           MOVE EDALI-TIPOO TO EDMC-TIPO-CLIENTE
+           MOVE EDALI-DIRECCIONI TO EDMC-DIRECCION
+           MOVE EDALI-CIUDADI TO EDMC-CIUDAD
+           MOVE EDALI-CODPOSTALI TO EDMC-CODIGO-POSTAL
            MOVE FUNCTION CURRENT-DATE(1:4) TO WKS-FECHA-NACAA
            MOVE FUNCTION CURRENT-DATE(5:2) TO WKS-FECHA-NACMM
            MOVE FUNCTION CURRENT-DATE(7:2) TO WKS-FECHA-NACDD
            MOVE WKS-FECHA-NAC TO WKS-AUX-FECHA
            MOVE WKS-AUX-FECHA TO EDMC-FECHA-CREACION
            MOVE SPACES TO EDMC-MARCA-ELIMINADO
-           MOVE SPACES TO EDMC-FILLER.
+           MOVE WKS-COM-OPERADOR-ID TO EDMC-OPERADOR-ULT-MOV
+           MOVE EIBTRMID TO EDMC-TERMINAL-ULT-MOV.
+
+      *-->ACCION PARA SUGERIR EL SIGUIENTE CODIGO DE CLIENTE DISPONIBLE
+       250-ACCION-PF2.
+           PERFORM 809-EXEC-CICS-STARTBR-HIGH
+           IF WKS-EDM4CL-NORMAL
+               PERFORM 810-EXEC-CICS-READPREV
+               PERFORM 811-EXEC-CICS-ENDBR
+               IF WKS-EDM4CL-NORMAL
+                   COMPUTE WKS-CO-CLIENTE = EDMC-LLAVE + 1
+               ELSE
+                   MOVE 1 TO WKS-CO-CLIENTE
+               END-IF
+           ELSE
+               MOVE 1 TO WKS-CO-CLIENTE
+           END-IF
+           MOVE WKS-CO-CLIENTE TO EDALI-CO-CLIENTEO
+           MOVE -1 TO EDALI-CO-CLIENTEL
+           SET WKS-MSG-NEXTCODE TO TRUE
+           PERFORM 803-EXEC-CICS-SEND-DATA-CURSOR
+           PERFORM 804-EXEC-CICS-RETURN.
+
+      *-->ACCION PARA CANCELAR LA CAPTURA Y LIMPIAR LA PANTALLA
+      *   SIN GRABAR NADA EN EDM4CL
+       280-ACCION-PF3.
+           SET WKS-MSG-CANCELED TO TRUE
+           PERFORM 801-EXEC-CICS-SEND-ERASE
+           PERFORM 802-EXEC-CICS-SEND-DATA
+           PERFORM 804-EXEC-CICS-RETURN.
 
       *-->ACCION PARA SALIR AL MENU PRINCIPAL
        300-ACCION-PF10.
@@ -479,13 +732,97 @@
        808-EXEC-CICS-XCTL-PROGRAM-1.
            EXEC CICS XCTL
                PROGRAM(WKS-PROGRAM-1)
+               COMMAREA(WKS-COMMAREA)
+           END-EXEC.
+
+       809-EXEC-CICS-STARTBR-HIGH.
+           MOVE 99999999 TO EDMC-LLAVE
+           EXEC CICS STARTBR
+               FILE('EDM4CL')
+               RIDFLD(EDMC-LLAVE)
+               GTEQ
+               NOHANDLE
+           END-EXEC
+           PERFORM 899-EVALUATE-DFHRESP.
+
+       810-EXEC-CICS-READPREV.
+           EXEC CICS READPREV
+               FILE('EDM4CL')
+               INTO(REG-EDMACL)
+               RIDFLD(EDMC-LLAVE)
+               NOHANDLE
+           END-EXEC
+           PERFORM 899-EVALUATE-DFHRESP.
+
+       811-EXEC-CICS-ENDBR.
+           EXEC CICS ENDBR
+               FILE('EDM4CL')
+           END-EXEC.
+
+       812-EXEC-CICS-READ-UPDATE.
+           EXEC CICS READ
+               FILE('EDM4CL')
+               INTO(REG-EDMACL)
+               RIDFLD(EDMC-LLAVE)
+               NOHANDLE
+               UPDATE
+           END-EXEC
+           PERFORM 899-EVALUATE-DFHRESP.
+
+       813-EXEC-CICS-REWRITE.
+           EXEC CICS REWRITE
+               FILE('EDM4CL')
+               FROM(REG-EDMACL)
+               NOHANDLE
+           END-EXEC
+           PERFORM 899-EVALUATE-DFHRESP.
+
+       814-EXEC-CICS-STARTBR-LOW.
+           MOVE 1 TO EDMC-LLAVE
+           EXEC CICS STARTBR
+               FILE('EDM4CL')
+               RIDFLD(EDMC-LLAVE)
+               GTEQ
+               NOHANDLE
+           END-EXEC
+           PERFORM 899-EVALUATE-DFHRESP.
+
+       815-EXEC-CICS-READNEXT.
+           EXEC CICS READNEXT
+               FILE('EDM4CL')
+               INTO(REG-EDMACL)
+               RIDFLD(EDMC-LLAVE)
+               NOHANDLE
+           END-EXEC
+           PERFORM 899-EVALUATE-DFHRESP.
+
+       816-EXEC-CICS-SEND-TEXT-SLIP.
+           EXEC CICS SEND TEXT
+                FROM(WKS-SLIP-GRP)
+                NOHANDLE
+           END-EXEC.
+
+      *--> ALERTAR AL SOPORTE CICS LA PRIMERA VEZ QUE EDM4CL SALE
+      *    CERRADO EN ESTA TAREA
+       896-EXEC-CICS-WRITEQ-TD-ALERT.
+           MOVE EIBTRMID TO WKS-ALERT-TERM
+           EXEC CICS WRITEQ TD
+               QUEUE('EDAL')
+               FROM(WKS-ALERT-MSG)
+               NOHANDLE
            END-EXEC.
 
        899-EVALUATE-DFHRESP.
            EVALUATE EIBRESP
-                WHEN DFHRESP(NOTOPEN) SET WKS-EDM4CL-NOTOPEN TO TRUE
+                WHEN DFHRESP(NOTOPEN)
+                     SET WKS-EDM4CL-NOTOPEN TO TRUE
+                     IF WKS-ALERT-FLAG = "N"
+                          MOVE "Y" TO WKS-ALERT-FLAG
+                          PERFORM 896-EXEC-CICS-WRITEQ-TD-ALERT
+                     END-IF
                 WHEN DFHRESP(NORMAL)  SET WKS-EDM4CL-NORMAL  TO TRUE
                 WHEN DFHRESP(NOTFND)  SET WKS-EDM4CL-NOTFND  TO TRUE
+                WHEN DFHRESP(ENDFILE) SET WKS-EDM4CL-ENDFILE TO TRUE
            END-EVALUATE.
 
       *--> PROCESAR MENSAJES DE SALIDA
@@ -523,6 +860,21 @@
            ELSE IF WKS-MSG-NOPHONE
                 MOVE "TELEFONO INCORRECTO"
                 TO EDALI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-NEXTCODE
+                MOVE "CODIGO SUGERIDO CARGADO"
+                TO EDALI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-NOTIPO
+                MOVE "TIPO DE CLIENTE INCORRECTO (P/C)"
+                TO EDALI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-DUPPHONE
+                MOVE "ADICION COMPLETA - TELEFONO YA EXISTE"
+                TO EDALI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-NOPHONECEL
+                MOVE "TELEFONO CELULAR INCORRECTO"
+                TO EDALI-OUTPUT-MSGO
+           ELSE IF WKS-MSG-CANCELED
+                MOVE "ENTRADA CANCELADA"
+                TO EDALI-OUTPUT-MSGO
            ELSE
                 MOVE DFHYELLO TO EDALI-OUTPUT-MSGO
                 MOVE SPACES   TO EDALI-OUTPUT-MSGO
