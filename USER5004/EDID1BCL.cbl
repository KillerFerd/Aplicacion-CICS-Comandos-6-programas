@@ -0,0 +1,104 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDID1BCL                                         *
+      * TIPO        : RUTINA                                           *
+      * DESCRIPCION : CONSULTA/VALIDACION CALLABLE DE CLIENTE EDM4CL   *
+      * ARCHIVOS    : EDM4CL (ENTRADA)                                 *
+      * ACCION (ES) : -                                                *
+      * PROGRAMA(S) : -                                                *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      * BPM/RATIONAL:                                                  *
+      * NOMBRE      : EDGAR MARTINEZ - INSTRUCTOR                      *
+      * DESCRIPCION : USER5005                                         *
+      ******************************************************************
+      * RUTINA SIN PANTALLA PENSADA PARA SER INVOCADA CON EXEC CICS    *
+      * LINK DESDE CUALQUIER TRANSACCION QUE NECESITE SABER SI UN      *
+      * CODIGO DE CLIENTE EXISTE Y ESTA ACTIVO EN EDM4CL, SIN TENER    *
+      * QUE DUPLICAR EL PARRAFO DE READ/DFHRESP EN CADA PROGRAMA.      *
+      * RECIBE/DEVUELVE REG-EDBCL (COPY EDBCL) EN EL COMMAREA:         *
+      *   ENTRADA : EDBCL-CO-CLIENTE                                   *
+      *   SALIDA  : EDBCL-RETURN-CODE (EDBCL-OK/NOTFND/ELIMINADO/      *
+      *             NOTOPEN), EDBCL-NOMBRE-CLIENTE, EDBCL-TIPO-CLIENTE  *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDID1BCL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY EDMACL.
+
+       COPY EDBCL.
+
+       01 WKS-FILE-STATUS               PIC 99 VALUE ZEROS.
+           88 WKS-EDM4CL-NOTOPEN        VALUE 1.
+           88 WKS-EDM4CL-NOTFND         VALUE 2.
+           88 WKS-EDM4CL-NORMAL         VALUE 3.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                   PIC X(61).
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+
+      *-->MOVER COMMAREA DE ENTRADA
+           IF EIBCALEN NOT = 0
+                MOVE DFHCOMMAREA TO REG-EDBCL
+           END-IF
+
+           PERFORM 100-PROCESS-LOOKUP
+
+      *-->DEVOLVER COMMAREA DE SALIDA
+           MOVE REG-EDBCL TO DFHCOMMAREA
+
+           PERFORM 801-EXEC-CICS-RETURN
+
+           GOBACK.
+
+      *-->LEER EDM4CL Y VALIDAR LA MARCA DE ELIMINADO
+       100-PROCESS-LOOKUP.
+           MOVE EDBCL-CO-CLIENTE TO EDMC-LLAVE
+           MOVE SPACES           TO EDBCL-NOMBRE-CLIENTE
+           MOVE SPACES           TO EDBCL-TIPO-CLIENTE
+
+           PERFORM 805-EXEC-CICS-READ
+
+           EVALUATE TRUE
+                WHEN WKS-EDM4CL-NOTOPEN
+                     SET EDBCL-NOTOPEN TO TRUE
+                WHEN WKS-EDM4CL-NOTFND
+                     SET EDBCL-NOTFND TO TRUE
+                WHEN WKS-EDM4CL-NORMAL
+                     IF EDMC-MARCA-ELIMINADO = "D"
+                          SET EDBCL-ELIMINADO TO TRUE
+                     ELSE
+                          SET EDBCL-OK TO TRUE
+                          MOVE EDMC-NOMBRE-CLIENTE TO
+                               EDBCL-NOMBRE-CLIENTE
+                          MOVE EDMC-TIPO-CLIENTE   TO
+                               EDBCL-TIPO-CLIENTE
+                     END-IF
+           END-EVALUATE.
+
+       801-EXEC-CICS-RETURN.
+           EXEC CICS RETURN
+           END-EXEC.
+
+       805-EXEC-CICS-READ.
+           EXEC CICS READ
+               FILE('EDM4CL')
+               INTO(REG-EDMACL)
+               RIDFLD(EDMC-LLAVE)
+               NOHANDLE
+           END-EXEC
+           PERFORM 899-EVALUATE-DFHRESP.
+
+       899-EVALUATE-DFHRESP.
+           EVALUATE EIBRESP
+                WHEN DFHRESP(NOTOPEN) SET WKS-EDM4CL-NOTOPEN TO TRUE
+                WHEN DFHRESP(NORMAL)  SET WKS-EDM4CL-NORMAL  TO TRUE
+                WHEN DFHRESP(NOTFND)  SET WKS-EDM4CL-NOTFND  TO TRUE
+           END-EVALUATE.
