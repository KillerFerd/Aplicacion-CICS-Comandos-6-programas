@@ -37,11 +37,20 @@
            88 WKS-EDM4CL-NOTFND         VALUE 2.
            88 WKS-EDM4CL-NORMAL         VALUE 3.
 
+       01 WKS-ALERT-FLAG                PIC X VALUE "N".
+       01 WKS-ALERT-MSG.
+           05 WKS-ALERT-TEXT            PIC X(27) VALUE
+              "ARCHIVO EDM4CL CERRADO PRG=".
+           05 WKS-ALERT-PROGRAM         PIC X(08) VALUE "EDID1CL5".
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 WKS-ALERT-TERM            PIC X(04).
+
        01 WKS-FLAGS.
            02 WKS-OUTPUT-MSG            PIC 9 VALUE ZEROS.
                 88 WKS-MSG-NOCOMAND     VALUE 1.
                 88 WKS-MSG-UNKERROR     VALUE 2.
                 88 WKS-MSG-NOTOPEN      VALUE 3.
+                88 WKS-MSG-SELECTION    VALUE 4.
            02 WKS-FLAG-FIRST-MATCH      PIC 9 VALUE ZEROS.
 
        01 WKS-SUBSCRIPTS.
@@ -51,7 +60,9 @@
            02 WKS-PROGRAM-NAME          PIC X(08) VALUE "EDID1CL5".
            02 WKS-PROGRAM-2             PIC X(08) VALUE "EDID1QLI".
            02 WKS-PROGRAM-8             PIC X(08) VALUE "EDID1CLS".
+           02 WKS-PROGRAM-9             PIC X(08) VALUE "EDID1TLI".
            02 WKS-COMMAREA.
+               COPY EDCOM.
                03 WKS-COM-LAST-POS      PIC 9(08).
                03 WKS-COM-FIRST-POS     PIC 9(08).
                03 WKS-COM-CO-CLIENTE    PIC X(08) OCCURS 14.
@@ -93,6 +104,7 @@
                     PERFORM 100-ACCION-DEFAULT
                 WHEN EIBTRNID = 'EDQI'
                 WHEN EIBTRNID = 'EDCS'
+                WHEN EIBTRNID = 'EDTI'
                     PERFORM 100-ACCION-DEFAULT
                 WHEN EIBAID = DFHPF10
                     PERFORM 200-ACCION-PF10
@@ -119,7 +131,7 @@
            END-PERFORM
            MOVE ZEROS TO WKS-COM-MODE
 
-           SET WKS-MSG-UNKERROR TO TRUE.
+           SET WKS-MSG-SELECTION TO TRUE.
 
        120-PROCESS-MATCH.
            MOVE 1 TO WKS-FLAG-FIRST-MATCH
@@ -157,6 +169,9 @@
            IF WKS-COM-RETURNPROG = 2
                 PERFORM 806-EXEC-CICS-XCTL-PROGRAM-8
            END-IF
+           IF WKS-COM-RETURNPROG = 3
+                PERFORM 807-EXEC-CICS-XCTL-PROGRAM-9
+           END-IF
            PERFORM 999-END-PROGRAM.
 
       *-->ACCION QUE DESPLIEGA MENSAJE DE COMANDO NO HABILITADO
@@ -210,9 +225,30 @@
                COMMAREA(WKS-COMMAREA)
            END-EXEC.
 
+       807-EXEC-CICS-XCTL-PROGRAM-9.
+           EXEC CICS XCTL
+               PROGRAM(WKS-PROGRAM-9)
+               COMMAREA(WKS-COMMAREA)
+           END-EXEC.
+
+      *--> ALERTAR AL SOPORTE CICS LA PRIMERA VEZ QUE EDM4CL SALE
+      *    CERRADO EN ESTA TAREA
+       896-EXEC-CICS-WRITEQ-TD-ALERT.
+           MOVE EIBTRMID TO WKS-ALERT-TERM
+           EXEC CICS WRITEQ TD
+               QUEUE('EDAL')
+               FROM(WKS-ALERT-MSG)
+               NOHANDLE
+           END-EXEC.
+
        899-EVALUATE-DFHRESP.
            EVALUATE EIBRESP
-                WHEN DFHRESP(NOTOPEN) SET WKS-EDM4CL-NOTOPEN TO TRUE
+                WHEN DFHRESP(NOTOPEN)
+                     SET WKS-EDM4CL-NOTOPEN TO TRUE
+                     IF WKS-ALERT-FLAG = "N"
+                          MOVE "Y" TO WKS-ALERT-FLAG
+                          PERFORM 896-EXEC-CICS-WRITEQ-TD-ALERT
+                     END-IF
                 WHEN DFHRESP(NORMAL)  SET WKS-EDM4CL-NORMAL  TO TRUE
                 WHEN DFHRESP(NOTFND)  SET WKS-EDM4CL-NOTFND  TO TRUE
            END-EVALUATE.
@@ -223,11 +259,14 @@
                 MOVE "COMANDO NO ACTIVO"
                 TO EDCL5-OUTPUT-MSGO
            ELSE IF WKS-MSG-UNKERROR
-                MOVE "ERROR DESCONOCIDO1"
+                MOVE "ERROR DESCONOCIDO"
                 TO EDCL5-OUTPUT-MSGO
            ELSE IF WKS-MSG-NOTOPEN
                 MOVE "ARCHIVO CERRADO"
                 TO EDCL5-OUTPUT-MSGO
+           ELSE IF WKS-MSG-SELECTION
+                MOVE "UTILICE 'S' PARA SELECCIONAR"
+                TO EDCL5-OUTPUT-MSGO
            ELSE
                 MOVE DFHYELLO TO EDCL5-OUTPUT-MSGO
                 MOVE SPACES   TO EDCL5-OUTPUT-MSGO
